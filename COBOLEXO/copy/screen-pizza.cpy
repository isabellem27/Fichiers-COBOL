@@ -7,12 +7,14 @@
               VALUE 'Bonjour, Veuillez saisir le nombre de convives:'. 
            05 PIC X(3) USING  WS-NBGOURMAND 
               COL 91.       
-           05 FILLER   PIC X(43) LINE 21 COL 40
+           05 FILLER   PIC X(33) LINE 21 COL 40
               FOREGROUND-COLOR IS 9
-              VALUE 'Sachant que chaque convive mange 1,1 part, '.  
+              VALUE 'Nombre de parts par convive : '.
+           05 PIC 9V9 USING  WS-RATIO-PIZZA
+              COL 73.
            05 FILLER   PIC X(20) LINE 21 COL 84
               FOREGROUND-COLOR IS 9
-              VALUE 'vous avez besoin de '. 
+              VALUE 'vous avez besoin de '.
            05 PIC X(4) FROM  WS-NBPIZZAZ 
               COL 105.    
            05 FILLER   PIC X(10) LINE 21 COL 110
