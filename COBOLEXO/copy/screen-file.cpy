@@ -8,9 +8,17 @@
            05 PIC X(6) FROM  WS-MAXZ 
               COL 81.  
            05 FILLER   PIC X(40) LINE 22 COL 40
-              VALUE 'Le plus petit salaire est le suivant: '.    
-           05 PIC X(6) FROM  WS-MINZ 
-               COL 81.         
+              VALUE 'Le plus petit salaire est le suivant: '.
+           05 PIC X(6) FROM  WS-MINZ
+               COL 81.
+           05 FILLER   PIC X(40) LINE 24 COL 40
+              VALUE 'Le salaire moyen est de: '.
+           05 PIC X(9) FROM  WS-MOYZ
+               COL 81.
+           05 FILLER   PIC X(40) LINE 26 COL 40
+              VALUE 'Le salaire médian est de: '.
+           05 PIC X(8) FROM  WS-MEDZ
+               COL 81.
 
            05 FILLER   PIC X(15) LINE 37 COL 180
               FOREGROUND-COLOR IS 10
