@@ -9,14 +9,19 @@
              VALUE 'vous dirai si vous pouvez attaquer la reine noire:'.
            05 FILLER   PIC X(20) LINE 20 COL 140
               VALUE '1 lettre 1 chiffre'.             
-           05 FILLER   PIC X(60) LINE 21 COL 40 VALUE 
+           05 FILLER   PIC X(60) LINE 21 COL 40 VALUE
             'Choisissez 1 chiffre entre 1 et 8, 1 lettre entre A et H'.
-           05 PIC X(2) USING WS-POS-DB COL 102. 
+           05 PIC X(2) USING WS-POS-DB COL 102.
+
+           05 FILLER   PIC X(45) LINE 18 COL 40
+              VALUE 'Taille echiquier (4-9) et nb de dames (1-4):'.
+           05 PIC 9    USING WS-TAILLE-ECHIQUIER COL 87.
+           05 PIC 9    USING WS-NB-DAMES         COL 90.
 
            05 PIC X(15) FROM  SC-LIG-ECHEC
               LINE 24 COL 40.  
-           05 PIC X(40) FROM  SC-LIG-DN
-              LINE 25 COL 40.     
+           05 PIC X(60) FROM  SC-LIG-DN
+              LINE 25 COL 40.
 
            05 FILLER   PIC X(15) LINE 37 COL 180
               FOREGROUND-COLOR IS 10
