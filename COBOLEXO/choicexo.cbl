@@ -5,7 +5,13 @@
       *    [IM]MAJV1: le 11/06/2024                                 *
       *    Ajout d'une screen section pour afficher le choix        *
       *    [IM]MAJV2: le 01/07/2024                                 *
-      *    Ajout de l'exercice numéro 5                             * 
+      *    Ajout de l'exercice numéro 5                             *
+      *    [IM]MAJV3: le 02/09/2024                                 *
+      *    Journalisation des choix du menu avec horodatage et      *
+      *    gestion d'un CALL vers un exercice absent du load        *
+      *    [IM]MAJV4: le 16/09/2024                                 *
+      *    Bilan de session affiché à la sortie du programme :      *
+      *    liste des exercices faits et nombre de fois chacun       *
       *    auteur : Isabelle Marand                                 *
       *    Date création 09/05/2024                                 *
       *=============================================================*
@@ -14,32 +20,78 @@
        PROGRAM-ID. choicexo.
        AUTHOR . Isabelle Marand.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [IM]MAJV3: journal des exercices choisis par l'utilisateur
+           SELECT CHOICEXO-LOG ASSIGN TO 'choicexo-historique.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-CHOIXLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHOICEXO-LOG.
+       01  REC-CHOIXLOG    PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-CHOICE      PIC 99      VALUE 0        .
        01  WS-STOP        PIC X       VALUE SPACE    .
 
       *    Variables pour le dialogue avec l'utilisateur
        01  WS-LIG-EDIT    PIC X(57)                                   .
-       01  WS-LIG-SORRY   PIC X(58)   VALUE 
+       01  WS-LIG-SORRY   PIC X(58)   VALUE
            'Désolé, cet exercice n''est pas encore finalisé. '.
-       01  WS-LIG-ERROR   PIC X(58)   VALUE 
+       01  WS-LIG-ERROR   PIC X(58)   VALUE
            'Le numéro d''exercice choisi n''existe pas. '.
+      *    [IM]MAJV3: CALL vers un exercice absent du load
+       01  WS-LIG-INDISPO PIC X(58)   VALUE
+           'Exercice indisponible (module absent). '.
+
+      *    [IM]MAJV3: journalisation des choix du menu
+       01  WS-STAT-CHOIXLOG    PIC XX .
+           88 WS-STAT-CHOIXLOGOK       VALUE '00' .
+       01  WS-CUR-DATE         PIC X(21)          .
+       01  WS-LIG-CHOIXLOG     PIC X(80) VALUE SPACES .
+       01  WS-LIB-EXO          PIC X(10) .
+
+      *    [IM]MAJV4: compteur d'utilisation par exercice, alimenté
+      *    en même temps que WS-LIB-EXO et affiché en bilan de
+      *    session à la sortie du programme (complète le journal
+      *    horodaté CHOICEXO-LOG déjà écrit par 2000-ECRIT-CHOIXLOG)
+       01  WS-BILAN-LIB-INIT.
+           05 FILLER           PIC X(10)  VALUE 'NBPIZZAS'  .
+           05 FILLER           PIC X(10)  VALUE 'SYRACUSE'  .
+           05 FILLER           PIC X(10)  VALUE 'CLIENT'    .
+           05 FILLER           PIC X(10)  VALUE 'ECHEC'     .
+           05 FILLER           PIC X(10)  VALUE 'ROMAIN'    .
+       01  WS-TAB-BILAN-LIB REDEFINES WS-BILAN-LIB-INIT.
+           05 WS-BILAN-LIB     PIC X(10)  OCCURS 5 TIMES    .
+       01  WS-TAB-BILAN-NB.
+           05 WS-BILAN-NB      PIC 9(4)   OCCURS 5 TIMES
+                                           INDEXED BY IDX-BILAN .
+       01  WS-LIG-BILAN        PIC X(40)  .
+       01  WS-LIG-BILAN-TOT    PIC ZZZ9   .
 
        SCREEN SECTION.
            COPY './copy/screen-choice-exo.cpy'.
 
        PROCEDURE DIVISION .
-       0000-MAIN-START.       
+       0000-MAIN-START.
+           INITIALIZE WS-TAB-BILAN-NB.
            PERFORM UNTIL FUNCTION UPPER-CASE (WS-STOP) EQUAL 'X'
               PERFORM 1000-CHOICEEXO-START THRU END-1000-CHOICEEXO
            END-PERFORM.
-       END-0000-MAIN.    
-           STOP RUN.
-      
-       1000-CHOICEEXO-START. 
+       END-0000-MAIN.
+      *    [IM]MAJV3: WS-STOP = 'X' est interceptée et termine le
+      *    programme (STOP RUN) directement dans 1000-CHOICEEXO-START,
+      *    le contrôle ne revient donc jamais ici
+
+       1000-CHOICEEXO-START.
            ACCEPT SCR-CHOICEEXO.
            IF (FUNCTION UPPER-CASE (WS-STOP) EQUAL 'X') THEN
+              PERFORM 3000-AFFICHE-BILAN-START
+                   THRU END-3000-AFFICHE-BILAN
               STOP RUN
            ELSE
               IF (FUNCTION NUMVAL(FUNCTION TRIM(WS-CHOICE)) 
@@ -47,23 +99,100 @@
               THEN
                DISPLAY WS-LIG-ERROR       
               ELSE
-                 EVALUATE WS-CHOICE 
+                 EVALUATE WS-CHOICE
                     WHEN 1
+                       MOVE 'NBPIZZAS' TO WS-LIB-EXO
+                       ADD 1 TO WS-BILAN-NB(1)
+                       PERFORM 2000-ECRIT-CHOIXLOG-START
+                            THRU END-2000-ECRIT-CHOIXLOG
                        CALL 'nbpizzas'
-                    WHEN 2 
+                          ON EXCEPTION
+                             DISPLAY WS-LIG-INDISPO
+                       END-CALL
+                    WHEN 2
+                       MOVE 'SYRACUSE' TO WS-LIB-EXO
+                       ADD 1 TO WS-BILAN-NB(2)
+                       PERFORM 2000-ECRIT-CHOIXLOG-START
+                            THRU END-2000-ECRIT-CHOIXLOG
                        CALL 'syracuse'
-                    WHEN 3 
+                          ON EXCEPTION
+                             DISPLAY WS-LIG-INDISPO
+                       END-CALL
+                    WHEN 3
+                       MOVE 'CLIENT' TO WS-LIB-EXO
+                       ADD 1 TO WS-BILAN-NB(3)
+                       PERFORM 2000-ECRIT-CHOIXLOG-START
+                            THRU END-2000-ECRIT-CHOIXLOG
                        CALL 'client'
-                    WHEN 4 
+                          ON EXCEPTION
+                             DISPLAY WS-LIG-INDISPO
+                       END-CALL
+                    WHEN 4
+                       MOVE 'ECHEC' TO WS-LIB-EXO
+                       ADD 1 TO WS-BILAN-NB(4)
+                       PERFORM 2000-ECRIT-CHOIXLOG-START
+                            THRU END-2000-ECRIT-CHOIXLOG
                        CALL 'echec'
-                    WHEN 5 
-                       CALL 'romain'                       
-                    WHEN OTHER 
+                          ON EXCEPTION
+                             DISPLAY WS-LIG-INDISPO
+                       END-CALL
+                    WHEN 5
+                       MOVE 'ROMAIN' TO WS-LIB-EXO
+                       ADD 1 TO WS-BILAN-NB(5)
+                       PERFORM 2000-ECRIT-CHOIXLOG-START
+                            THRU END-2000-ECRIT-CHOIXLOG
+                       CALL 'romain'
+                          ON EXCEPTION
+                             DISPLAY WS-LIG-INDISPO
+                       END-CALL
+                    WHEN OTHER
                        DISPLAY WS-LIG-ERROR
-                 END-EVALUATE       
+                 END-EVALUATE
               END-IF
-           END-IF.     
+           END-IF.
        END-1000-CHOICEEXO.
 
+      *    [IM]MAJV3: écriture d'une ligne horodatée dans le journal
+      *    des exercices choisis (choicexo-historique.txt)
+       2000-ECRIT-CHOIXLOG-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE.
+           INITIALIZE WS-LIG-CHOIXLOG.
+           STRING WS-CUR-DATE(1:4) '-' WS-CUR-DATE(5:2) '-'
+                  WS-CUR-DATE(7:2) SPACE
+                  WS-CUR-DATE(9:2) ':' WS-CUR-DATE(11:2) ':'
+                  WS-CUR-DATE(13:2) SPACE
+                  FUNCTION TRIM(WS-LIB-EXO)
+           DELIMITED BY SIZE
+           INTO WS-LIG-CHOIXLOG.
+           MOVE WS-LIG-CHOIXLOG TO REC-CHOIXLOG.
+           OPEN EXTEND CHOICEXO-LOG.
+           IF NOT WS-STAT-CHOIXLOGOK THEN
+              OPEN OUTPUT CHOICEXO-LOG
+           END-IF.
+           WRITE REC-CHOIXLOG.
+           CLOSE CHOICEXO-LOG.
+       END-2000-ECRIT-CHOIXLOG.
+           EXIT.
 
+      *    [IM]MAJV4: bilan de session affiché à la sortie du
+      *    programme, pour qu'un formateur voie d'un coup d'oeil
+      *    quels exercices le groupe a faits et combien de fois
+       3000-AFFICHE-BILAN-START.
+           DISPLAY ' '.
+           DISPLAY 'BILAN DE LA SESSION :'.
+           PERFORM VARYING IDX-BILAN FROM 1 BY 1
+                 UNTIL (IDX-BILAN > 5)
+              IF WS-BILAN-NB(IDX-BILAN) > 0
+                 MOVE WS-BILAN-NB(IDX-BILAN) TO WS-LIG-BILAN-TOT
+                 INITIALIZE WS-LIG-BILAN
+                 STRING WS-BILAN-LIB(IDX-BILAN) SPACE ':' SPACE
+                        FUNCTION TRIM(WS-LIG-BILAN-TOT) SPACE
+                        'FOIS'
+                 DELIMITED BY SIZE
+                 INTO WS-LIG-BILAN
+                 DISPLAY WS-LIG-BILAN
+              END-IF
+           END-PERFORM.
+       END-3000-AFFICHE-BILAN.
+           EXIT.
 
