@@ -1,13 +1,18 @@
        FD  FO-TRAIN
-           RECORD CONTAINS 35 TO 50 CHARACTERS
+           RECORD CONTAINS 38 TO 53 CHARACTERS
            RECORDING MODE IS V.
-       01  RECO-TRAIN PIC X(50).
-       01  FSO-TRAIN-DET REDEFINES RECO-TRAIN.   
+       01  RECO-TRAIN PIC X(53).
+       01  FSO-TRAIN-DET REDEFINES RECO-TRAIN.
            05 FS-TYP         PIC X(3).
-           05 FS-DEST        PIC X(18). 
+           05 FS-DEST        PIC X(18).
            05 FS-HHMN        PIC 9(4).
            05 FS-HHMN-DEST   PIC 9(4).
            05 FS-NBH         PIC 99.
-           05 FS-NB-ARRET    PIC 99.  
+           05 FS-NB-ARRET    PIC 99.
+           05 FS-JOUR-DEC    PIC 9.
+           88 FS-ARRIV-LENDEMAIN     VALUE 1.
+           05 FS-INCIDENT    PIC X(2).
+           88 FS-INCIDENT-NEANT      VALUE 'RA'.
+           88 FS-INCIDENT-RETARD     VALUE 'RE'.
+           88 FS-INCIDENT-ANNULE     VALUE 'AN'.
            05 FSO-ARR-TAB PIC X OCCURS 10 .
-           
\ No newline at end of file
