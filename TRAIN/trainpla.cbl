@@ -25,18 +25,31 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STAT-FICIN.
 
-           SELECT FO-TRAIN 
-           ASSIGN TO 'train-planning.dat' 
-           ORGANIZATION IS LINE SEQUENTIAL 
+           SELECT FO-TRAIN
+           ASSIGN TO 'train-planning.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STAT-FICOUT.
 
+      *    rapport consolidé du jour, tous les trains triés par
+      *    destination puis heure d'arrivée
+           SELECT FO-PLANJOUR
+           ASSIGN TO 'train-planning-jour.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-FICPLANJ.
+
        DATA DIVISION.
        FILE SECTION.
 
        COPY TRAIN1.
        COPY TRAIN3.
 
+       FD  FO-PLANJOUR
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-PLANJOUR PIC X(80).
+
        WORKING-STORAGE SECTION.
       * gestion des status des fichiers  
        01  WS-STAT-FICIN        PIC XX                     .
@@ -44,15 +57,18 @@
        88  WS-STAT-FICIFIN                    VALUE '10'   .
        01  WS-STAT-FICOUT       PIC XX                     .
        88  WS-STAT-OFICOK                     VALUE '00'   .
-       88  WS-STAT-OFICDBL                    VALUE '06'   . 
+       88  WS-STAT-OFICDBL                    VALUE '06'   .
+       01  WS-STAT-FICPLANJ     PIC XX                     .
+       88  WS-STAT-PLANJOK                    VALUE '00'   .
+       88  WS-STAT-PLANJDBL                   VALUE '06'   .
+
 
-       
        01  WS-NB-LUS         PIC 999     .
        01  WS-NB-ECRIT       PIC 999     .
        01  WS-NB-ARRET       PIC 99      .
        01  WS-IND-MAX        PIC 99      .
        01  WS-FS-ENREG       PIC 99      .
-       01  WS-FS-FIX         PIC 99   VALUE 27.
+       01  WS-FS-FIX         PIC 99   VALUE 29.
        01  WS-FIX-ENREG      PIC 99   VALUE 33.
        01  WS-FSO-ENREG      PIC 99      .
        01  WS-IND-TAB        PIC 99      .
@@ -60,7 +76,35 @@
        01  WS-HHMN           PIC 9(4)    .
        01  WS-HHMN-DET REDEFINES WS-HHMN .
            05 WS-HH          PIC 99      .
-           05 WS-MN          PIC 99      .  
+           05 WS-MN          PIC 99      .
+       01  WS-JOUR-DEC       PIC 9    VALUE 0  .
+      *    Accumulateur large pour l'heure d'arrivée avant répartition
+      *    en jours/heure : l'heure de départ (0-23) plus une durée
+      *    pouvant aller jusqu'à 99 heures dépasse la capacité de
+      *    WS-HH (99) et provoquait une troncature silencieuse sur
+      *    les trajets de plus d'un jour
+       01  WS-HH-TOTAL       PIC 999  VALUE 0  .
+
+      *    table de travail du rapport consolidé du jour : 1 ligne
+      *    par train écrit dans train-planning.dat, triée ensuite
+      *    par destination et heure d'arrivée
+       01  WS-TAB-PLANNING.
+           03 WS-PLAN-ENR OCCURS 1 TO 999 TIMES
+                           DEPENDING ON WS-NB-ECRIT
+                           ASCENDING KEY WS-PLAN-DEST
+                                         WS-PLAN-JOUR-DEC
+                                         WS-PLAN-HHMN-DEST
+                           INDEXED BY IDX-PLAN.
+              05 WS-PLAN-TYP         PIC X(3)  .
+              05 WS-PLAN-DEST        PIC X(18) .
+              05 WS-PLAN-HHMN        PIC 9(4)  .
+              05 WS-PLAN-HHMN-DEST   PIC 9(4)  .
+              05 WS-PLAN-NB-ARRET    PIC 99    .
+              05 WS-PLAN-JOUR-DEC    PIC 9     .
+
+       01  WS-LIG-PLANJOUR   PIC X(80)  VALUE SPACES .
+       01  WS-LIG-PLANJ-ENT  PIC X(80)  VALUE
+           'TYPE DESTINATION         DEP. ARR.  ARRETS J+1'   .
 
 
        PROCEDURE DIVISION .
@@ -89,11 +133,15 @@
               PERFORM CALC-ARRET
               PERFORM ECRIT-FO
               READ F-TRAIN
-              ADD 1 TO WS-NB-LUS 
-           END-PERFORM.       
-      
-      
-      * Test du status 
+              ADD 1 TO WS-NB-LUS
+           END-PERFORM.
+
+      *    rapport consolidé : tous les trains du jour, triés par
+      *    destination et heure d'arrivée
+           PERFORM TRIER-TAB-PLANNING.
+           PERFORM ECRIT-PLANJOUR.
+
+      * Test du status
        TEST-STATUT.
            IF (NOT WS-STAT-FICIOK) AND (NOT WS-STAT-FICIFIN) THEN 
               MOVE ALL  '/' TO WS-LIG-RAP
@@ -117,12 +165,19 @@
 
        CALC-ARRIV.
            INITIALIZE WS-HHMN.
+           INITIALIZE WS-JOUR-DEC.
+           INITIALIZE WS-HH-TOTAL.
            MOVE ALL SPACE TO RECO-TRAIN.
            MOVE FS-HHMN OF FS-TRAIN-DET  TO WS-HHMN .
-           COMPUTE WS-HH = WS-HH + FS-NBH OF FS-TRAIN-DET.
-           PERFORM UNTIL (WS-HH < 24) 
-              COMPUTE WS-HH = WS-HH - 24
+      *    calcul sur un accumulateur à 3 chiffres pour ne pas
+      *    tronquer les trajets dont l'heure de départ additionnée
+      *    à la durée dépasse 99 (ex : départ 23h + durée 99h)
+           COMPUTE WS-HH-TOTAL = WS-HH + FS-NBH OF FS-TRAIN-DET.
+           PERFORM UNTIL (WS-HH-TOTAL < 24)
+              SUBTRACT 24 FROM WS-HH-TOTAL
+              ADD 1 TO WS-JOUR-DEC
            END-PERFORM.
+           MOVE WS-HH-TOTAL TO WS-HH.
 
        CALC-ARRET.   
            INITIALIZE WS-IND-TAB.
@@ -141,6 +196,7 @@
            MOVE CORR FS-TRAIN-DET TO FSO-TRAIN-DET .
            MOVE WS-HHMN TO FS-HHMN-DEST.
            MOVE WS-NB-ARRET TO FS-NB-ARRET .
+           MOVE WS-JOUR-DEC TO FS-JOUR-DEC .
            PERFORM VARYING WS-IND-TAB FROM 1 BY 1 
                  UNTIL (WS-IND-TAB > WS-IND-MAX)
                     MOVE FS-ARR-TAB(WS-IND-TAB)
@@ -148,7 +204,59 @@
            END-PERFORM.      
            WRITE RECO-TRAIN.
            ADD 1 TO WS-NB-ECRIT .
-           DISPLAY RECO-TRAIN. 
+           DISPLAY RECO-TRAIN.
+
+      *    alimente la table du rapport consolidé avec ce train
+           MOVE FS-TYP OF FSO-TRAIN-DET
+              TO WS-PLAN-TYP(WS-NB-ECRIT).
+           MOVE FS-DEST OF FSO-TRAIN-DET
+              TO WS-PLAN-DEST(WS-NB-ECRIT).
+           MOVE FS-HHMN OF FSO-TRAIN-DET
+              TO WS-PLAN-HHMN(WS-NB-ECRIT).
+           MOVE FS-HHMN-DEST OF FSO-TRAIN-DET
+              TO WS-PLAN-HHMN-DEST(WS-NB-ECRIT).
+           MOVE FS-NB-ARRET OF FSO-TRAIN-DET
+              TO WS-PLAN-NB-ARRET(WS-NB-ECRIT).
+           MOVE FS-JOUR-DEC OF FSO-TRAIN-DET
+              TO WS-PLAN-JOUR-DEC(WS-NB-ECRIT).
       *     INITIALIZE WS-FSO-ENREG .
       *     COMPUTE WS-FSO-ENREG = WS-FIX-ENREG + WS-IND-MAX.
-      
\ No newline at end of file
+
+       TRIER-TAB-PLANNING.
+           SORT WS-PLAN-ENR ASCENDING
+           KEY WS-PLAN-DEST OF WS-TAB-PLANNING
+               WS-PLAN-JOUR-DEC OF WS-TAB-PLANNING
+               WS-PLAN-HHMN-DEST OF WS-TAB-PLANNING.
+
+       ECRIT-PLANJOUR.
+           OPEN OUTPUT FO-PLANJOUR.
+           IF (NOT WS-STAT-PLANJOK) THEN
+              MOVE ALL  '/' TO WS-LIG-RAP
+              DISPLAY WS-LIG-RAP
+              DISPLAY 'CODE RETOUR D''ERREUR' SPACE WS-STAT-FICPLANJ
+              MOVE ALL  '/' TO WS-LIG-RAP
+              DISPLAY WS-LIG-RAP
+              STOP RUN
+           END-IF.
+           MOVE WS-LIG-PLANJ-ENT TO REC-PLANJOUR.
+           WRITE REC-PLANJOUR.
+           PERFORM VARYING IDX-PLAN FROM 1 BY 1
+                 UNTIL (IDX-PLAN > WS-NB-ECRIT)
+              INITIALIZE WS-LIG-PLANJOUR
+              STRING WS-PLAN-TYP(IDX-PLAN)
+                     SPACE
+                     WS-PLAN-DEST(IDX-PLAN)
+                     SPACE
+                     WS-PLAN-HHMN(IDX-PLAN)
+                     SPACE
+                     WS-PLAN-HHMN-DEST(IDX-PLAN)
+                     SPACE
+                     WS-PLAN-NB-ARRET(IDX-PLAN)
+                     SPACE
+                     WS-PLAN-JOUR-DEC(IDX-PLAN)
+              DELIMITED BY SIZE
+              INTO WS-LIG-PLANJOUR
+              MOVE WS-LIG-PLANJOUR TO REC-PLANJOUR
+              WRITE REC-PLANJOUR
+           END-PERFORM.
+           CLOSE FO-PLANJOUR.
