@@ -16,10 +16,51 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.         
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    fichier de contrôle du mode incrémental : mémorise la date
+      *    du dernier chargement pour ne retraiter que les notes
+      *    modifiées depuis
+           SELECT PROMOSQL-CTL
+               ASSIGN TO 'promosql-ctl.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-CTL.
+
+      *    fichier d'interface repris par le système de gestion des
+      *    dossiers scolaires : une ligne par couple élève/cours
+           SELECT F-TRANSCRIPT
+               ASSIGN TO 'transcript-export.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-TRANSCRIPT.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PROMOSQL-CTL
+           RECORD CONTAINS 19 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-CTL              PIC X(19).
+
+       FD  F-TRANSCRIPT
+           RECORD CONTAINS 60 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-TRANSCRIPT     PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01  WS-STAT-CTL          PIC XX      VALUE SPACE .
+           88 WS-STAT-CTLOK                 VALUE '00' .
+           88 WS-STAT-CTL-NOFILE            VALUE '35' .
+
+       01  WS-STAT-TRANSCRIPT   PIC XX      VALUE SPACE .
+           88 WS-STAT-TRANSCRIPT-OK         VALUE '00' .
+
+      *  GESTION DE L'EXPORT TRANSCRIPT (une ligne par élève/cours)
+       01  WS-TR-NOTE-LIG       PIC Z9,99               .
+       01  WS-NOWRUN            PIC X(19)              .
+       01  WS-CUR-DATE          PIC X(21)              .
        01  WS-IND-CO            PIC 99         VALUE 0 .
        01  WS-NOUV-COURS        PIC X(21)              .
        01  WS-COURS .
@@ -39,6 +80,9 @@
 
        01  WS-ELEVE .
            03  WS-NB-ELEVE      PIC 99         VALUE 0 .
+      *    nombre réel d'élèves chargés par CURSEUR1 (mode incrémental :
+      *    peut être inférieur à WS-NB-ELEVE, le total non filtré)
+           03  WS-NB-ELEVE-CHARGES PIC 99      VALUE 0 .
            03  WS-ELEVE-TAB  OCCURS  99 TIMES
       *    03  WS-ELEVE-TAB  OCCURS 1 TO 99 
       *                      DEPENDING WS-NB-ELEVE
@@ -108,16 +152,22 @@
        01  SQL_NB_ENREG         PIC 99      .
        01  SQL_NB_COURS         PIC 99      .
        01  SQL_NB_STUDENT       PIC 99      .
-       01  SQL-DIVIDEND         PIC 9(5)V99 . 
+       01  SQL-DIVIDEND         PIC 9(5)V99 .
        01  SQL-DIVISEUR         PIC 9(5)V99 .
+      * date/heure du dernier chargement, pour le mode incrémental
+       01  WS-LASTRUN           PIC X(19)   VALUE '1900-01-01 00:00:00'.
 
-       EXEC SQL END DECLARE SECTION END-EXEC. 
+       EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        PROCEDURE DIVISION.
       *0000-Main-start
            PERFORM 1000-INITIALIZE-START THRU 1010-INITIALIZE-END.
-           EXEC SQL 
+      *    chargement de la date du dernier lancement pour le mode
+      *    incrémental ; l'absence du fichier de contrôle est tolérée
+      *    et vaut premier lancement (chargement complet)
+           PERFORM 1020-CHARGE-CTL-START THRU 1020-CHARGE-CTL-END.
+           EXEC SQL
               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
            END-EXEC.
            IF  SQLCODE NOT = ZERO 
@@ -146,10 +196,20 @@
            CALL 'ecritfo'  USING BY REFERENCE  WS-ELEVE WS-COURS 
                                                WS-CLASSE WS-CLASSE-MOY
            EXCEPTION
-              DISPLAY 'PB lors de l''appel de ECRIT-FO' SPACE 
+              DISPLAY 'PB lors de l''appel de ECRIT-FO' SPACE
                        'ARRÊT DU PROGRAMME'
               GO TO 0010-STOP-PRG.
-          
+
+      *    fichier d'interface repris par le système de gestion des
+      *    dossiers scolaires : une ligne par couple élève/cours
+           PERFORM 6050-WRITE-TRANSCRIPT-START
+                 THRU 6060-WRITE-TRANSCRIPT-END.
+
+      *    MAJ: mode incrémental - je mémorise la date de ce lancement
+      *    pour que le prochain ne retraite que les notes modifiées
+      *    depuis
+           PERFORM 1030-MAJ-CTL-START THRU 1030-MAJ-CTL-END.
+
       *0000-main-end
        0010-STOP-PRG.
            EXEC SQL DISCONNECT ALL END-EXEC.
@@ -169,6 +229,40 @@
        1010-INITIALIZE-END.
            EXIT.
 
+       1020-CHARGE-CTL-START.
+      *    l'instant de référence de ce lancement est figé ici, avant
+      *    l'ouverture de CURSEUR1 : si on la capturait plus tard (en
+      *    1030-MAJ-CTL-START, en fin de programme), une note modifiée
+      *    entre l'exécution de la requête de CURSEUR1 et cette
+      *    capture aurait un GR_UPDATED_AT antérieur à la date
+      *    mémorisée mais n'aurait pourtant pas été remontée par ce
+      *    lancement - elle serait alors ignorée définitivement par
+      *    le filtre incrémental du lancement suivant
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE.
+           STRING WS-CUR-DATE(1:4) '-' WS-CUR-DATE(5:2) '-'
+                  WS-CUR-DATE(7:2) ' ' WS-CUR-DATE(9:2) ':'
+                  WS-CUR-DATE(11:2) ':' WS-CUR-DATE(13:2)
+                  INTO WS-NOWRUN
+           END-STRING.
+           OPEN INPUT PROMOSQL-CTL.
+           IF WS-STAT-CTL-NOFILE
+              CONTINUE
+           ELSE
+              READ PROMOSQL-CTL INTO WS-LASTRUN
+              CLOSE PROMOSQL-CTL
+           END-IF.
+       1020-CHARGE-CTL-END.
+           EXIT.
+
+       1030-MAJ-CTL-START.
+      *    WS-NOWRUN a été calculée en 1020-CHARGE-CTL-START, avant
+      *    l'ouverture de CURSEUR1
+           OPEN OUTPUT PROMOSQL-CTL.
+           WRITE REC-CTL FROM WS-NOWRUN.
+           CLOSE PROMOSQL-CTL.
+       1030-MAJ-CTL-END.
+           EXIT.
+
        3020-CURSEUR1-START.
       *                , gr.GR_COEF
            EXEC SQL 
@@ -177,9 +271,14 @@
                        st.ST_FIRSTNAME, co.CO_LABEL, co.CO_COEF,
                        gr.GR_GRADE
 
-                 FROM STUDENT st , GRADE gr , COURSE co 
+                 FROM STUDENT st , GRADE gr , COURSE co
                  WHERE (st.ST_ID = gr.ST_ID AND co.CO_ID = gr.CO_ID)
-                 ORDER BY st.ST_ID,co.CO_ID     
+      *             mode incrémental : ne remonte que les notes
+      *             modifiées depuis le dernier chargement ; au tout
+      *             premier lancement WS-LASTRUN vaut une date très
+      *             ancienne et la clause ne filtre donc rien
+                 AND gr.GR_UPDATED_AT >= :WS-LASTRUN
+                 ORDER BY st.ST_ID,co.CO_ID
            END-EXEC.
            IF  SQLCODE NOT = ZERO 
               MOVE 'DECLARATION CURSEUR1' TO WS-SQL-LIB 
@@ -214,41 +313,39 @@
            INITIALIZE WS-IND-CO.
 
       *       ,:SQL-CUR1-GR-COEF
-           EXEC SQL 
-              FETCH CURSEUR1 
-              INTO :SQL-CUR1-ST-ID, :SQL-CUR1-CO-ID, 
+           EXEC SQL
+              FETCH CURSEUR1
+              INTO :SQL-CUR1-ST-ID, :SQL-CUR1-CO-ID,
               :SQL-CUR1-ST-LASTNAME, :SQL-CUR1-ST-FIRSTNAME,
               :SQL-CUR1-CO-LABEL, :SQL-CUR1-CO-COEF,
               :SQL-CUR1-GR-GRADE
 
            END-EXEC.
-           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
-              MOVE 'LECTURE CURSEUR1' TO WS-SQL-LIB 
-              PERFORM 9050-ERROR-RTN-START
-                   THRU 9050-ERROR-RTN-END
-           END-IF.
-              
-           PERFORM UNTIL SQLCODE = FIN 
-              PERFORM 5040-CHARGE-WS-TAB-START 
-                       THRU 5040-CHARGE-WS-TAB-END
+           PERFORM 9070-TEST-CURSEUR1-STATUT-START
+                THRU 9070-TEST-CURSEUR1-STATUT-END.
+
+           PERFORM UNTIL SQLCODE = FIN
+      *       une ligne en erreur (SQLCODE ni zéro ni fin de curseur)
+      *       est ignorée : on passe à la ligne suivante sans charger
+      *       les tables de travail ni arrêter le programme
+              IF SQLCODE = ZERO
+                 PERFORM 5040-CHARGE-WS-TAB-START
+                          THRU 5040-CHARGE-WS-TAB-END
+              END-IF
 
       *          ,:SQL-CUR1-GR-COEF
-              EXEC SQL 
+              EXEC SQL
                  FETCH CURSEUR1
-                 INTO :SQL-CUR1-ST-ID, :SQL-CUR1-CO-ID, 
+                 INTO :SQL-CUR1-ST-ID, :SQL-CUR1-CO-ID,
                  :SQL-CUR1-ST-LASTNAME, :SQL-CUR1-ST-FIRSTNAME,
                  :SQL-CUR1-CO-LABEL, :SQL-CUR1-CO-COEF,
                  :SQL-CUR1-GR-GRADE
 
               END-EXEC
-              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
-                 MOVE 'LECTURE SUIVANTE CURSEUR1' TO WS-SQL-LIB 
-                 PERFORM 9050-ERROR-RTN-START
-                   THRU 9050-ERROR-RTN-END
-              END-IF 
-
-  
+              PERFORM 9070-TEST-CURSEUR1-STATUT-START
+                   THRU 9070-TEST-CURSEUR1-STATUT-END
            END-PERFORM.
+           MOVE WS-IND-EL TO WS-NB-ELEVE-CHARGES.
        3030-CURSEUR1-READ-END.
            EXIT.
                
@@ -289,33 +386,28 @@
            EXIT.
 
        3050-CURSEUR2-READ-START.
-      * Je récupère les sommes qui me permettront de calculer 
+      * Je récupère les sommes qui me permettront de calculer
       * la moyenne pour chaque cours
-           EXEC SQL 
-              FETCH CURSEUR2 
-              INTO  :SQL-CUR2-CO-ID, :SQL-CUR2-DIVIDEND, 
+           EXEC SQL
+              FETCH CURSEUR2
+              INTO  :SQL-CUR2-CO-ID, :SQL-CUR2-DIVIDEND,
                     :SQL-CUR2-DIVISEUR
            END-EXEC.
-           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN 
-              MOVE 'LECTURE CURSEUR2' TO WS-SQL-LIB 
-              PERFORM 9050-ERROR-RTN-START
-                   THRU 9050-ERROR-RTN-END
-           END-IF.
-           PERFORM UNTIL SQLCODE = FIN  
-              PERFORM 6020-CALC-COURS-AVG-START 
-                       THRU 6020-CALC-COURS-AVG-END
-              EXEC SQL 
+           PERFORM 9071-TEST-CURSEUR2-STATUT-START
+                THRU 9071-TEST-CURSEUR2-STATUT-END.
+           PERFORM UNTIL SQLCODE = FIN
+      *       une ligne en erreur est ignorée, sans arrêter le programme
+              IF SQLCODE = ZERO
+                 PERFORM 6020-CALC-COURS-AVG-START
+                          THRU 6020-CALC-COURS-AVG-END
+              END-IF
+              EXEC SQL
                  FETCH  CURSEUR2
-                 INTO  :SQL-CUR2-CO-ID, :SQL-CUR2-DIVIDEND, 
+                 INTO  :SQL-CUR2-CO-ID, :SQL-CUR2-DIVIDEND,
                        :SQL-CUR2-DIVISEUR
               END-EXEC
-              IF  SQLCODE NOT = ZERO AND SQLCODE NOT = FIN
-                 MOVE 'LECTURE SUIVANTE CURSEUR2' TO WS-SQL-LIB 
-                 PERFORM 9050-ERROR-RTN-START
-                   THRU 9050-ERROR-RTN-END
-              END-IF   
-
-
+              PERFORM 9071-TEST-CURSEUR2-STATUT-START
+                   THRU 9071-TEST-CURSEUR2-STATUT-END
            END-PERFORM.
        3050-CURSEUR2-READ-END.
            EXIT.
@@ -358,29 +450,26 @@
            EXIT.
        
        3070-CURSEUR3-READ-START.
-           EXEC SQL 
-              FETCH CURSEUR3 
-              INTO  :SQL-CUR3-ST-ID, :SQL-CUR3-CO-ID,:SQL-CUR3-DIVIDEND, 
+           EXEC SQL
+              FETCH CURSEUR3
+              INTO  :SQL-CUR3-ST-ID, :SQL-CUR3-CO-ID,:SQL-CUR3-DIVIDEND,
                     :SQL-CUR3-DIVISEUR
            END-EXEC.
-           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) 
-              MOVE 'LECTURE CURSEUR3' TO WS-SQL-LIB 
-              PERFORM 9050-ERROR-RTN-START
-                   THRU 9050-ERROR-RTN-END
-           END-IF.
-           PERFORM UNTIL SQLCODE = FIN 
-              PERFORM 6030-CALC-ELEVE-AVG-START 
-                       THRU 6030-CALC-ELEVE-AVG-END
-              EXEC SQL 
+           PERFORM 9072-TEST-CURSEUR3-STATUT-START
+                THRU 9072-TEST-CURSEUR3-STATUT-END.
+           PERFORM UNTIL SQLCODE = FIN
+      *       une ligne en erreur est ignorée, sans arrêter le programme
+              IF SQLCODE = ZERO
+                 PERFORM 6030-CALC-ELEVE-AVG-START
+                          THRU 6030-CALC-ELEVE-AVG-END
+              END-IF
+              EXEC SQL
                  FETCH CURSEUR3
-                 INTO :SQL-CUR3-ST-ID, :SQL-CUR3-CO-ID, 
+                 INTO :SQL-CUR3-ST-ID, :SQL-CUR3-CO-ID,
                  :SQL-CUR3-DIVIDEND, :SQL-CUR3-DIVISEUR
               END-EXEC
-              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) 
-                 MOVE 'LECTURE SUIVANTE CURSEUR3' TO WS-SQL-LIB 
-                 PERFORM 9050-ERROR-RTN-START
-                   THRU 9050-ERROR-RTN-END
-              END-IF   
+              PERFORM 9072-TEST-CURSEUR3-STATUT-START
+                   THRU 9072-TEST-CURSEUR3-STATUT-END
            END-PERFORM.
        3070-CURSEUR3-READ-END.
            EXIT.
@@ -466,22 +555,22 @@
            AT END
               DISPLAY 'COURS NON TROUVE ' SQL-CUR2-CO-ID
       * Quand trouvé, je charge les sommes, et calcule la moyenne     
-           WHEN WS-COURS-ID(IDX-COURS) = SQL-CUR2-CO-ID 
+           WHEN WS-COURS-ID(IDX-COURS) = SQL-CUR2-CO-ID
                MOVE SQL-CUR2-DIVIDEND TO WS-COURS-MOY(IDX-COURS)
                MOVE SQL-CUR2-DIVISEUR TO WS-COURS-DIV(IDX-COURS)
                IF (WS-COURS-DIV(IDX-COURS) > 0) THEN
                  COMPUTE WS-COURS-MOY(IDX-COURS) ROUNDED  =
                     WS-COURS-MOY(IDX-COURS) / WS-COURS-DIV(IDX-COURS)
-               END-IF 
-               
-           END-SEARCH. 
-              
+               END-IF
       * Je charge mes variables de la classe avec les informations
-      * du cours
-           COMPUTE WS-CLASSE-MOY = WS-CLASSE-MOY +
-               (WS-COURS-MOY(IDX-COURS) * WS-COURS-COEF(IDX-COURS)).
-           SET WS-DIVCLASSE UP BY WS-COURS-COEF(IDX-COURS) .          
-           
+      * du cours ; uniquement si le cours a été trouvé, sinon
+      * IDX-COURS reste hors borne (AT END)
+               COMPUTE WS-CLASSE-MOY = WS-CLASSE-MOY +
+                   (WS-COURS-MOY(IDX-COURS) * WS-COURS-COEF(IDX-COURS))
+               SET WS-DIVCLASSE UP BY WS-COURS-COEF(IDX-COURS)
+
+           END-SEARCH.
+
        6020-CALC-COURS-AVG-END.
            EXIT.
 
@@ -507,7 +596,64 @@
            COMPUTE WS-CLASSE-MOY ROUNDED = WS-CLASSE-MOY / WS-DIVCLASSE.
        6040-CALC-CLASSE-AVG-END.
            EXIT.
-      
+
+      *    export du fichier d'interface transcript : une ligne par
+      *    couple élève/cours, reprend le modèle du CSV de promo1.cbl
+      *    WS-ELEVE-TAB/WS-CLASSE-TAB ne portent que les couples
+      *    chargés par CURSEUR1 (cf mode incrémental, 3020-CURSEUR1-
+      *    START) : sur un lancement incrémental, ce fichier ne
+      *    contient donc lui aussi que les élèves dont une note a
+      *    changé depuis le dernier lancement, à l'image du reste du
+      *    traitement (output.dat/.csv). C'est le comportement voulu
+      *    par le mode incrémental, pas un oubli de filtre.
+       6050-WRITE-TRANSCRIPT-START.
+           OPEN OUTPUT F-TRANSCRIPT.
+           PERFORM VARYING WS-IND-EL FROM 1 BY 1
+                 UNTIL (WS-IND-EL > WS-NB-ELEVE-CHARGES)
+                 MOVE WS-ELEVE-ID(WS-IND-EL) TO WS-ID1
+                 SET IDX-CLASSE TO 1
+                 SEARCH WS-CLASSE-TAB
+                 WHEN WS-CLASSE-ID1(IDX-CLASSE) = WS-ID1
+                    PERFORM VARYING WS-IND-CL
+                    FROM IDX-CLASSE BY 1
+                    UNTIL (WS-ID1 NOT EQUAL WS-CLASSE-ID1(WS-IND-CL))
+                       OR (WS-IND-CL > WS-NB-ENREG)
+
+                       MOVE WS-CLASSE-ID2(WS-IND-CL) TO WS-ID2
+                       PERFORM 6055-WRITE-TRANSCRIPT-LIG-START
+                          THRU 6056-WRITE-TRANSCRIPT-LIG-END
+
+                    END-PERFORM
+                 END-SEARCH
+           END-PERFORM.
+           CLOSE F-TRANSCRIPT.
+       6060-WRITE-TRANSCRIPT-END.
+           EXIT.
+
+       6055-WRITE-TRANSCRIPT-LIG-START.
+           SET IDX-COURS TO 1.
+           SEARCH WS-COURS-TAB
+              AT END
+                 CONTINUE
+              WHEN (WS-ID2 = WS-COURS-ID(IDX-COURS))
+                 MOVE WS-CLASSE-NOTE(WS-IND-CL)  TO WS-TR-NOTE-LIG
+                 MOVE ALL SPACE TO REC-F-TRANSCRIPT
+      *          séparateur ';' : sous DECIMAL-POINT IS COMMA la note
+      *          s'affiche avec une virgule décimale, donc un
+      *          séparateur ',' couperait la valeur en deux colonnes
+                 STRING
+                       FUNCTION TRIM(WS-ELEVE-ID(WS-IND-EL))
+                       ';'
+                       FUNCTION TRIM(WS-COURS-LIB(IDX-COURS))
+                       ';'
+                       FUNCTION TRIM(WS-TR-NOTE-LIG)
+                 DELIMITED BY SIZE
+                 INTO REC-F-TRANSCRIPT
+                 WRITE REC-F-TRANSCRIPT
+           END-SEARCH.
+       6056-WRITE-TRANSCRIPT-LIG-END.
+           EXIT.
+
        9050-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
@@ -531,7 +677,29 @@
                  DISPLAY SQLERRMC
            END-EVALUATE.
        9050-ERROR-RTN-END.
-           STOP RUN.      
-             
-                 
-   
+           STOP RUN.
+
+      * MAJ: une ligne en erreur sur un curseur n'arrête plus le
+      * programme ; elle est simplement signalée et ignorée, le
+      * chargement continue avec la ligne suivante
+       9070-TEST-CURSEUR1-STATUT-START.
+           IF (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              DISPLAY 'LIGNE IGNOREE CURSEUR1 - SQLCODE:' SPACE SQLCODE
+           END-IF.
+       9070-TEST-CURSEUR1-STATUT-END.
+           EXIT.
+
+       9071-TEST-CURSEUR2-STATUT-START.
+           IF (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              DISPLAY 'LIGNE IGNOREE CURSEUR2 - SQLCODE:' SPACE SQLCODE
+           END-IF.
+       9071-TEST-CURSEUR2-STATUT-END.
+           EXIT.
+
+       9072-TEST-CURSEUR3-STATUT-START.
+           IF (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              DISPLAY 'LIGNE IGNOREE CURSEUR3 - SQLCODE:' SPACE SQLCODE
+           END-IF.
+       9072-TEST-CURSEUR3-STATUT-END.
+           EXIT.
+
