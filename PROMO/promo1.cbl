@@ -24,13 +24,44 @@
                ASSIGN TO 'input.dat'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-INPUT-STATUS.            
+               FILE STATUS IS F-INPUT-STATUS.
 
+      *    Nom dynamique : une classe = un fichier, cf WS-OUTPUT-
+      *    FILENAME chargé par 4540-BUILD-FILENAMES-START. Pour un
+      *    input.dat mono-classe (pas d'enregistrement type 00), les
+      *    VALUE de WS-OUTPUT-FILENAME ci-dessous redonnent le nom
+      *    historique output.dat.
            SELECT F-OUTPUT
-               ASSIGN TO 'output.dat'
+               ASSIGN TO WS-OUTPUT-FILENAME
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS. 
+               FILE STATUS IS F-OUTPUT-STATUS.
+
+           SELECT F-OUTPUT-CSV
+               ASSIGN TO WS-OUTPUT-CSV-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-OUTPUT-CSV-STATUS.
+
+           SELECT F-CHECKPOINT
+               ASSIGN TO 'promo1.ckp'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
+
+           SELECT F-EXCEPTION
+               ASSIGN TO 'grade-exceptions.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXCEPTION-STATUS.
+
+      * Moyennes du trimestre précédent, retenues d'un run à l'autre
+      * pour calculer la tendance de chaque élève
+           SELECT F-PREVTERM
+               ASSIGN TO 'promo1-prevterm.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-PREVTERM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -48,10 +79,17 @@
            66 R-NOM RENAMES R-LASTNAME THRU R-FIRSTNAME.       
 
        01  REC-COURSE.
-           03 R-C-KEY          PIC 9(02).       
-           03 R-LABEL          PIC X(21).       
-           03 R-COEF           PIC X(3).       
-           03 R-GRADE          PIC X(5).       
+           03 R-C-KEY          PIC 9(02).
+           03 R-LABEL          PIC X(21).
+           03 R-COEF           PIC X(3).
+           03 R-GRADE          PIC X(5).
+
+      *    mode batch multi-classes : enregistrement type 00, en
+      *    tête de chaque classe, avant ses enregistrements 01/02
+       01  REC-CLASSE-HEADER.
+           03 R-CLH-KEY        PIC 9(02).
+           03 R-CLH-NUM        PIC 9(02).
+           03 R-CLH-LIB        PIC X(15).
 
        FD  F-OUTPUT
            RECORD CONTAINS 250 CHARACTERS
@@ -59,15 +97,101 @@
 
        01  REC-F-OUTPUT        PIC X(200).
 
+       FD  F-OUTPUT-CSV
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-OUTPUT-CSV    PIC X(250).
+
+      * Fichier de reprise : dernier enregistrement input.dat traité
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-CHECKPOINT.
+           03 CKP-REC-COUNT     PIC 9(06).
+           03 CKP-S-KEY         PIC 9(02).
+           03 CKP-C-KEY         PIC 9(02).
+           03 CKP-CLASSE-NUM    PIC 99.
+
+      * Liste des notes rejetées car hors norme (0 à 20)
+       FD  F-EXCEPTION
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-EXCEPTION      PIC X(80).
+
+      * Une ligne par élève : nom et moyenne du trimestre précédent
+       FD  F-PREVTERM
+           RECORD CONTAINS 18 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-PREVTERM.
+           03 PT-ELEVE-NOM      PIC X(13).
+           03 PT-ELEVE-MOY      PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
        01  F-INPUT-STATUS       PIC X(02)   VALUE SPACE .
            88 F-INPUT-STATUS-OK    VALUE '00'.        
            88 F-INPUT-STATUS-EOF   VALUE '10'.
        
        01  F-OUTPUT-STATUS      PIC X(02)   VALUE SPACE .
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-OUTPUT-CSV-STATUS  PIC X(02)   VALUE SPACE .
+           88 F-OUTPUT-CSV-STATUS-OK   VALUE '00'.
+           88 F-OUTPUT-CSV-STATUS-EOF  VALUE '10'.
+
+       01  F-CHECKPOINT-STATUS  PIC X(02)   VALUE SPACE .
+           88 F-CHECKPOINT-STATUS-OK      VALUE '00'.
+           88 F-CHECKPOINT-STATUS-NOFILE  VALUE '35'.
+
+       01  F-EXCEPTION-STATUS   PIC X(02)   VALUE SPACE .
+           88 F-EXCEPTION-STATUS-OK           VALUE '00'.
+
+       01  F-PREVTERM-STATUS    PIC X(02)   VALUE SPACE .
+           88 F-PREVTERM-STATUS-OK             VALUE '00'.
+           88 F-PREVTERM-STATUS-EOF            VALUE '10'.
+           88 F-PREVTERM-STATUS-NOFILE         VALUE '35'.
+
+      *  GESTION DU CONTROLE DE VALIDITE DES NOTES (0 à 20)
+       01  WS-GRADE-VAL          PIC 99V99.
+       01  WS-GRADE-OK           PIC X(01)   VALUE 'Y'.
+           88 WS-GRADE-IS-OK                     VALUE 'Y'.
+       01  WS-GRADE-LIG          PIC X(05).
+
+      *  GESTION DE LA REPRISE SUR INCIDENT (restart/checkpoint)
+       01  WS-REC-COUNT         PIC 9(06)   VALUE 0     .
+       01  WS-CKP-RESTART-CNT   PIC 9(06)   VALUE 0     .
+       01  WS-CKP-MODE          PIC X(01)   VALUE 'N'    .
+           88 WS-CKP-IS-SKIPPING              VALUE 'Y'.
+      *    numéro de la classe qui était en cours de traitement au
+      *    moment du dernier point de reprise écrit ; sert à détecter,
+      *    pendant le saut des enregistrements déjà traités, la classe
+      *    inachevée dont les détails doivent être rechargés plutôt
+      *    que purement sautés (cf WS-CKP-REPLAY-MODE)
+       01  WS-CKP-RESTART-CLASSE-NUM PIC 99   VALUE 0    .
+       01  WS-CKP-REPLAY-MODE   PIC X(01)   VALUE 'N'    .
+           88 WS-CKP-IS-REPLAY                VALUE 'Y'.
+
+      *  GESTION DU MODE BATCH MULTI-CLASSES (enregistrements type 00)
+       01  WS-CLASSE-NUM         PIC 99      VALUE 0     .
+       01  WS-CLASSE-LIB         PIC X(15)   VALUE SPACES.
+       01  WS-PREMIERE-CLASSE    PIC X(01)   VALUE 'Y'    .
+           88 WS-IS-PREMIERE-CLASSE            VALUE 'Y'.
+       01  WS-PREVTERM-1ERE-ECR  PIC X(01)   VALUE 'Y'    .
+           88 WS-PREVTERM-IS-1ERE-ECR           VALUE 'Y'.
+      *    output.dat/.csv par défaut : conservés tels quels pour un
+      *    input.dat mono-classe (sans enregistrement 00), reconstruits
+      *    par 4540-BUILD-FILENAMES-START dès qu'une classe est vue
+       01  WS-OUTPUT-FILENAME    PIC X(30)   VALUE 'output.dat'.
+       01  WS-OUTPUT-CSV-FILENAME PIC X(30)  VALUE 'output.csv'.
+
+      *  GESTION DE L'EXPORT CSV (une ligne par élève/cours)
+       01  WS-CSV-NOTE-LIG      PIC Z9,99               .
+       01  WS-CSV-MOY-LIG       PIC Z9,99               .
+
       * Création d'une table supplémentaire pour connaitre
       * la position du cours dans le rapport afin de positionner
       * la note dans la bonne colonne 5CAS TRI LABEL COURS
@@ -99,11 +223,25 @@
                              DEPENDING WS-NB-ELEVE
                              INDEXED BY IDX-ELEVE    .
               05 WS-ELEVE-ID       PIC 99               .
-              05 WS-ELEVE-NOM      PIC X(13)            . 
+              05 WS-ELEVE-NOM      PIC X(13)            .
               05 WS-ELEVE-AGE      PIC 99               .
               05 WS-ELEVE-MOY      PIC 999V99           .
-       
-    
+              05 WS-ELEVE-RANK     PIC 99      VALUE 0  .
+              05 WS-ELEVE-DELTA    PIC S99V99  VALUE 0  .
+              05 WS-ELEVE-HASPREV  PIC X       VALUE 'N'.
+                 88 WS-ELEVE-HASPREV-OK           VALUE 'Y'.
+
+      *    Moyennes du trimestre précédent, chargées depuis F-PREVTERM
+       01  WS-IND-PT            PIC 99      VALUE 0     .
+       01  WS-PREVTERM.
+           03  WS-NB-PREVTERM       PIC 99      VALUE 0     .
+           03  WS-PREVTERM-TAB  OCCURS 1 TO 99
+                                DEPENDING WS-NB-PREVTERM
+                                INDEXED BY IDX-PREVTERM.
+              05 WS-PT-NOM         PIC X(13)            .
+              05 WS-PT-MOY         PIC 9(3)V99          .
+
+
        01  WS-IND-CL            PIC 99      VALUE 0     .
        01  WS-ID1               PIC 99      VALUE 0     .
        01  WS-ID2               PIC 99      VALUE 0     .
@@ -126,6 +264,7 @@
        01  WS-LIG-RAP           PIC X(250)           .           
      
        01  WS-CLASSE-MOY        PIC 999V99   VALUE 0    .
+       01  WS-CLASSE-MENTION    PIC X(15)    VALUE SPACES.
 
       *  GESTION DE LA SORTIE
        01  WS-CLASSE-MOY-LIG    PIC Z9,99               .
@@ -133,6 +272,9 @@
        01  WS-COURS-COEF-LIG    PIC 9,9                 .
        01  WS-NB-ELEVE-LIG      PIC Z9                  .
        01  WS-ELEVE-MOY-LIG     PIC Z9,99               .
+       01  WS-ELEVE-RANK-LIG    PIC Z9                  .
+       01  WS-ELEVE-DELTA-EDIT  PIC +9(2),99            .
+       01  WS-ELEVE-DELTA-LIG   PIC X(8)    VALUE SPACES.
 
       * Gestion des libellés
 
@@ -159,33 +301,102 @@
        PROCEDURE DIVISION.
       *0000-Main-start
            PERFORM 1000-INITIALIZE-START THRU 1010-INITIALIZE-END.
+           PERFORM 1020-READ-CHECKPOINT-START
+                    THRU 1030-READ-CHECKPOINT-END.
+           PERFORM 1060-READ-PREVTERM-START
+                    THRU 1070-READ-PREVTERM-END.
            PERFORM 2000-OPEN-FILE-START THRU 2010-OPEN-FILE-END.
-           PERFORM 2020-READ-FILE-START THRU 2030-READ-FILE-END.         
-
-           PERFORM UNTIL (F-INPUT-STATUS-EOF) 
-               EVALUATE (REC-F-INPUT-2)
-                    WHEN '01'
-                          PERFORM 5000-CHARGE-ELEVE-START
-                             THRU 5010-CHARGE-ELEVE-END
-                    WHEN '02' 
-                          PERFORM 5020-CHARGE-COURS-START
-                             THRU 5025-CHARGE-COURS-END
-                    WHEN OTHER 
-                       DISPLAY 'Le type d''enregistrement' SPACE 
-                       REC-F-INPUT-2 SPACE 'n''est pas géré.'
-                       'Arrêt du programme!'
-                       PERFORM 2050-CLOSE-FILE-START
-                                THRU 2060-CLOSE-FILE-END
-                       GO TO 0010-STOP-PRG
-               END-EVALUATE
-               PERFORM 2020-READ-FILE-START THRU 2030-READ-FILE-END 
+           PERFORM 2020-READ-FILE-START THRU 2030-READ-FILE-END.
+
+           PERFORM UNTIL (F-INPUT-STATUS-EOF)
+               IF (REC-F-INPUT-2) = 00
+      *    En-tête de classe (mode batch multi-classes) : traité même
+      *    en reprise pour garder WS-CLASSE-NUM/LIB à jour, mais le
+      *    bilan de la classe précédente n'est refait que hors reprise
+      *    (sinon on réécrirait un bulletin déjà produit par le run
+      *    interrompu, à partir de tables vides). La classe qui était
+      *    en cours au moment du point de reprise (WS-CKP-RESTART-
+      *    CLASSE-NUM) n'a en revanche aucun bulletin sur disque :
+      *    à partir de son propre en-tête 00, ses détails 01/02 sont
+      *    rechargés (WS-CKP-IS-REPLAY) plutôt que purement sautés
+                  IF WS-CKP-IS-SKIPPING
+                     AND (WS-REC-COUNT NOT > WS-CKP-RESTART-CNT)
+                     PERFORM 4560-TRACK-CLASSE-START
+                        THRU 4570-TRACK-CLASSE-END
+                     IF R-CLH-NUM = WS-CKP-RESTART-CLASSE-NUM
+                        PERFORM 4520-REINIT-CLASSE-START
+                           THRU 4530-REINIT-CLASSE-END
+                        SET WS-CKP-IS-REPLAY TO TRUE
+                     END-IF
+                  ELSE
+                     MOVE 'N' TO WS-CKP-MODE
+                     PERFORM 4000-NOUVELLE-CLASSE-START
+                        THRU 4010-NOUVELLE-CLASSE-END
+                     PERFORM 1040-WRITE-CHECKPOINT-START
+                        THRU 1050-WRITE-CHECKPOINT-END
+                  END-IF
+               ELSE
+                  IF WS-CKP-IS-SKIPPING
+                     AND (WS-REC-COUNT NOT > WS-CKP-RESTART-CNT)
+                     IF WS-CKP-IS-REPLAY
+      *    Classe en cours au moment du point de reprise : on
+      *    recharge ses détails en mémoire sans réécrire le
+      *    checkpoint (redondant tant qu'on reste dans la fenêtre
+      *    déjà couverte par le point de reprise existant)
+                        EVALUATE (REC-F-INPUT-2)
+                           WHEN '01'
+                              PERFORM 5000-CHARGE-ELEVE-START
+                                 THRU 5010-CHARGE-ELEVE-END
+                           WHEN '02'
+                              PERFORM 5020-CHARGE-COURS-START
+                                 THRU 5025-CHARGE-COURS-END
+                        END-EVALUATE
+                     ELSE
+      *    Reprise en cours : cet enregistrement appartient à une
+      *    classe déjà finalisée (bulletin déjà sur disque) lors du
+      *    run précédent, on avance sans le recharger
+                        CONTINUE
+                     END-IF
+                  ELSE
+                     MOVE 'N' TO WS-CKP-MODE
+                     EVALUATE (REC-F-INPUT-2)
+                          WHEN '01'
+                                PERFORM 5000-CHARGE-ELEVE-START
+                                   THRU 5010-CHARGE-ELEVE-END
+                                PERFORM 1040-WRITE-CHECKPOINT-START
+                                   THRU 1050-WRITE-CHECKPOINT-END
+                          WHEN '02'
+                                PERFORM 5020-CHARGE-COURS-START
+                                   THRU 5025-CHARGE-COURS-END
+                                PERFORM 1040-WRITE-CHECKPOINT-START
+                                   THRU 1050-WRITE-CHECKPOINT-END
+                          WHEN OTHER
+                             DISPLAY 'Le type d''enregistrement' SPACE
+                             REC-F-INPUT-2 SPACE 'n''est pas géré.'
+                             'Arrêt du programme!'
+                             PERFORM 2050-CLOSE-FILE-START
+                                      THRU 2060-CLOSE-FILE-END
+                             GO TO 0010-STOP-PRG
+                     END-EVALUATE
+                  END-IF
+               END-IF
+               PERFORM 2020-READ-FILE-START THRU 2030-READ-FILE-END
            END-PERFORM.
-           
+
            PERFORM 2050-CLOSE-FILE-START THRU 2060-CLOSE-FILE-END.
-           PERFORM 6000-CALC-AVG-START   THRU 6010-CALC-AVG-END.
-           PERFORM 3050-WRITE-FO-START   THRU 3060-WRITE-FO-END.
-                 
-       
+      *    Bilan de la dernière classe du batch (ou de l'unique classe
+      *    d'un input.dat mono-classe)
+           PERFORM 4500-FINALISE-CLASSE-START
+              THRU 4510-FINALISE-CLASSE-END.
+      *    Run terminé avec succès jusqu'à la fin de l'input : le
+      *    point de reprise n'a plus lieu d'être, on l'efface pour
+      *    qu'un prochain lancement (même un batch sans rapport avec
+      *    celui-ci) reparte de zéro au lieu de sauter ses premiers
+      *    enregistrements comme si une reprise était en cours
+           PERFORM 4580-DELETE-CHECKPOINT-START
+              THRU 4590-DELETE-CHECKPOINT-END.
+
+
       *0000-main-end
        0010-STOP-PRG.
            STOP RUN.
@@ -198,20 +409,95 @@
            INITIALIZE WS-ID2          .
            INITIALIZE WS-NB-ENREG     .
        1010-INITIALIZE-END.
-       
+
+       1020-READ-CHECKPOINT-START.
+      *    S'il existe un point de reprise d'un run précédent,
+      *    on récupère le dernier enregistrement traité avec succès
+           OPEN INPUT F-CHECKPOINT.
+           IF F-CHECKPOINT-STATUS-OK
+              READ F-CHECKPOINT INTO REC-F-CHECKPOINT
+              MOVE CKP-REC-COUNT TO WS-CKP-RESTART-CNT
+              MOVE CKP-CLASSE-NUM TO WS-CKP-RESTART-CLASSE-NUM
+              MOVE 'Y' TO WS-CKP-MODE
+      *    si la classe en cours au moment du point de reprise est
+      *    déjà la classe courante (0 = input.dat mono-classe, ou une
+      *    reprise tombée avant le tout premier enregistrement 00),
+      *    il n'y a pas de classe antérieure à sauter purement : on
+      *    recharge ses détails dès le départ
+              IF WS-CLASSE-NUM = WS-CKP-RESTART-CLASSE-NUM
+                 SET WS-CKP-IS-REPLAY TO TRUE
+              END-IF
+              DISPLAY 'Reprise détectée : reprise après enreg. no '
+                 WS-CKP-RESTART-CNT
+              CLOSE F-CHECKPOINT
+           ELSE
+              IF NOT F-CHECKPOINT-STATUS-NOFILE
+                 DISPLAY 'CODE RETOUR D''ERREUR CHECKPOINT' SPACE
+                    F-CHECKPOINT-STATUS
+              END-IF
+           END-IF.
+       1030-READ-CHECKPOINT-END.
+
+       1040-WRITE-CHECKPOINT-START.
+      *    On réécrit le point de reprise à chaque enregistrement
+      *    traité avec succès
+           MOVE WS-REC-COUNT TO CKP-REC-COUNT.
+           MOVE R-S-KEY      TO CKP-S-KEY.
+           MOVE R-C-KEY      TO CKP-C-KEY.
+           MOVE WS-CLASSE-NUM TO CKP-CLASSE-NUM.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE REC-F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       1050-WRITE-CHECKPOINT-END.
+
+      *    Efface le point de reprise en fin de job réussi (cf
+      *    0000-Main-start) pour qu'il ne soit pas pris à tort pour
+      *    une reprise par un lancement ultérieur sans rapport
+       4580-DELETE-CHECKPOINT-START.
+           DELETE FILE F-CHECKPOINT.
+       4590-DELETE-CHECKPOINT-END.
+           EXIT.
+
+       1060-READ-PREVTERM-START.
+      *    S'il existe une sauvegarde des moyennes du trimestre
+      *    précédent, on la charge pour calculer la tendance de
+      *    chaque élève
+           OPEN INPUT F-PREVTERM.
+           IF F-PREVTERM-STATUS-OK
+              READ F-PREVTERM INTO REC-F-PREVTERM
+              PERFORM UNTIL F-PREVTERM-STATUS-EOF
+                 SET WS-NB-PREVTERM UP BY 1
+                 MOVE PT-ELEVE-NOM TO WS-PT-NOM(WS-NB-PREVTERM)
+                 MOVE PT-ELEVE-MOY TO WS-PT-MOY(WS-NB-PREVTERM)
+                 READ F-PREVTERM INTO REC-F-PREVTERM
+              END-PERFORM
+              CLOSE F-PREVTERM
+           ELSE
+              IF NOT F-PREVTERM-STATUS-NOFILE
+                 DISPLAY 'CODE RETOUR D''ERREUR PREVTERM' SPACE
+                    F-PREVTERM-STATUS
+              END-IF
+           END-IF.
+       1070-READ-PREVTERM-END.
+
        2000-OPEN-FILE-START.
            OPEN INPUT F-INPUT         .
            PERFORM 9000-TEST-STATUT-START THRU 9010-TEST-STATUT-END.
-       2010-OPEN-FILE-END. 
+           OPEN OUTPUT F-EXCEPTION    .
+       2010-OPEN-FILE-END.
 
        2020-READ-FILE-START.
            READ F-INPUT.
            PERFORM 9000-TEST-STATUT-START THRU 9010-TEST-STATUT-END.
+           IF F-INPUT-STATUS-OK
+              SET WS-REC-COUNT UP BY 1
+           END-IF.
        2030-READ-FILE-END.
 
        2050-CLOSE-FILE-START.
            CLOSE F-INPUT.
            PERFORM 9000-TEST-STATUT-START THRU 9010-TEST-STATUT-END.
+           CLOSE F-EXCEPTION.
        2060-CLOSE-FILE-END.
 
        3000-OPEN-FO-START.
@@ -220,17 +506,109 @@
 
        3050-WRITE-FO-START.
            PERFORM 3000-OPEN-FO-START THRU 3010-OPEN-FO-END.
-           PERFORM 7000-WRITE-HEADER-START 
+           PERFORM 7000-WRITE-HEADER-START
            THRU 7010-WRITE-HEADER-END.
            PERFORM 7020-WRITE-DETAIL-START THRU 7030-WRITE-DETAIL-END.
            PERFORM 7040-WRITE-FIN-START THRU 7050-WRITE-FIN-END.
            PERFORM 3080-CLOSE-FO-START THRU 3090-CLOSE-FO-END.
-       3060-WRITE-FO-END. 
+      * Export du même bulletin au format CSV pour les tableurs
+           PERFORM 3100-OPEN-FOCSV-START THRU 3110-OPEN-FOCSV-END.
+           PERFORM 7080-WRITE-CSV-START  THRU 7090-WRITE-CSV-END.
+           PERFORM 3120-CLOSE-FOCSV-START THRU 3130-CLOSE-FOCSV-END.
+      * Sauvegarde des moyennes de ce trimestre pour la comparaison
+      * du prochain run
+           PERFORM 7095-WRITE-PREVTERM-START
+              THRU  7096-WRITE-PREVTERM-END.
+       3060-WRITE-FO-END.
 
        3080-CLOSE-FO-START.
            CLOSE F-OUTPUT.
-       3090-CLOSE-FO-END.    
-       
+       3090-CLOSE-FO-END.
+
+       3100-OPEN-FOCSV-START.
+           OPEN OUTPUT F-OUTPUT-CSV.
+       3110-OPEN-FOCSV-END.
+
+       3120-CLOSE-FOCSV-START.
+           CLOSE F-OUTPUT-CSV.
+       3130-CLOSE-FOCSV-END.
+
+      *    MODE BATCH MULTI-CLASSES
+      *    Un enregistrement type 00 démarre une nouvelle classe dans
+      *    input.dat. On boucle le job de bulletins sur autant de
+      *    classes que l'input.dat en contient, une paire de fichiers
+      *    output-NN.dat/.csv par classe (cf WS-CLASSE-NUM).
+       4000-NOUVELLE-CLASSE-START.
+           IF NOT WS-IS-PREMIERE-CLASSE
+              PERFORM 4500-FINALISE-CLASSE-START
+                 THRU 4510-FINALISE-CLASSE-END
+           END-IF.
+           MOVE R-CLH-NUM TO WS-CLASSE-NUM.
+           MOVE R-CLH-LIB TO WS-CLASSE-LIB.
+           PERFORM 4520-REINIT-CLASSE-START THRU 4530-REINIT-CLASSE-END.
+           PERFORM 4540-BUILD-FILENAMES-START
+              THRU 4550-BUILD-FILENAMES-END.
+           MOVE 'N' TO WS-PREMIERE-CLASSE.
+       4010-NOUVELLE-CLASSE-END.
+           EXIT.
+
+      *    Moyennes et bulletin (texte + CSV) de la classe qui vient
+      *    de se terminer, réutilise le calcul et l'écriture déjà en
+      *    place pour le cas mono-classe
+       4500-FINALISE-CLASSE-START.
+           PERFORM 6000-CALC-AVG-START THRU 6010-CALC-AVG-END.
+           PERFORM 3050-WRITE-FO-START THRU 3060-WRITE-FO-END.
+       4510-FINALISE-CLASSE-END.
+           EXIT.
+
+      *    Remet à blanc les tables et accumulateurs d'une classe pour
+      *    repartir propre sur la suivante, même remise à zéro que
+      *    1000-INITIALIZE-START au démarrage du job
+       4520-REINIT-CLASSE-START.
+           PERFORM 1000-INITIALIZE-START THRU 1010-INITIALIZE-END.
+           INITIALIZE WS-CLASSE-MOY.
+           INITIALIZE WS-DIVCLASSE.
+           INITIALIZE WS-CLASSE-MENTION.
+       4530-REINIT-CLASSE-END.
+           EXIT.
+
+      *    Construit les noms de fichiers de sortie et le titre du
+      *    bulletin de la classe courante à partir de WS-CLASSE-NUM/
+      *    LIB ; un input.dat mono-classe sans enregistrement 00 ne
+      *    passe jamais ici et garde les noms/titre historiques
+       4540-BUILD-FILENAMES-START.
+           MOVE SPACES TO WS-OUTPUT-FILENAME.
+           STRING 'output-' WS-CLASSE-NUM '.dat'
+           DELIMITED BY SIZE
+           INTO WS-OUTPUT-FILENAME.
+           MOVE SPACES TO WS-OUTPUT-CSV-FILENAME.
+           STRING 'output-' WS-CLASSE-NUM '.csv'
+           DELIMITED BY SIZE
+           INTO WS-OUTPUT-CSV-FILENAME.
+           IF WS-CLASSE-LIB NOT = SPACES
+              MOVE SPACES TO WS-LIG-TITRE
+              STRING 'BULLETIN DE LA CLASSE '
+                     FUNCTION TRIM(WS-CLASSE-LIB)
+              DELIMITED BY SIZE
+              INTO WS-LIG-TITRE
+           END-IF.
+       4550-BUILD-FILENAMES-END.
+           EXIT.
+
+      *    Reprise sur incident tombant sur un enregistrement 00 déjà
+      *    traité lors du run interrompu : on retient juste le numéro/
+      *    libellé et les noms de fichiers de la classe en cours, sans
+      *    rejouer son bilan (les tables sont de toute façon vides
+      *    puisque ses 01/02 sont eux aussi sautés pendant la reprise)
+       4560-TRACK-CLASSE-START.
+           MOVE R-CLH-NUM TO WS-CLASSE-NUM.
+           MOVE R-CLH-LIB TO WS-CLASSE-LIB.
+           PERFORM 4540-BUILD-FILENAMES-START
+              THRU 4550-BUILD-FILENAMES-END.
+           MOVE 'N' TO WS-PREMIERE-CLASSE.
+       4570-TRACK-CLASSE-END.
+           EXIT.
+
        5000-CHARGE-ELEVE-START.
            SET WS-NB-ELEVE UP BY 1.
            STRING WS-NB-ELEVE R-NOM R-AGE 
@@ -240,31 +618,57 @@
        5010-CHARGE-ELEVE-END.
 
        5020-CHARGE-COURS-START.
-      * Je cherche dans ma table si les infos du cours sont déjà chargées 
+      * Contrôle de la note avant tout chargement : une note hors
+      * norme (0 à 20) ne doit pas fausser les moyennes de classe
+           PERFORM 5015-CHECK-GRADE-START THRU 5017-CHECK-GRADE-END.
+
+      * Je cherche dans ma table si les infos du cours sont déjà chargées
            SET IDX-COURS TO 1.
-           SEARCH  WS-COURS-TAB 
+           SEARCH  WS-COURS-TAB
            AT END
       * Si pas trouvé je crée l'enregistrement dans la table
       * puis je charge la table classe
-              
+
               SET WS-NB-COURS UP BY 1
               MOVE WS-NB-COURS TO WS-COURS-ID(WS-NB-COURS)
-              MOVE R-LABEL TO WS-COURS-LIB(WS-NB-COURS) 
-              MOVE R-COEF TO  WS-COURS-COEF(WS-NB-COURS)  
+              MOVE R-LABEL TO WS-COURS-LIB(WS-NB-COURS)
+              MOVE R-COEF TO  WS-COURS-COEF(WS-NB-COURS)
 
               MOVE WS-NB-COURS TO WS-ID2
-              PERFORM 5060-CHARGE-CLASSE-START 
-                       THRU 5065-CHARGE-CLASSE-END
+              IF WS-GRADE-IS-OK
+                 PERFORM 5060-CHARGE-CLASSE-START
+                          THRU 5065-CHARGE-CLASSE-END
+              END-IF
       * Sinon je vais charger la table classe
            WHEN WS-COURS-LIB (IDX-COURS) = R-LABEL
-               
-              MOVE WS-COURS-ID(IDX-COURS) TO WS-ID2 
-              PERFORM 5060-CHARGE-CLASSE-START
-                 THRU 5065-CHARGE-CLASSE-END
 
-           END-SEARCH.                                                  
+              MOVE WS-COURS-ID(IDX-COURS) TO WS-ID2
+              IF WS-GRADE-IS-OK
+                 PERFORM 5060-CHARGE-CLASSE-START
+                    THRU 5065-CHARGE-CLASSE-END
+              END-IF
+
+           END-SEARCH.
        5025-CHARGE-COURS-END.
-       
+
+       5015-CHECK-GRADE-START.
+           MOVE 'Y' TO WS-GRADE-OK.
+           MOVE R-GRADE TO WS-GRADE-LIG.
+           MOVE R-GRADE TO WS-GRADE-VAL.
+           IF (NOT WS-GRADE-VAL NUMERIC)
+              OR (WS-GRADE-VAL > 20)
+              MOVE 'N' TO WS-GRADE-OK
+              MOVE ALL SPACE TO REC-F-EXCEPTION
+              STRING
+                    'ELEVE=' WS-ID1
+                    ' COURS=' FUNCTION TRIM(R-LABEL)
+                    ' NOTE REJETEE="' WS-GRADE-LIG '"'
+              DELIMITED BY SIZE
+              INTO REC-F-EXCEPTION
+              WRITE REC-F-EXCEPTION
+           END-IF.
+       5017-CHECK-GRADE-END.
+
        5060-CHARGE-CLASSE-START.
       * chargement linéaire donc je peux créer direct la ligne dans la table
            SET WS-NB-ENREG UP BY 1.
@@ -344,17 +748,24 @@
       * La moyenne de chaque élève 
                  PERFORM 6060-CALC-ELEVE-AVG-START
                     THRU   6070-CALC-ELEVE-AVG-END
+      * Comparaison avec la moyenne du trimestre précédent
+                 PERFORM 6080-CALC-TREND-START
+                    THRU   6085-CALC-TREND-END
 
-                  
-           END-PERFORM. 
 
-      * La moyenne pour chaque cours 
+           END-PERFORM.
+
+      * La moyenne pour chaque cours
            PERFORM 6020-CALC-COURS-AVG-START
-                 THRU   6030-CALC-COURS-AVG-END. 
-           
-      * Moyenne de la classe    
+                 THRU   6030-CALC-COURS-AVG-END.
+
+      * Moyenne de la classe
            PERFORM 6040-CALC-CLASSE-AVG-START
                  THRU   6050-CALC-CLASSE-AVG-END.
+
+      * Rang de chaque élève dans la classe
+           PERFORM 6090-CALC-RANK-START
+                 THRU   6095-CALC-RANK-END.
        6010-CALC-AVG-END.
 
        6020-CALC-COURS-AVG-START.
@@ -375,13 +786,55 @@
        6040-CALC-CLASSE-AVG-START.
 
            COMPUTE WS-CLASSE-MOY ROUNDED = WS-CLASSE-MOY / WS-DIVCLASSE.
+      *    Mention associée à la moyenne de la classe (barème du lycée)
+           EVALUATE TRUE
+              WHEN WS-CLASSE-MOY >= 16
+                 MOVE 'FELICITATIONS' TO WS-CLASSE-MENTION
+              WHEN WS-CLASSE-MOY >= 14
+                 MOVE 'BIEN'          TO WS-CLASSE-MENTION
+              WHEN WS-CLASSE-MOY >= 12
+                 MOVE 'ASSEZ BIEN'    TO WS-CLASSE-MENTION
+              WHEN WS-CLASSE-MOY >= 10
+                 MOVE 'PASSABLE'      TO WS-CLASSE-MENTION
+              WHEN OTHER
+                 MOVE 'INSUFFISANT'   TO WS-CLASSE-MENTION
+           END-EVALUATE.
        6050-CALC-CLASSE-AVG-END.
 
        6060-CALC-ELEVE-AVG-START.
            COMPUTE WS-ELEVE-MOY(WS-ID1) ROUNDED  =
                     WS-ELEVE-MOY(WS-ID1) / WS-DIVELEVE.
        6070-CALC-ELEVE-AVG-END.
-       
+
+       6080-CALC-TREND-START.
+      *    Recherche la moyenne de l'élève au trimestre précédent
+      *    et calcule l'écart avec la moyenne actuelle
+           MOVE 'N' TO WS-ELEVE-HASPREV(WS-ID1).
+           SET IDX-PREVTERM TO 1.
+           SEARCH WS-PREVTERM-TAB
+              AT END
+                 CONTINUE
+              WHEN WS-PT-NOM(IDX-PREVTERM) = WS-ELEVE-NOM(WS-ID1)
+                 MOVE 'Y' TO WS-ELEVE-HASPREV(WS-ID1)
+                 COMPUTE WS-ELEVE-DELTA(WS-ID1) =
+                    WS-ELEVE-MOY(WS-ID1) - WS-PT-MOY(IDX-PREVTERM)
+           END-SEARCH.
+       6085-CALC-TREND-END.
+
+       6090-CALC-RANK-START.
+      *    Rang de chaque élève dans la classe, moyenne décroissante
+           PERFORM VARYING WS-IND-EL FROM 1 BY 1
+                   UNTIL (WS-IND-EL > WS-NB-ELEVE)
+              MOVE 1 TO WS-ELEVE-RANK(WS-IND-EL)
+              PERFORM VARYING WS-IND-CL FROM 1 BY 1
+                      UNTIL (WS-IND-CL > WS-NB-ELEVE)
+                 IF WS-ELEVE-MOY(WS-IND-CL) > WS-ELEVE-MOY(WS-IND-EL)
+                    ADD 1 TO WS-ELEVE-RANK(WS-IND-EL)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       6095-CALC-RANK-END.
+
        7000-WRITE-HEADER-START. 
            MOVE ALL '=' TO REC-F-OUTPUT     .
            WRITE REC-F-OUTPUT               . 
@@ -437,6 +890,14 @@
            PERFORM VARYING WS-IND-EL FROM 1 BY 1
                  UNTIL (WS-IND-EL > WS-NB-ELEVE)
                  MOVE WS-ELEVE-ID(WS-IND-EL) TO WS-ID1
+      *    WS-ID2-TAB est rechargée par 5090-LOAD-ID2-START seulement
+      *    pour les cours où l'élève a une note retenue ; sans cette
+      *    remise à blanc, une note rejetée (hors 0-20) laisserait
+      *    affichée la note du dernier élève ayant écrit cette colonne
+                 PERFORM VARYING WS-IND-ID2 FROM 1 BY 1
+                       UNTIL (WS-IND-ID2 > WS-NB-COURS)
+                    INITIALIZE WS-ID2-NOTE(WS-IND-ID2)
+                 END-PERFORM
       *    Je cherche dans la table classe les notes de l'élève
                  SET IDX-CLASSE TO 1
                  SEARCH WS-CLASSE-TAB
@@ -473,12 +934,14 @@
                  SPACE 
                  WS-NB-ELEVE-LIG
                  WS-LIG-COLONNE
-                 WS-LIG-BLANC8 
-                 WS-CLASSE-MOY-LIG  
+                 WS-LIG-BLANC8
+                 WS-CLASSE-MOY-LIG
+                 SPACE
+                 FUNCTION TRIM(WS-CLASSE-MENTION)
                  WS-LIG-BLANC7
                  WS-LIG-COLONNE
-           DELIMITED BY SIZE   
-           INTO WS-LIG-COURS1. 
+           DELIMITED BY SIZE
+           INTO WS-LIG-COURS1.
       *    J'ajoute mes moyennes par cours
            PERFORM VARYING WS-IND-ID2 FROM 1 BY 1 
                UNTIL (WS-IND-ID2 > WS-NB-COURS)
@@ -508,7 +971,11 @@
            WRITE REC-F-OUTPUT .
        7050-WRITE-FIN-END.
        
-       7060-PREPA-C-LINES-START. 
+       7060-PREPA-C-LINES-START.
+      *    Repart de colonnes vides à chaque classe du batch, sinon
+      *    les libellés de cours de la classe précédente s'accumulent
+           MOVE ALL SPACE TO WS-LIG-COURS1.
+           MOVE ALL SPACE TO WS-LIG-COURS2.
            SET WS-IND-ID2 TO 1.
            PERFORM VARYING WS-IND-CO  FROM 1 BY 1
                  UNTIL (WS-IND-CO > WS-NB-COURS)
@@ -545,8 +1012,15 @@
            MOVE ALL SPACE TO WS-LIG-COURS1 .
            MOVE ALL SPACE TO REC-F-OUTPUT  .
            MOVE WS-ELEVE-MOY(WS-IND-EL) TO WS-ELEVE-MOY-LIG.
+           MOVE WS-ELEVE-RANK(WS-IND-EL) TO WS-ELEVE-RANK-LIG.
+           IF WS-ELEVE-HASPREV-OK(WS-IND-EL)
+              MOVE WS-ELEVE-DELTA(WS-IND-EL) TO WS-ELEVE-DELTA-EDIT
+              MOVE WS-ELEVE-DELTA-EDIT TO WS-ELEVE-DELTA-LIG
+           ELSE
+              MOVE 'N/A' TO WS-ELEVE-DELTA-LIG
+           END-IF.
            STRING
-                 
+
                  WS-LIG-COLONNE
                  WS-ELEVE-NOM(WS-IND-EL)
                  WS-LIG-BLANC8
@@ -554,9 +1028,11 @@
                  WS-LIG-COLONNE
                  WS-LIG-BLANC8
                  WS-ELEVE-MOY-LIG
+                 SPACE 'RANG' SPACE WS-ELEVE-RANK-LIG
+                 SPACE 'TEND.' SPACE FUNCTION TRIM(WS-ELEVE-DELTA-LIG)
                  WS-LIG-BLANC7
                  WS-LIG-COLONNE
-           DELIMITED BY SIZE   
+           DELIMITED BY SIZE
            INTO WS-LIG-COURS1
 
            PERFORM VARYING WS-IND-ID2 FROM 1 BY 1 
@@ -582,6 +1058,78 @@
            
        7075-WRITE-ST-LINE-END.
 
+       7080-WRITE-CSV-START.
+      *    Une ligne par couple élève/cours : nom, cours, note,
+      *    moyenne élève, moyenne classe
+           PERFORM VARYING WS-IND-EL FROM 1 BY 1
+                 UNTIL (WS-IND-EL > WS-NB-ELEVE)
+                 MOVE WS-ELEVE-ID(WS-IND-EL) TO WS-ID1
+                 SET IDX-CLASSE TO 1
+                 SEARCH WS-CLASSE-TAB
+                 WHEN WS-CLASSE-ID1(IDX-CLASSE) = WS-ID1
+                    PERFORM VARYING WS-IND-CL
+                    FROM IDX-CLASSE BY 1
+                    UNTIL (WS-ID1 NOT EQUAL WS-CLASSE-ID1(WS-IND-CL))
+
+                       MOVE WS-CLASSE-ID2(WS-IND-CL) TO WS-ID2
+                       PERFORM 7085-WRITE-CSV-LINE-START
+                          THRU 7086-WRITE-CSV-LINE-END
+
+                    END-PERFORM
+                 END-SEARCH
+           END-PERFORM.
+       7090-WRITE-CSV-END.
+
+       7085-WRITE-CSV-LINE-START.
+           SET IDX-COURS TO 1.
+           SEARCH WS-COURS-TAB
+              AT END
+                 CONTINUE
+              WHEN (WS-ID2 = WS-COURS-ID(IDX-COURS))
+                 MOVE WS-CLASSE-NOTE(WS-IND-CL)  TO WS-CSV-NOTE-LIG
+                 MOVE WS-ELEVE-MOY(WS-IND-EL)    TO WS-CSV-MOY-LIG
+                 MOVE ALL SPACE TO REC-F-OUTPUT-CSV
+      *          séparateur ';' : sous DECIMAL-POINT IS COMMA, les
+      *          notes/moyennes s'affichent avec une virgule
+      *          décimale, donc un séparateur ',' couperait chaque
+      *          valeur décimale en deux colonnes
+                 STRING
+                       FUNCTION TRIM(WS-ELEVE-NOM(WS-IND-EL))
+                       ';'
+                       FUNCTION TRIM(WS-COURS-LIB(IDX-COURS))
+                       ';'
+                       FUNCTION TRIM(WS-CSV-NOTE-LIG)
+                       ';'
+                       FUNCTION TRIM(WS-CSV-MOY-LIG)
+                       ';'
+                       FUNCTION TRIM(WS-CLASSE-MOY-LIG)
+                 DELIMITED BY SIZE
+                 INTO REC-F-OUTPUT-CSV
+                 WRITE REC-F-OUTPUT-CSV
+           END-SEARCH.
+       7086-WRITE-CSV-LINE-END.
+
+       7095-WRITE-PREVTERM-START.
+      *    Réécrit la sauvegarde des moyennes avec les résultats de
+      *    ce trimestre, pour la comparaison du prochain run. En mode
+      *    batch multi-classes chaque classe ajoute ses élèves à la
+      *    suite des précédentes au lieu d'écraser le fichier, pour
+      *    que la sauvegarde du job couvre bien toutes les classes
+           IF WS-PREVTERM-IS-1ERE-ECR
+              OPEN OUTPUT F-PREVTERM
+              MOVE 'N' TO WS-PREVTERM-1ERE-ECR
+           ELSE
+              OPEN EXTEND F-PREVTERM
+           END-IF.
+           PERFORM VARYING WS-IND-EL FROM 1 BY 1
+                   UNTIL (WS-IND-EL > WS-NB-ELEVE)
+              MOVE WS-ELEVE-NOM(WS-IND-EL) TO PT-ELEVE-NOM
+              MOVE WS-ELEVE-MOY(WS-IND-EL) TO PT-ELEVE-MOY
+              WRITE REC-F-PREVTERM
+           END-PERFORM.
+           CLOSE F-PREVTERM.
+       7096-WRITE-PREVTERM-END.
+
        9000-TEST-STATUT-START.
            IF (NOT F-INPUT-STATUS-OK) 
               AND (NOT F-INPUT-STATUS-EOF) THEN 
