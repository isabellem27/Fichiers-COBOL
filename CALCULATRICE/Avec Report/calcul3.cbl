@@ -18,10 +18,14 @@
       *            J'ajoute un fichier de sortie pour récapituler   * 
       *            les opérations successives.                      *      
       *                                                             *   
+      *    MAJv4:  Calc-Report.txt n'est plus réécrit à chaque       *
+      *            lancement, il cumule l'historique des sessions   *
+      *                                                             *
       *    auteur : Isabelle Marand                                 *
       *    Date création  09/04/2024                                *
       *    Date MAJv1:    10/04/2024                                *
       *    Date MAJv2:    20/04/2024                                *
+      *    Date MAJv4:    03/05/2024                                *
       *=============================================================*
 
       ***************************************************************
@@ -36,12 +40,19 @@
 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT FIC-OUT 
-           ASSIGN TO 'Calc-Report.txt' 
-           ORGANIZATION IS LINE SEQUENTIAL 
+           SELECT FIC-OUT
+           ASSIGN TO 'Calc-Report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STAT-FIC-OUT.
 
+      * MAJv3: export csv des calculs, une ligne par opération
+           SELECT FIC-CSV
+           ASSIGN TO 'Calc-Report.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-FIC-CSV.
+
        DATA DIVISION.
        FILE SECTION.   
            FD FIC-OUT
@@ -61,7 +72,12 @@
               05 FS-EQUAL       PIC X(3)   VALUE ' = '      .
               05 FS-SRESULT     PIC +Z(4)9.99               . 
               05 FS-RESULT REDEFINES FS-SRESULT PIC Z(4)9.99.
-              05 FS-FIN         PIC X(2)   VALUE ' |'       . 
+              05 FS-FIN         PIC X(2)   VALUE ' |'       .
+
+           FD FIC-CSV
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01 E-REC-CSV PIC X(80).
 
 
        WORKING-STORAGE SECTION.
@@ -70,6 +86,10 @@
        01  WS-STAT-FIC-OUT   PIC XX               .
        88  WS-STAT-OFICOK             VALUE '00'  .
        88  WS-STAT-OFICDBL            VALUE '06'  .
+      * MAJv3: gestion du status de l'export csv
+       01  WS-STAT-FIC-CSV   PIC XX               .
+       88  WS-STAT-CSVOK              VALUE '00'  .
+       88  WS-STAT-CSVDBL             VALUE '06'  .
       * MAJv2: Chaque enregistrement du fichier contient 6 opérations 
       * sauf si réinitialisation ou fin de saisie avant atteinte du max.
        01  WS-NB-CALC        PIC 9    VALUE 0     .
@@ -118,8 +138,13 @@
            'Bonjour, saisissez la première série à calculer'.
        01  WS-AFF-DETAIL  PIC X(50)      VALUE 
            'Voulez-vous afficher l''opération, Oui O, Non N'.
-       01  WS-AFF-SAI-SIGN PIC X(60)     VALUE           
-           'Saisissez le code de l''opération + ou - ou * ou / ou P'.   
+       01  WS-AFF-SAI-SIGN PIC X(60)     VALUE
+           'Saisissez le code de l''opération + - * / P M ou R'.
+      * MAJv3: résultat intermédiaire pour la division entière
+      * utilisée par le calcul du modulo
+       01  WS-QUOTIENT    PIC S9(5)V99   VALUE 0.
+      * MAJv3: zone de travail pour construire une ligne de l'export csv
+       01  WS-CSV-LIG     PIC X(80)      VALUE SPACES.
 
       * MAJv1: gestion de la date
        01  WS-DATE-YMD.
@@ -151,7 +176,13 @@
 
       * DIs bonjour et récupère le premier chiffre
       * MAJv1:
-           OPEN OUTPUT FIC-OUT.
+      * MAJv4: Calc-Report.txt cumule désormais l'historique de toutes
+      * les sessions du mois au lieu d'être écrasé à chaque lancement
+           OPEN EXTEND    FIC-OUT.
+           IF NOT WS-STAT-OFICOK
+              OPEN OUTPUT FIC-OUT
+           END-IF.
+           OPEN OUTPUT FIC-CSV.
            PERFORM AFF-DATE.
            PERFORM DIS-BONJOUR THRU SAI-WS-DETAIL.
 
@@ -186,8 +217,12 @@
                     PERFORM CALC-MULTIP
                  WHEN '/'
                     PERFORM CALC-DIVISE
-                 WHEN 'P'   
+                 WHEN 'P'
                     PERFORM CALC-P
+                 WHEN 'M'
+                    PERFORM CALC-MODULO
+                 WHEN 'R'
+                    PERFORM CALC-RACINE
                  WHEN OTHER
                     DISPLAY 'Cette operation n''est pas prévue'
                     MOVE 0 TO WS-BON-OPE 
@@ -201,7 +236,8 @@
      
            PERFORM ECRIT-FIC.
            CLOSE FIC-OUT .
-      * 0000-MAIN-END.    
+           CLOSE FIC-CSV .
+      * 0000-MAIN-END.
            STOP RUN.
       ************************************************************** 
 
@@ -224,6 +260,13 @@
            MOVE ENT-LIG TO E-REC-OUT.
            PERFORM ECRIT-FIC.
 
+      * MAJv3: entête du fichier csv
+           MOVE SPACES TO E-REC-CSV.
+           STRING 'NUM1,SIGNE,NUM2,RESULTAT'
+           DELIMITED BY SIZE
+           INTO E-REC-CSV.
+           WRITE E-REC-CSV.
+
        DIS-BONJOUR.
            DISPLAY WS-AFF-BONJOUR. 
            DISPLAY WS-AFF-STOP.
@@ -280,10 +323,10 @@
 
        TST-VALEUR.
       * Si pas OK on demande une nouvelle saisie du Num2
-           IF (WS-NUM2 =0) AND (WS-SIGN = '/') THEN
-                 DISPLAY WS-AFF-ERR3 
+           IF (WS-NUM2 =0) AND ((WS-SIGN = '/') OR (WS-SIGN = 'M')) THEN
+                 DISPLAY WS-AFF-ERR3
                  PERFORM SAI-WS-NUM2
-           END-IF.         
+           END-IF.
 
       * MAJv2: Ajout tests de saisie, Ici valeur numérique 
        TEST-NUM.
@@ -309,6 +352,18 @@
        CALC-P.
            COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2.
 
+       CALC-MODULO.
+           DIVIDE WS-NUM1 BY WS-NUM2
+              GIVING WS-QUOTIENT REMAINDER WS-RESULT.
+
+       CALC-RACINE.
+           IF (WS-NUM1 < 0) THEN
+              DISPLAY 'Racine carrée d''un nombre négatif impossible'
+              MOVE 0 TO WS-BON-OPE
+           ELSE
+              COMPUTE WS-RESULT = FUNCTION SQRT(WS-NUM1)
+           END-IF.
+
       * Affiche a x b = c
        AFF-RESULT.
            MOVE WS-RESULT TO WS-AFF-RESULT 
@@ -419,15 +474,48 @@
            MOVE ' |'           TO FS-FIN       OF ENR-TAB(WS-NB-CALC).
       * Le nombre d'opérations est 6, il est temps de l'écrire
            IF (WS-NB-CALC = 6) THEN PERFORM ECRIT-FIC.
+      * MAJv3: chaque calcul est en plus tracé dans l'export csv
+           PERFORM ECRIT-CSV-LIG.
+
+       ECRIT-FIC.
 
-       ECRIT-FIC.       
-      
            WRITE E-REC-OUT.
            INITIALIZE WS-NB-CALC.
            MOVE ALL '-' TO E-REC-OUT.
            WRITE E-REC-OUT.
-           MOVE ALL SPACE TO E-REC-OUT.     
-           
+           MOVE ALL SPACE TO E-REC-OUT.
+
+      * MAJv3: écrit une ligne csv pour l'opération qui vient de se
+      * dérouler, indépendamment du regroupement par 6 du fichier texte
+       ECRIT-CSV-LIG.
+           MOVE SPACES TO WS-CSV-LIG.
+           IF (WS-NUM1 < 0) THEN
+              STRING FUNCTION TRIM(WS-NUM1S-AFF) ',' DELIMITED BY SIZE
+                 INTO WS-CSV-LIG
+           ELSE
+              STRING FUNCTION TRIM(WS-NUM1-AFF) ',' DELIMITED BY SIZE
+                 INTO WS-CSV-LIG
+           END-IF.
+           IF (WS-NUM2 < 0) THEN
+              STRING FUNCTION TRIM(WS-CSV-LIG) WS-SIGN ','
+                     FUNCTION TRIM(WS-NUM2S-AFF) ','
+                 DELIMITED BY SIZE INTO WS-CSV-LIG
+           ELSE
+              STRING FUNCTION TRIM(WS-CSV-LIG) WS-SIGN ','
+                     FUNCTION TRIM(WS-NUM2-AFF) ','
+                 DELIMITED BY SIZE INTO WS-CSV-LIG
+           END-IF.
+           IF (WS-AFF-RESULT < 0) THEN
+              STRING FUNCTION TRIM(WS-CSV-LIG)
+                     FUNCTION TRIM(WS-AFF-RESULTS)
+                 DELIMITED BY SIZE INTO WS-CSV-LIG
+           ELSE
+              STRING FUNCTION TRIM(WS-CSV-LIG)
+                     FUNCTION TRIM(WS-AFF-RESULT)
+                 DELIMITED BY SIZE INTO WS-CSV-LIG
+           END-IF.
+           MOVE WS-CSV-LIG TO E-REC-CSV.
+           WRITE E-REC-CSV.
 
       * MAJv2: Gestion de la réinitialisation
        REINIT-VALUE.
@@ -450,7 +538,8 @@
            ELSE 
               IF STOPPER THEN
                  PERFORM ECRIT-FIC
-                 CLOSE FIC-OUT 
+                 CLOSE FIC-OUT
+                 CLOSE FIC-CSV
                  STOP RUN
-              END-IF 
+              END-IF
            END-IF.
