@@ -10,57 +10,94 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. desctab1.
        AUTHOR . Isabelle Marand.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Table des clients, chargée à l'exécution au lieu d'être
+      *    codée en dur dans le programme
+           SELECT F-CLIENT
+               ASSIGN TO 'clients.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT-FCLIENT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-CLIENT
+           RECORD CONTAINS 33 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-CLIENT.
+           03 REC-CLID          PIC 9(4).
+           03 REC-CLNOM         PIC X(12).
+           03 REC-CLPREN        PIC X(13).
+           03 REC-CLNUM         PIC 9(4).
+
        WORKING-STORAGE SECTION.
        01  IND-TAB PIC 99 VALUE 1.
        01  IND-COD PIC 9  VALUE 1.
        01  WS-AFF-CLNUM PIC X(8).
-       01  TEST-DATA.                   
-           03 FILL       PIC X(33) 
-           VALUE "0001HOKKAI       TARO        0400".
-           03 FILL       PIC X(33) 
-           VALUE "0002AOMORI       JIRO        0350".
-           03 FILL       PIC X(33) 
-           VALUE "0003AKITA        SABURO      0300".
-           03 FILL       PIC X(33) 
-           VALUE "0004IWATE        SHIRO       0900".
-           03 FILL       PIC X(33) 
-           VALUE "0005MIYAGI       GORO        0200".
-           03 FILL       PIC X(33) 
-           VALUE "0006FUKUSHIMA    RIKURO      0150".
-           03 FILL       PIC X(33) 
-           VALUE "0007TOCHIGI      SHICHIRO    0100".
-           03 FILL       PIC X(33) 
-           VALUE "0008IBARAKI      HACHIRO     1050".
-           03 FILL       PIC X(33) 
-           VALUE "0009GUMMA        KURO        0200".
-           03 FILL       PIC X(33) 
-           VALUE "0010SAITAMA      JURO        0350".
-
-        01 WS-TAB-DATA REDEFINES TEST-DATA. 
-            03 WS-FILLER    OCCURS 10 TIMES	. 
-                05 WS-CLID 	    PIC 9(4) 			   . 
-                05 WS-CLNOM 	PIC X(12)			   . 
-                05 WS-CLPREN    PIC X(13)			   . 
+
+       01  WS-STAT-FCLIENT     PIC XX.
+           88 WS-STAT-FCLIENT-OK           VALUE '00'.
+           88 WS-STAT-FCLIENT-EOF          VALUE '10'.
+           88 WS-STAT-FCLIENT-NOFILE       VALUE '35'.
+
+        01 WS-TAB-DATA.
+            03 WS-NB-CLIENT PIC 99 VALUE 0.
+            03 WS-FILLER    OCCURS 1 TO 99 TIMES
+                             DEPENDING ON WS-NB-CLIENT
+                             INDEXED BY IDX-CLIENT.
+                05 WS-CLID 	    PIC 9(4) 			   .
+                05 WS-CLNOM 	PIC X(12)			   .
+                05 WS-CLPREN    PIC X(13)			   .
                 05 WS-CLNUM 	PIC 9(4) 	.
-        
+
       ***************************************************************
-      * Exécution du programme                                      
+      * Exécution du programme
       ***************************************************************
-       
+
        PROCEDURE DIVISION .
 
       * 0000-MAIN-START
 
-           PERFORM VARYING IND-TAB FROM 1 BY 1 UNTIL IND-TAB > 10
+           PERFORM CHARGE-TAB-CLIENT.
+
+           PERFORM VARYING IND-TAB FROM 1 BY 1
+                   UNTIL IND-TAB > WS-NB-CLIENT
               PERFORM AFF-ENREG
            END-PERFORM.
 
-      * 0000-MAIN-END    
+      * 0000-MAIN-END
            STOP RUN.
 
-
+       CHARGE-TAB-CLIENT.
+      *    Lit clients.dat et charge la table WS-TAB-DATA
+           OPEN INPUT F-CLIENT.
+           IF WS-STAT-FCLIENT-NOFILE
+      *    pas de STOP RUN ici : le programme continue avec une table
+      *    client vide (WS-NB-CLIENT reste à 0, AFF-ENREG ne boucle
+      *    simplement sur rien), le message reflète ce comportement
+              DISPLAY 'CLIENTS.DAT INTROUVABLE - AUCUN CLIENT CHARGE'
+           ELSE
+              READ F-CLIENT INTO REC-F-CLIENT
+      *    WS-TAB-DATA est bornée à 99 (OCCURS 1 TO 99)
+              PERFORM UNTIL WS-STAT-FCLIENT-EOF
+                         OR (WS-NB-CLIENT >= 99)
+                 SET WS-NB-CLIENT UP BY 1
+                 MOVE REC-CLID   TO WS-CLID(WS-NB-CLIENT)
+                 MOVE REC-CLNOM  TO WS-CLNOM(WS-NB-CLIENT)
+                 MOVE REC-CLPREN TO WS-CLPREN(WS-NB-CLIENT)
+                 MOVE REC-CLNUM  TO WS-CLNUM(WS-NB-CLIENT)
+                 READ F-CLIENT INTO REC-F-CLIENT
+              END-PERFORM
+              IF (WS-NB-CLIENT >= 99) AND (NOT WS-STAT-FCLIENT-EOF)
+                 DISPLAY 'ATTENTION : CLIENTS.DAT DEPASSE 99 '
+                    'ENREGISTREMENTS - CHARGEMENT PARTIEL'
+              END-IF
+              CLOSE F-CLIENT
+           END-IF.
 
 
        AFF-ENREG.
