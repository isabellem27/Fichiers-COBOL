@@ -41,12 +41,34 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STAT-FICAGA2.
 
-           SELECT FIC-AGA-OUT 
-           ASSIGN TO 'rapport-assurances.dat' 
-           ORGANIZATION IS LINE SEQUENTIAL 
+           SELECT FIC-AGA-OUT
+           ASSIGN TO 'rapport-assurances.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STAT-FICAGA-OUT.
 
+           SELECT FIC-RECON
+           ASSIGN TO 'reconciliation-assurances.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-FICRECON.
+
+      *    Contrats dont l'échéance (WS-AGADFIN) tombe dans les
+      *    30/60/90 prochains jours
+           SELECT FIC-ECHEANCE
+           ASSIGN TO 'contrats-a-echeance.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-FICECH.
+
+      *    Worklist des contrats ACTIF classés renouvellement à venir
+      *    ou renouvellement manqué, à l'usage de l'équipe renouvellement
+           SELECT FIC-RENOUV
+           ASSIGN TO 'contrats-renouvellement.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-FICRENOUV.
+
        DATA DIVISION.
        FILE SECTION. 
       * le fichier fait 119 caractères, + 1 déclaré pour retour chariot
@@ -69,6 +91,24 @@
            RECORD CONTAINS 150 CHARACTERS
            RECORDING MODE IS F.
        01 E-REC-AGA-OUT PIC X(150).
+
+      * Rapport de rapprochement entre les 2 fichiers d'assurances
+       FD FIC-RECON
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01 E-REC-RECON PIC X(100).
+
+      * Rapport des contrats arrivant à échéance sous 30/60/90 jours
+       FD FIC-ECHEANCE
+           RECORD CONTAINS 120 CHARACTERS
+           RECORDING MODE IS F.
+       01 E-REC-ECHEANCE PIC X(120).
+
+      * Worklist renouvellement / non-renouvellement des contrats ACTIF
+       FD FIC-RENOUV
+           RECORD CONTAINS 120 CHARACTERS
+           RECORDING MODE IS F.
+       01 E-REC-RENOUV PIC X(120).
        
        01 ENR-AGA-OUT REDEFINES E-REC-AGA-OUT.   
             05 FILLER        PIC X(3)   VALUE ' | '.
@@ -111,17 +151,47 @@
        01  WS-STAT-FICAGA-OUT   PIC XX                  .
        88  WS-STAT-OFICOK                     VALUE '00'  .
        88  WS-STAT-OFICDBL                    VALUE '06'  .
+       01  WS-STAT-FICRECON     PIC XX                  .
+       88  WS-STAT-RECONOK                    VALUE '00'  .
+       01  WS-STAT-FICECH       PIC XX                  .
+       88  WS-STAT-ECHOK                      VALUE '00'  .
+       01  WS-STAT-FICRENOUV    PIC XX                  .
+       88  WS-STAT-RENOUVOK                   VALUE '00'  .
+
+      *    Gestion du calcul d'échéance des contrats
+       01  WS-DATE-JOUR-YMD.
+           05 WS-DJ-YYYY        PIC 9(4)                .
+           05 WS-DJ-MM          PIC 99                  .
+           05 WS-DJ-DD          PIC 99                  .
+       01  WS-DATE-JOUR REDEFINES WS-DATE-JOUR-YMD PIC 9(8) .
+       01  WS-DATE-FIN-X         PIC X(8)   VALUE SPACES .
+       01  WS-DATE-FIN REDEFINES WS-DATE-FIN-X PIC 9(8)  .
+       01  WS-JOURS-RESTANT     PIC S9(6)  VALUE 0      .
+      *    édité pour affichage, utilisé quand WS-JOURS-RESTANT est
+      *    négatif (contrat déjà échu) afin d'obtenir un '-12' lisible
+      *    au lieu de l'octet de fin surzoné d'un PIC S9 non-édité
+       01  WS-JOURS-RESTANT-ED  PIC -(6)9             .
+       01  WS-ECH-LIB           PIC X(11)  VALUE SPACES .
+       01  WS-LIG-ECHEANCE      PIC X(120) VALUE SPACES .
+
+      *    Classement renouvellement/non-renouvellement des contrats
+      *    ACTIF, comparaison WS-AGADFIN / date du jour
+       01  WS-RENOUV-LIB        PIC X(20)  VALUE SPACES .
+       01  WS-LIG-RENOUV        PIC X(120) VALUE SPACES .
 
       * gestion de la boucle de lecture et d'écriture des fichiers
        01  WS-E-REC             PIC X(250)              .
-       01  WS-NUM-FILE          PIC 9          VALUE 0      . 
-       01  WS-NB-ENREG          PIC 99         VALUE 0      .
-       01  WS-NB-ENREG-CHAR     REDEFINES WS-NB-ENREG       PIC ZZ .  
-       01  WS-NB-ENREG2         PIC 99         VALUE 0      .
-       01  WS-NB-ENREG2-CHAR    REDEFINES WS-NB-ENREG2      PIC ZZ . 
-       01  WS-NB-ENREGTOT       PIC 99         VALUE 0      .
-       01  WS-NB-ENREGTOT-CHAR  REDEFINES WS-NB-ENREGTOT    PIC ZZ . 
-       01  WS-IND-ENREG         PIC 99         VALUE 1      .
+       01  WS-NUM-FILE          PIC 9          VALUE 0      .
+      *    Bornes élargies pour suivre la volumétrie réelle des
+      *    contrats (au-delà des 72 lignes historiques)
+       01  WS-NB-ENREG          PIC 9(4)       VALUE 0      .
+       01  WS-NB-ENREG-CHAR     REDEFINES WS-NB-ENREG       PIC Z(3)9 .
+       01  WS-NB-ENREG2         PIC 9(4)       VALUE 0      .
+       01  WS-NB-ENREG2-CHAR    REDEFINES WS-NB-ENREG2      PIC Z(3)9 .
+       01  WS-NB-ENREGTOT       PIC 9(4)       VALUE 0      .
+       01  WS-NB-ENREGTOT-CHAR  REDEFINES WS-NB-ENREGTOT    PIC Z(3)9 .
+       01  WS-MAX-ENREG         PIC 9(4)       VALUE 9999   .
+       01  WS-IND-ENREG         PIC 9(4)       VALUE 1      .
        01  WS-NB-TYPACT         PIC 99         VALUE 0      .
        01  WS-NB-TYPACT-CHAR    REDEFINES WS-NB-TYPACT      PIC ZZ . 
        01  WS-AMNT-TYPACT        PIC 9(5)V99   VALUE 0      .
@@ -138,11 +208,18 @@
        01  WS-AMNT-TYP           PIC 9(5)V99   VALUE 0      .
        01  WS-AMNT-TYP-CHAR      PIC Z(4)9,99 .
 
-       01  WS-IND-TAB           PIC 99         VALUE 0    .  
+      *    Devise du dernier contrat rencontré pour chaque statut,
+      *    utilisée pour afficher le total du statut avec la bonne
+      *    devise au lieu de l'euro supposé systématiquement
+       01  WS-AGCURR-TYPACT      PIC X(3)      VALUE SPACES .
+       01  WS-AGCURR-TYPSUSP     PIC X(3)      VALUE SPACES .
+       01  WS-AGCURR-TYPRESIL    PIC X(3)      VALUE SPACES .
+       01  WS-AGCURR-TYP         PIC X(3)      VALUE SPACES .
+
+       01  WS-IND-TAB           PIC 9(4)       VALUE 0    .
        01  WS-TAB-ENREG.
-      *     03 DEF-TAB        PIC 99     VALUE 85   .
-      *     03 ENR-AGA OCCURS  1 TO 99 DEPENDING DEF-TAB. 
-           03 ENR-AGA     OCCURS  72 TIMES.   
+           03 ENR-AGA     OCCURS  1 TO 9999 TIMES
+                           DEPENDING ON WS-NB-ENREGTOT.
             05 FILLER        PIC X(3)   VALUE ' | '.
             05 WS-AGAID 	    PIC 9(8)              . 
             05 FILLER        PIC X(3)   VALUE ' | '.        
@@ -170,6 +247,13 @@
       * Le caractère € prend 3 positions mais décalage avec accents     
             05 WS-AGCURR     PIC X(3)   VALUE '€'  .
             05 FIL4          PIC X(3)   VALUE ' | '.
+      *     Fichier d'origine du contrat (1 ou 2), pour le
+      *     rapprochement part1/part2 ; n'existe pas en sortie
+            05 WS-AGASRC     PIC X(1)               .
+
+       01  WS-RECON-FOUND       PIC X(01)   VALUE 'N'  .
+           88 WS-RECON-IS-FOUND                VALUE 'Y'.
+       01  WS-LIG-RECON         PIC X(100)              .
            
       * gestion du rapport
        01  WS-LIG-ETOILE     PIC X(160)                            .
@@ -183,8 +267,7 @@
        01  WS-LIG-FIN1       PIC X(45)  
            VALUE 'THEN END!     NOMBRE TOTAL D''ENREGISTEMRENTS:'.              . 
       * 01  WS-LIG-FIN2       PIC X(17)   VALUE ' ENREGISTREMENTS ' . 
-       01  WS-LIG-EURO       PIC X(3)    VALUE '€'                 . 
-       01  WS-LIG-DET1       PIC X(12)   VALUE '     ENREG. '      . 
+       01  WS-LIG-DET1       PIC X(12)   VALUE '     ENREG. '      .
        01  WS-LIG-DET2       PIC X(3)    VALUE ' : '               .
        01  WS-LIG-NBACT      PIC X(13)   VALUE ' NB ACTIFS : '     .
        01  WS-LIG-NBSUSP     PIC X(16)   VALUE ' NB SUSPENDUS : '  .
@@ -239,8 +322,11 @@
               END-PERFORM
       * J'ai lu tous les enregs je peux finir de charger la table 
       * avec le nombre d'enregistrements puis trier et écrire le fichier
-      *         MOVE WS-NB-ENREG TO DEF-TAB  
+      *         MOVE WS-NB-ENREG TO DEF-TAB
               PERFORM TRIER-TAB
+              PERFORM RECONCILE-TAB
+              PERFORM ECRIT-ECHEANCES
+              PERFORM ECRIT-RENOUVELLEMENTS
            END-IF.
 
       * Fermeture des fichiers
@@ -257,7 +343,10 @@
               MOVE ALL  '/' TO WS-LIG-ETOILE
               DISPLAY WS-LIG-ETOILE 
            END-IF.           
-      * 0000-MAIN-END    
+      * 0000-MAIN-END
+           STOP RUN.
+
+       0010-STOP-PRG.
            STOP RUN.
 
       * Lecture du fichier
@@ -288,15 +377,24 @@
        CHARGE-STRUCT.
 
            IF WS-NUM-FILE = 1 THEN
-               MOVE WS-NB-ENREG TO WS-IND-TAB
                MOVE E-REC-AGA TO WS-E-REC
            ELSE
-               COMPUTE WS-NB-ENREGTOT = WS-NB-ENREG +WS-NB-ENREG2 
-               MOVE WS-NB-ENREGTOT TO WS-IND-TAB
                MOVE E-REC-AGA2 TO WS-E-REC
            END-IF.
+      *    Le compteur total pilote la borne DEPENDING ON de la table
+      *    et doit donc être tenu à jour dès la lecture du fichier 1
+           COMPUTE WS-NB-ENREGTOT = WS-NB-ENREG + WS-NB-ENREG2.
+           MOVE WS-NB-ENREGTOT TO WS-IND-TAB.
+
+           IF WS-IND-TAB > WS-MAX-ENREG
+              DISPLAY 'ERREUR : capacité de la table de contrats ('
+                 WS-MAX-ENREG ') dépassée. Arrêt du programme!'
+              CLOSE FIC-AGA
+              CLOSE FIC-AGA2
+              GO TO 0010-STOP-PRG
+           END-IF.
 
-           UNSTRING WS-E-REC  
+           UNSTRING WS-E-REC
            DELIMITED BY '*' 
            INTO  WS-AGAID     OF ENR-AGA(WS-IND-TAB)  
                  WS-AGAGRP    OF ENR-AGA(WS-IND-TAB)  
@@ -305,30 +403,167 @@
                  WS-CLACT     OF ENR-AGA(WS-IND-TAB)    
                  WS-AGADDEB   OF ENR-AGA(WS-IND-TAB)  
                  WS-AGADFIN   OF ENR-AGA(WS-IND-TAB)  
-                 WS-AGAMNT    OF ENR-AGA(WS-IND-TAB)   
+                 WS-AGAMNT    OF ENR-AGA(WS-IND-TAB)
                  WS-AGCURR    OF ENR-AGA(WS-IND-TAB)   .
-           
+
+           MOVE WS-NUM-FILE TO WS-AGASRC OF ENR-AGA(WS-IND-TAB).
+
            EVALUATE FUNCTION UPPER-CASE (
                     FUNCTION TRIM(WS-CLACT OF ENR-AGA(WS-IND-TAB) )
                                          )
               WHEN 'ACTIF'
                  ADD 1 TO WS-NB-TYPACT
-                 COMPUTE WS-AMNT-TYPACT = WS-AMNT-TYPACT 
+                 COMPUTE WS-AMNT-TYPACT = WS-AMNT-TYPACT
                           + WS-AGAMNT OF ENR-AGA(WS-IND-TAB)
+                 MOVE WS-AGCURR OF ENR-AGA(WS-IND-TAB)
+                    TO WS-AGCURR-TYPACT
               WHEN 'SUSPENDU'
-                 ADD 1 TO WS-NB-TYPSUSP  
-                 COMPUTE WS-AMNT-TYPSUSP = WS-AMNT-TYPSUSP 
+                 ADD 1 TO WS-NB-TYPSUSP
+                 COMPUTE WS-AMNT-TYPSUSP = WS-AMNT-TYPSUSP
                           + WS-AGAMNT OF ENR-AGA(WS-IND-TAB)
+                 MOVE WS-AGCURR OF ENR-AGA(WS-IND-TAB)
+                    TO WS-AGCURR-TYPSUSP
               WHEN OTHER
-                 ADD 1 TO WS-NB-TYPRESIL  
-                 COMPUTE WS-AMNT-TYPRESIL = WS-AMNT-TYPRESIL 
+                 ADD 1 TO WS-NB-TYPRESIL
+                 COMPUTE WS-AMNT-TYPRESIL = WS-AMNT-TYPRESIL
                           + WS-AGAMNT OF ENR-AGA(WS-IND-TAB)
+                 MOVE WS-AGCURR OF ENR-AGA(WS-IND-TAB)
+                    TO WS-AGCURR-TYPRESIL
               END-EVALUATE.
 
        TRIER-TAB.
-           SORT ENR-AGA ASCENDING 
+           SORT ENR-AGA ASCENDING
            KEY WS-CLACT OF WS-TAB-ENREG  WS-AGALIB OF WS-TAB-ENREG.
 
+       RECONCILE-TAB.
+      *    Pour chaque contrat, on vérifie qu'il existe bien dans
+      *    l'autre fichier avec les mêmes dates, et on signale les
+      *    contrats orphelins ou en désaccord entre les 2 parties
+           OPEN OUTPUT FIC-RECON.
+           PERFORM VARYING WS-IND-TAB FROM 1 BY 1
+                   UNTIL (WS-IND-TAB > WS-NB-ENREGTOT)
+              MOVE 'N' TO WS-RECON-FOUND
+              PERFORM VARYING WS-IND-ENREG FROM 1 BY 1
+                      UNTIL (WS-IND-ENREG > WS-NB-ENREGTOT)
+                 IF (WS-IND-ENREG NOT = WS-IND-TAB)
+                    AND (WS-AGAID OF ENR-AGA(WS-IND-ENREG)
+                          = WS-AGAID OF ENR-AGA(WS-IND-TAB))
+                    AND (WS-AGASRC OF ENR-AGA(WS-IND-ENREG)
+                          NOT = WS-AGASRC OF ENR-AGA(WS-IND-TAB))
+                    SET WS-RECON-IS-FOUND TO TRUE
+                    IF (WS-IND-TAB < WS-IND-ENREG)
+                       AND ((WS-AGADDEB OF ENR-AGA(WS-IND-TAB)
+                              NOT = WS-AGADDEB OF ENR-AGA(WS-IND-ENREG))
+                          OR (WS-AGADFIN OF ENR-AGA(WS-IND-TAB)
+                              NOT = WS-AGADFIN OF ENR-AGA(WS-IND-ENREG))
+                          OR (WS-AGAMNT OF ENR-AGA(WS-IND-TAB)
+                              NOT = WS-AGAMNT OF ENR-AGA(WS-IND-ENREG)))
+                       INITIALIZE WS-LIG-RECON
+                       STRING 'DESACCORD CONTRAT '
+                              WS-AGAID OF ENR-AGA(WS-IND-TAB)
+                              ' : PART1/PART2 EN DESACCORD SUR'
+                              ' DATES OU MONTANT'
+                       DELIMITED BY SIZE
+                       INTO WS-LIG-RECON
+                       MOVE WS-LIG-RECON TO E-REC-RECON
+                       WRITE E-REC-RECON
+                    END-IF
+                 END-IF
+              END-PERFORM
+              IF NOT WS-RECON-IS-FOUND
+                 INITIALIZE WS-LIG-RECON
+                 STRING 'CONTRAT ORPHELIN '
+                        WS-AGAID OF ENR-AGA(WS-IND-TAB)
+                        ' : PRESENT UNIQUEMENT DANS LE FICHIER '
+                        WS-AGASRC OF ENR-AGA(WS-IND-TAB)
+                 DELIMITED BY SIZE
+                 INTO WS-LIG-RECON
+                 MOVE WS-LIG-RECON TO E-REC-RECON
+                 WRITE E-REC-RECON
+              END-IF
+           END-PERFORM.
+           CLOSE FIC-RECON.
+
+       ECRIT-ECHEANCES.
+      *    Repère les contrats dont la date de fin tombe dans les
+      *    30, 60 ou 90 prochains jours et les recense dans un
+      *    fichier séparé pour la relance commerciale
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-JOUR-YMD.
+           OPEN OUTPUT FIC-ECHEANCE.
+           PERFORM VARYING WS-IND-TAB FROM 1 BY 1
+                   UNTIL (WS-IND-TAB > WS-NB-ENREGTOT)
+              MOVE SPACES TO WS-DATE-FIN-X
+              STRING WS-DFYYYY OF ENR-AGA(WS-IND-TAB)
+                     WS-DFMM   OF ENR-AGA(WS-IND-TAB)
+                     WS-DFDD   OF ENR-AGA(WS-IND-TAB)
+              DELIMITED BY SIZE
+              INTO WS-DATE-FIN-X
+              COMPUTE WS-JOURS-RESTANT =
+                      FUNCTION INTEGER-OF-DATE(WS-DATE-FIN)
+                      - FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+              IF (WS-JOURS-RESTANT >= 0) AND (WS-JOURS-RESTANT <= 90)
+                 EVALUATE TRUE
+                    WHEN WS-JOURS-RESTANT <= 30
+                       MOVE '30 JOURS'  TO WS-ECH-LIB
+                    WHEN WS-JOURS-RESTANT <= 60
+                       MOVE '60 JOURS'  TO WS-ECH-LIB
+                    WHEN OTHER
+                       MOVE '90 JOURS'  TO WS-ECH-LIB
+                 END-EVALUATE
+                 INITIALIZE WS-LIG-ECHEANCE
+                 STRING 'CONTRAT '
+                        WS-AGAID OF ENR-AGA(WS-IND-TAB)
+                        ' : ECHEANCE SOUS '
+                        WS-ECH-LIB
+                        ' (' WS-JOURS-RESTANT ' JOURS RESTANTS)'
+                 DELIMITED BY SIZE
+                 INTO WS-LIG-ECHEANCE
+                 MOVE WS-LIG-ECHEANCE TO E-REC-ECHEANCE
+                 WRITE E-REC-ECHEANCE
+              END-IF
+           END-PERFORM.
+           CLOSE FIC-ECHEANCE.
+
+       ECRIT-RENOUVELLEMENTS.
+      *    Pour chaque contrat ACTIF, la worklist renouvellement:
+      *    échéance encore à venir --> renouvellement à préparer
+      *    échéance déjà dépassée  --> contrat non renouvelé (à relancer)
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-JOUR-YMD.
+           OPEN OUTPUT FIC-RENOUV.
+           PERFORM VARYING WS-IND-TAB FROM 1 BY 1
+                   UNTIL (WS-IND-TAB > WS-NB-ENREGTOT)
+              IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                    WS-CLACT OF ENR-AGA(WS-IND-TAB))) = 'ACTIF'
+                 MOVE SPACES TO WS-DATE-FIN-X
+                 STRING WS-DFYYYY OF ENR-AGA(WS-IND-TAB)
+                        WS-DFMM   OF ENR-AGA(WS-IND-TAB)
+                        WS-DFDD   OF ENR-AGA(WS-IND-TAB)
+                 DELIMITED BY SIZE
+                 INTO WS-DATE-FIN-X
+                 COMPUTE WS-JOURS-RESTANT =
+                         FUNCTION INTEGER-OF-DATE(WS-DATE-FIN)
+                         - FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+                 IF WS-JOURS-RESTANT >= 0
+                    MOVE 'A RENOUVELER'    TO WS-RENOUV-LIB
+                 ELSE
+                    MOVE 'NON RENOUVELE'   TO WS-RENOUV-LIB
+                 END-IF
+                 MOVE WS-JOURS-RESTANT TO WS-JOURS-RESTANT-ED
+                 INITIALIZE WS-LIG-RENOUV
+                 STRING 'CONTRAT '
+                        WS-AGAID OF ENR-AGA(WS-IND-TAB)
+                        ' : '
+                        FUNCTION TRIM(WS-RENOUV-LIB)
+                        ' (' FUNCTION TRIM(WS-JOURS-RESTANT-ED)
+                        ' JOURS)'
+                 DELIMITED BY SIZE
+                 INTO WS-LIG-RENOUV
+                 MOVE WS-LIG-RENOUV TO E-REC-RENOUV
+                 WRITE E-REC-RENOUV
+              END-IF
+           END-PERFORM.
+           CLOSE FIC-RENOUV.
+
        ECRIT-SORTIE.
            OPEN OUTPUT  FIC-AGA-OUT .
            PERFORM ECRIT-ENTETE THRU ECRIT-FIN.
@@ -382,20 +617,28 @@
                  INTO WS-LIG-RAP               
                  PERFORM ECRIT-LIGNE  
 
-                 EVALUATE WS-LIG-NOUVACT    
+                 EVALUATE WS-LIB-CLATC
                     WHEN 'ACTIF'
                        MOVE WS-AMNT-TYPACT TO WS-AMNT-TYP-CHAR
+                       MOVE WS-AGCURR-TYPACT TO WS-AGCURR-TYP
                     WHEN 'SUSPENDU'
-                       MOVE WS-AMNT-TYPSUSP TO WS-AMNT-TYP-CHAR 
+                       MOVE WS-AMNT-TYPSUSP TO WS-AMNT-TYP-CHAR
+                       MOVE WS-AGCURR-TYPSUSP TO WS-AGCURR-TYP
                     WHEN OTHER
                        MOVE WS-AMNT-TYPRESIL TO WS-AMNT-TYP-CHAR
+                       MOVE WS-AGCURR-TYPRESIL TO WS-AGCURR-TYP
                  END-EVALUATE
-                 
-                 STRING WS-LIG-BLC 
-                      WS-LIG-NOUVAMNT 
+
+      *          La devise affichée est celle du dernier contrat lu
+      *          pour ce statut ; les montants de statuts mélangeant
+      *          plusieurs devises ne sont pas convertis - hors
+      *          périmètre de ce total
+                 STRING WS-LIG-BLC
+                      WS-LIG-NOUVAMNT
                       WS-AMNT-TYP-CHAR
-                      WS-LIG-EURO  
-                 DELIMITED BY SIZE        
+                      SPACE
+                      FUNCTION TRIM(WS-AGCURR-TYP)
+                 DELIMITED BY SIZE
                  INTO WS-LIG-RAP
                  PERFORM ECRIT-LIGNE
               END-IF
