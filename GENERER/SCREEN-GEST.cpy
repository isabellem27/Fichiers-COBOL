@@ -8,6 +8,12 @@
            ACCEPT WS-PRG-AUT AT LINE 7 COL 46.
            DISPLAY " " LINE 9 COL 46 .
            ACCEPT WS-PERSO AT LINE 9 COL 46.
+           DISPLAY " " LINE 10 COL 68 .
+           ACCEPT WS-CLONE AT LINE 10 COL 68.
+           IF (FUNCTION UPPER-CASE(WS-CLONE) = 'O') THEN
+              DISPLAY " " LINE 11 COL 46
+              ACCEPT WS-CLONENOM AT LINE 11 COL 46
+           END-IF.
        4000-DISPLAY-IDENT-END.
            EXIT.
 
