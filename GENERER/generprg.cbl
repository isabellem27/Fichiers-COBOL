@@ -34,6 +34,12 @@
 
        01  WS-PRG-NOM     PIC X(8)    VALUE SPACE .
        01  WS-PRG-AUT     PIC X(20)   VALUE SPACE .
+       01  WS-PRG-DOUBLON PIC X       VALUE 'N'   .
+       88  WS-PRG-IS-DOUBLON          VALUE 'Y'   .
+
+      * clonage à partir d'un programme déjà généré
+       01  WS-CLONE       PIC X       VALUE 'N'   .
+       01  WS-CLONENOM    PIC X(8)    VALUE SPACE .
 
        01  WS-NBSSPRG     PIC 99      VALUE 0     .
        01  WS-SSPRGNOM    PIC X(8)    VALUE SPACE . 
@@ -69,11 +75,20 @@
        01  WS-LIG-CNTPARAM PIC X(81)  VALUE SPACE .
 
       
-      * Table des paramètres de la base de données 
+      * Table des paramètres de la base de données
+      * en déclare section pour permettre le test de connexion
+      * avant génération du skelette SQL
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  WS-DBNAME.
            05 WS-SQLNOM      PIC X(20)   VALUE SPACE.
            05 WS-SQLUSER     PIC X(20)   VALUE SPACE.
            05 WS-SQLPSW      PIC X(20)   VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * résultat du test de connexion à la base saisie
+       01  WS-CNX-ETAT    PIC X       VALUE 'N'   .
+       88  WS-CNX-OK                  VALUE 'O'   .
 
       * Table des fichiers à créer 
        01  WS-FIC.
@@ -113,6 +128,30 @@
            05 WS-DAT-MM   PIC 99      .
            05 FILLER      PIC X VALUE '/'.
            05 WS-DAT-YY   PIC 9(4)    .
+
+      * gestion de l'heure pour l'audit des générations
+       01  WS-DATE-TIME.
+           05 FILLER      PIC X(8).
+           05 WS-DT-HH    PIC 99.
+           05 WS-DT-MM    PIC 99.
+           05 WS-DT-SS    PIC 99.
+           05 FILLER      PIC X(9).
+
+       01  WS-AUD-HEURE.
+           05 WS-AUD-HH   PIC 99.
+           05 FILLER      PIC X VALUE ':'.
+           05 WS-AUD-MM   PIC 99.
+           05 FILLER      PIC X VALUE ':'.
+           05 WS-AUD-SS   PIC 99.
+
+       01  WS-LIG-AUDIT   PIC X(100)  VALUE SPACE .
+
+      * gestion de la JCL générée en accompagnement du skelette
+       01  WS-LIG-JCL     PIC X(80)   VALUE SPACE .
+       01  WS-JCL-DISP    PIC X(24)   VALUE SPACE .
+
+      * gestion du fichier d'exemple de données généré en accompagnement
+       01  WS-LIG-SAMPLE  PIC X(999)  VALUE SPACE .
           
       * Gestion du dialogue avec l'utilisateur
        01  WS-LIG-RAP      PIC X(100)  VALUE   SPACE    .   
@@ -157,10 +196,17 @@
            05 FILLER PIC X(20) USING WS-PRG-AUT COL 46.
            05 FILLER FROM 'Voulez vous personnaliser le programme?'
              LINE 8 COL 10.
-           05 FILLER FROM 'Repondez par O pour Oui, N pour Non.' 
-             LINE 9 COL 10.            
-           05 FILLER PIC X USING WS-PERSO COL 46.     
-      * Menu personnalisation 
+           05 FILLER FROM 'Repondez par O pour Oui, N pour Non.'
+             LINE 9 COL 10.
+           05 FILLER PIC X USING WS-PERSO COL 46.
+           05 FILLER FROM
+           'Voulez vous partir d''un programme deja genere (clone)?'
+             LINE 10 COL 10.
+           05 FILLER PIC X USING WS-CLONE COL 68.
+           05 FILLER FROM 'Nom du programme a cloner'
+             LINE 11 COL 10.
+           05 FILLER PIC X(8) USING WS-CLONENOM COL 46.
+      * Menu personnalisation
       * nb fichier, nbssprog, sql
        01  PERSO-SCREEN.
            05 BLANK SCREEN .
@@ -276,41 +322,90 @@
       *0000-main-end.
            STOP RUN.
 
-       1000-PARAM-UTI-START.          
+       1000-PARAM-UTI-START.
       * le skelete doit il etre personnalisé?
-           IF (FUNCTION UPPER-CASE(WS-PERSO) = 'O') THEN 
-              PERFORM 4000-DISPLAY-PERSO-START 
-                          THRU 4000-DISPLAY-PERSO-END 
-              PERFORM 1010-PARAM-FIC-START THRU 1010-PARAM-FIC-END 
-              PERFORM 1020-PARAM-SSPRG-START THRU 1020-PARAM-SSPRG-END           
+           IF (FUNCTION UPPER-CASE(WS-PERSO) = 'O') THEN
+              IF (FUNCTION UPPER-CASE(WS-CLONE) = 'O') THEN
+                 PERFORM 1005-LOAD-CLONE-START
+                       THRU 1005-LOAD-CLONE-END
+              END-IF
+              PERFORM 4000-DISPLAY-PERSO-START
+                          THRU 4000-DISPLAY-PERSO-END
+              PERFORM 1010-PARAM-FIC-START THRU 1010-PARAM-FIC-END
+              PERFORM 1020-PARAM-SSPRG-START THRU 1020-PARAM-SSPRG-END
            END-IF.
        1000-PARAM-UTI-END.
            EXIT.
 
+      *    Rechargement des fichiers et sous-programmes d'un
+      *    programme déjà généré, comme base de départ : la
+      *    personnalisation qui suit ne sert plus qu'à saisir les
+      *    fichiers et sous-programmes en plus de ceux clonés.
+       1005-LOAD-CLONE-START.
+           OPEN INPUT PRG-DEFS.
+           IF PRG-DEFS-STATUS-OK THEN
+              PERFORM 2030-READ-PRG-DEFS-START
+                    THRU 2030-READ-PRG-DEFS-END
+              PERFORM UNTIL PRG-DEFS-STATUS-EOF
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(PD-PRGNOM))
+                    = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CLONENOM))
+                    EVALUATE PD-TYPE
+                       WHEN 'F'
+                          ADD 1 TO WS-NB-FIC
+                          MOVE PD-ID    TO WS-FIC-ID (WS-NB-FIC)
+                          MOVE PD-VF    TO WS-FIC-VF (WS-NB-FIC)
+                          MOVE PD-NOM   TO WS-FIC-NOM (WS-NB-FIC)
+                          MOVE PD-ENREG TO WS-FIC-ENREG (WS-NB-FIC)
+                       WHEN 'S'
+                          ADD 1 TO WS-NB-SSPRG
+                          MOVE PD-NOM(1:8)
+                                TO WS-SSPRG-NOM (WS-NB-SSPRG)
+                          MOVE PD-ID    TO WS-SSPRG-REP (WS-NB-SSPRG)
+                          MOVE 0        TO WS-NB-PARAM (WS-NB-SSPRG)
+                    END-EVALUATE
+                 END-IF
+                 PERFORM 2030-READ-PRG-DEFS-START
+                       THRU 2030-READ-PRG-DEFS-END
+              END-PERFORM
+              CLOSE PRG-DEFS
+           ELSE
+              IF NOT PRG-DEFS-STATUS-NOFILE THEN
+                 DISPLAY 'ERREUR LECTURE DEFINITIONS A CLONER : '
+                          PRG-DEFS-STATUS
+              END-IF
+           END-IF.
+       1005-LOAD-CLONE-END.
+           EXIT.
+
+       2030-READ-PRG-DEFS-START.
+           READ PRG-DEFS.
+       2030-READ-PRG-DEFS-END.
+           EXIT.
+
        1010-PARAM-FIC-START.
       *       Fichiers en entrée
-              IF WS-INPUT > 0 THEN             
-                 PERFORM VARYING WS-IND-NOM  FROM 1 BY 1 
+              IF WS-INPUT > 0 THEN
+                 PERFORM VARYING WS-IND-NOM  FROM 1 BY 1
                  UNTIL (WS-IND-NOM > (WS-INPUT))
                     ADD 1 TO WS-NB-FIC GIVING WS-NB-FIC
-                    PERFORM 4000-DISPLAY-FIC-START 
+                    PERFORM 4000-DISPLAY-FIC-START
                           THRU 4000-DISPLAY-FIC-END
       *             Chargement dans table fichier
-                    MOVE 'I' TO WS-FIC-ID (WS-IND-NOM)
-                    MOVE FUNCTION UPPER-CASE(WS-FICTYP)  
-                                   TO WS-FIC-VF (WS-IND-NOM)                     
-                    MOVE FUNCTION UPPER-CASE(WS-FICNOM) 
-                                   TO WS-FIC-NOM (WS-IND-NOM)
-                    MOVE WS-LGENREG TO WS-FIC-ENREG (WS-IND-NOM)
+                    MOVE 'I' TO WS-FIC-ID (WS-NB-FIC)
+                    MOVE FUNCTION UPPER-CASE(WS-FICTYP)
+                                   TO WS-FIC-VF (WS-NB-FIC)
+                    MOVE FUNCTION UPPER-CASE(WS-FICNOM)
+                                   TO WS-FIC-NOM (WS-NB-FIC)
+                    MOVE WS-LGENREG TO WS-FIC-ENREG (WS-NB-FIC)
                     INITIALIZE WS-FICTYP WS-FICNOM WS-LGENREG
                  END-PERFORM
               END-IF.
 
       *       Fichiers en sortie
               IF WS-OUTPUT > 0 THEN
-                 ADD 1 TO WS-INPUT GIVING WS-IND
-                 ADD WS-OUTPUT TO WS-INPUT GIVING WS-NB-FIC   
-                 PERFORM VARYING WS-IND-NOM  FROM WS-IND BY 1  
+                 ADD 1 TO WS-NB-FIC GIVING WS-IND
+                 ADD WS-OUTPUT TO WS-NB-FIC GIVING WS-NB-FIC
+                 PERFORM VARYING WS-IND-NOM  FROM WS-IND BY 1
                  UNTIL (WS-IND-NOM > WS-NB-FIC)
                     MOVE WS-LIG-TITRE TO FIC-TITRE
                     PERFORM 4000-DISPLAY-FIC-START 
@@ -332,8 +427,9 @@
               INITIALIZE WS-RET.
       *       Sous-programme ou entry
               IF WS-NBSSPRG > 0 THEN
-                 SET WS-NB-SSPRG TO WS-NBSSPRG   
-                 PERFORM VARYING WS-IND-NOM  FROM 1 BY 1  
+                 ADD 1 TO WS-NB-SSPRG GIVING WS-IND
+                 ADD WS-NBSSPRG TO WS-NB-SSPRG GIVING WS-NB-SSPRG
+                 PERFORM VARYING WS-IND-NOM  FROM WS-IND BY 1
                  UNTIL (WS-IND-NOM > WS-NB-SSPRG)
                     INITIALIZE WS-NBPARAM 
                     PERFORM 4000-DISPLAY-SSPRG-START 
@@ -382,28 +478,270 @@
        1020-PARAM-SSPRG-END.
            EXIT.       
 
+       1045-CHECK-PRGNOM-START.
+           MOVE 'N' TO WS-PRG-DOUBLON.
+           OPEN INPUT PRG-INVENT.
+           IF PRG-INVENT-STATUS-OK THEN
+              PERFORM 2030-READ-PRG-INVENT-START
+                    THRU 2030-READ-PRG-INVENT-END
+              PERFORM UNTIL PRG-INVENT-STATUS-EOF
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(REC-PRG-INVENT))
+                    = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PRG-NOM))
+                    SET WS-PRG-IS-DOUBLON TO TRUE
+                 END-IF
+                 PERFORM 2030-READ-PRG-INVENT-START
+                       THRU 2030-READ-PRG-INVENT-END
+              END-PERFORM
+              CLOSE PRG-INVENT
+           ELSE
+              IF NOT PRG-INVENT-STATUS-NOFILE THEN
+                 DISPLAY 'ERREUR LECTURE INVENTAIRE DES PROGRAMMES : '
+                          PRG-INVENT-STATUS
+              END-IF
+           END-IF.
+           IF WS-PRG-IS-DOUBLON THEN
+              DISPLAY '/////////////////////////////////////////////'
+              DISPLAY 'ATTENTION : LE PROGRAMME '
+                       FUNCTION TRIM(WS-PRG-NOM)
+                       ' EXISTE DEJA DANS LA BIBLIOTHEQUE DE SOURCES.'
+              DISPLAY 'LE SKELETTE GENERE VA ECRASER OU DUPLIQUER '
+                       'CE PROGRAM-ID.'
+              DISPLAY '/////////////////////////////////////////////'
+           END-IF.
+       1045-CHECK-PRGNOM-END.
+           EXIT.
+
+       2030-READ-PRG-INVENT-START.
+           READ PRG-INVENT.
+       2030-READ-PRG-INVENT-END.
+           EXIT.
+
+      *    Vérifie que les paramètres saisis (WS-SQLNOM/WS-SQLUSER/
+      *    WS-SQLPSW) permettent effectivement de se connecter à la
+      *    base avant de lancer la génération du skelette SQL : évite
+      *    qu'une base ou un mot de passe mal saisi ne se découvre
+      *    qu'à la compilation/exécution du programme généré.
+       1047-TEST-CONNEXION-START.
+           MOVE 'N' TO WS-CNX-ETAT.
+           EXEC SQL
+              CONNECT :WS-SQLUSER IDENTIFIED BY :WS-SQLPSW
+                      USING :WS-SQLNOM
+           END-EXEC.
+           IF SQLCODE = ZERO THEN
+              SET WS-CNX-OK TO TRUE
+              EXEC SQL
+                 DISCONNECT
+              END-EXEC
+           ELSE
+              DISPLAY '/////////////////////////////////////////////'
+              DISPLAY 'ATTENTION : CONNEXION IMPOSSIBLE A LA BASE '
+                       FUNCTION TRIM(WS-SQLNOM)
+              DISPLAY 'SQLCODE: ' SQLCODE
+              DISPLAY 'LE SKELETTE SQL N''EST PAS GENERE. VERIFIEZ '
+                       'LE NOM DE BASE, L''UTILISATEUR ET LE MOT DE '
+                       'PASSE.'
+              DISPLAY '/////////////////////////////////////////////'
+           END-IF.
+       1047-TEST-CONNEXION-END.
+           EXIT.
+
        1050-PRG-GENERE-START.
-           IF FUNCTION UPPER-CASE(WS-SQL) = 'O' THEN 
-              CALL 'genersql' USING BY REFERENCE WS-PRG-NOM WS-PRG-AUT 
-                         WS-SSPRG WS-DBNAME WS-DATE-DMY WS-FIC
+           PERFORM 1045-CHECK-PRGNOM-START THRU 1045-CHECK-PRGNOM-END.
+           IF FUNCTION UPPER-CASE(WS-SQL) = 'O' THEN
+              PERFORM 1047-TEST-CONNEXION-START
+                    THRU 1047-TEST-CONNEXION-END
+              IF WS-CNX-OK THEN
+                 CALL 'genersql' USING BY REFERENCE WS-PRG-NOM
+                            WS-PRG-AUT WS-SSPRG WS-DBNAME WS-DATE-DMY
+                            WS-FIC
+                 IF WS-NB-FIC > 0 THEN
+                    PERFORM 1090-WRITE-JCL-START THRU 1090-WRITE-JCL-END
+                    PERFORM 1100-WRITE-SAMPLE-START
+                          THRU 1100-WRITE-SAMPLE-END
+                 END-IF
+              END-IF
            ELSE
               PERFORM 2000-OPEN-PRG-START THRU 2000-OPEN-PRG-END
               PERFORM 3030-IDENT-DIV-START THRU 3030-IDENT-DIV-END
-              PERFORM 3000-ENV-DIV-START THRU 3000-ENV-DIV-END          
+              PERFORM 3000-ENV-DIV-START THRU 3000-ENV-DIV-END
               EVALUATE FUNCTION UPPER-CASE(WS-PERSO)
                  WHEN 'O'
-                    PERFORM 1070-PRG-PERSO-START 
+                    PERFORM 1070-PRG-PERSO-START
                           THRU 1070-PRG-PERSO-END
-                 WHEN OTHER 
-                    PERFORM 1060-PRG-SIMPLE-START 
+                 WHEN OTHER
+                    PERFORM 1060-PRG-SIMPLE-START
                           THRU 1060-PRG-SIMPLE-END
               END-EVALUATE
               PERFORM 2020-CLOSE-PRG-START THRU 2020-CLOSE-PRG-END
+              IF WS-NB-FIC > 0 THEN
+                 PERFORM 1090-WRITE-JCL-START THRU 1090-WRITE-JCL-END
+                 PERFORM 1100-WRITE-SAMPLE-START
+                       THRU 1100-WRITE-SAMPLE-END
+              END-IF
               SET WS-ETAT TO 1
            END-IF.
+           IF (WS-NB-FIC > 0) OR (WS-NB-SSPRG > 0) THEN
+              PERFORM 1030-SAVE-DEFS-START THRU 1030-SAVE-DEFS-END
+           END-IF.
+      *    pas de trace d'audit "programme généré" si le mode SQL a
+      *    été choisi mais que la connexion a échoué : genersql n'a
+      *    alors rien généré (cf 1047-TEST-CONNEXION-START)
+           IF (FUNCTION UPPER-CASE(WS-SQL) NOT = 'O') OR WS-CNX-OK THEN
+              PERFORM 1080-AUDIT-LOG-START THRU 1080-AUDIT-LOG-END
+           END-IF.
        1050-PRG-GENERE-END.
            EXIT.
 
+      *    Sauvegarde des fichiers et sous-programmes du programme
+      *    généré pour pouvoir servir de base à un futur clonage.
+       1030-SAVE-DEFS-START.
+           OPEN EXTEND PRG-DEFS.
+           IF NOT PRG-DEFS-STATUS-OK THEN
+              OPEN OUTPUT PRG-DEFS
+              PERFORM 9000-TEST-PRG-DEFS-STATUT-START
+                    THRU 9000-TEST-PRG-DEFS-STATUT-END
+           END-IF.
+           PERFORM VARYING WS-IND FROM 1 BY 1
+              UNTIL (WS-IND > WS-NB-FIC)
+              INITIALIZE REC-PRG-DEFS
+              MOVE FUNCTION UPPER-CASE(WS-PRG-NOM) TO PD-PRGNOM
+              MOVE 'F' TO PD-TYPE
+              MOVE WS-FIC-ID(WS-IND) TO PD-ID
+              MOVE WS-FIC-VF(WS-IND) TO PD-VF
+              MOVE WS-FIC-NOM(WS-IND) TO PD-NOM
+              MOVE WS-FIC-ENREG(WS-IND) TO PD-ENREG
+              PERFORM 2010-WRITE-PRG-DEFS-START
+                    THRU 2010-WRITE-PRG-DEFS-END
+           END-PERFORM.
+           PERFORM VARYING WS-IND FROM 1 BY 1
+              UNTIL (WS-IND > WS-NB-SSPRG)
+              INITIALIZE REC-PRG-DEFS
+              MOVE FUNCTION UPPER-CASE(WS-PRG-NOM) TO PD-PRGNOM
+              MOVE 'S' TO PD-TYPE
+              MOVE WS-SSPRG-REP(WS-IND) TO PD-ID
+              MOVE SPACE TO PD-VF
+              MOVE WS-SSPRG-NOM(WS-IND) TO PD-NOM
+              MOVE 0 TO PD-ENREG
+              PERFORM 2010-WRITE-PRG-DEFS-START
+                    THRU 2010-WRITE-PRG-DEFS-END
+           END-PERFORM.
+           PERFORM 2020-CLOSE-PRG-DEFS-START
+                 THRU 2020-CLOSE-PRG-DEFS-END.
+       1030-SAVE-DEFS-END.
+           EXIT.
+
+       1090-WRITE-JCL-START.
+           PERFORM 2000-OPEN-F-JCL-START THRU 2000-OPEN-F-JCL-END.
+           INITIALIZE REC-F-JCL.
+           STRING '//' FUNCTION TRIM(WS-PRG-NOM) 'A JOB (ACCT),'''
+                  FUNCTION TRIM(WS-PRG-AUT) ''',CLASS=A,MSGCLASS=X'
+           DELIMITED BY SIZE
+           INTO REC-F-JCL.
+           PERFORM 2010-WRITE-F-JCL-START THRU 2010-WRITE-F-JCL-END.
+           MOVE '//*' TO REC-F-JCL.
+           PERFORM 2010-WRITE-F-JCL-START THRU 2010-WRITE-F-JCL-END.
+           INITIALIZE REC-F-JCL.
+           STRING '//STEP01   EXEC PGM=' FUNCTION TRIM(WS-PRG-NOM)
+           DELIMITED BY SIZE
+           INTO REC-F-JCL.
+           PERFORM 2010-WRITE-F-JCL-START THRU 2010-WRITE-F-JCL-END.
+           PERFORM VARYING WS-IND FROM 1 BY 1
+              UNTIL (WS-IND > WS-NB-FIC)
+              PERFORM 1095-WRITE-JCL-DD-START
+                    THRU 1095-WRITE-JCL-DD-END
+           END-PERFORM.
+           PERFORM 2020-CLOSE-F-JCL-START THRU 2020-CLOSE-F-JCL-END.
+       1090-WRITE-JCL-END.
+           EXIT.
+
+       1095-WRITE-JCL-DD-START.
+           IF WS-FIC-ID(WS-IND) = 'I' THEN
+              MOVE 'DISP=SHR' TO WS-JCL-DISP
+           ELSE
+              MOVE 'DISP=(NEW,CATLG,DELETE)' TO WS-JCL-DISP
+           END-IF.
+           INITIALIZE REC-F-JCL.
+           STRING '//' FUNCTION TRIM(WS-FIC-NOM(WS-IND))
+                  '  DD  ' FUNCTION TRIM(WS-JCL-DISP)
+           DELIMITED BY SIZE
+           INTO REC-F-JCL.
+           PERFORM 2010-WRITE-F-JCL-START THRU 2010-WRITE-F-JCL-END.
+           INITIALIZE REC-F-JCL.
+           STRING '//             DSN=' FUNCTION TRIM(WS-PRG-NOM)
+                  '.' FUNCTION TRIM(WS-FIC-NOM(WS-IND))
+           DELIMITED BY SIZE
+           INTO REC-F-JCL.
+           PERFORM 2010-WRITE-F-JCL-START THRU 2010-WRITE-F-JCL-END.
+           INITIALIZE REC-F-JCL.
+           STRING '//             RECFM=' WS-FIC-VF(WS-IND)
+                  ',LRECL=' WS-FIC-ENREG(WS-IND)
+           DELIMITED BY SIZE
+           INTO REC-F-JCL.
+           PERFORM 2010-WRITE-F-JCL-START THRU 2010-WRITE-F-JCL-END.
+       1095-WRITE-JCL-DD-END.
+           EXIT.
+
+      *    Génère un petit fichier d'exemple, une ligne par fichier
+      *    en entrée, de la longueur de l'enregistrement attendu,
+      *    pour que le programme genere ait de quoi lire des le
+      *    premier test.
+       1100-WRITE-SAMPLE-START.
+           PERFORM 2000-OPEN-F-SAMPLE-START
+                 THRU 2000-OPEN-F-SAMPLE-END.
+           PERFORM VARYING WS-IND FROM 1 BY 1
+              UNTIL (WS-IND > WS-NB-FIC)
+              IF WS-FIC-ID(WS-IND) = 'I' THEN
+                 PERFORM 1105-WRITE-SAMPLE-LIG-START
+                       THRU 1105-WRITE-SAMPLE-LIG-END
+              END-IF
+           END-PERFORM.
+           PERFORM 2020-CLOSE-F-SAMPLE-START
+                 THRU 2020-CLOSE-F-SAMPLE-END.
+       1100-WRITE-SAMPLE-END.
+           EXIT.
+
+       1105-WRITE-SAMPLE-LIG-START.
+           INITIALIZE WS-LIG-SAMPLE.
+           STRING '* FICHIER : ' FUNCTION TRIM(WS-FIC-NOM(WS-IND))
+           DELIMITED BY SIZE
+           INTO WS-LIG-SAMPLE.
+           MOVE WS-LIG-SAMPLE TO REC-F-SAMPLE.
+           PERFORM 2010-WRITE-F-SAMPLE-START
+                 THRU 2010-WRITE-F-SAMPLE-END.
+           INITIALIZE REC-F-SAMPLE.
+           MOVE ALL 'X' TO REC-F-SAMPLE(1:WS-FIC-ENREG(WS-IND)).
+           PERFORM 2010-WRITE-F-SAMPLE-START
+                 THRU 2010-WRITE-F-SAMPLE-END.
+       1105-WRITE-SAMPLE-LIG-END.
+           EXIT.
+
+       1080-AUDIT-LOG-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME.
+           MOVE WS-DT-HH TO WS-AUD-HH.
+           MOVE WS-DT-MM TO WS-AUD-MM.
+           MOVE WS-DT-SS TO WS-AUD-SS.
+           INITIALIZE WS-LIG-AUDIT.
+           STRING WS-DATE-DMY SPACE
+                  WS-AUD-HEURE SPACE
+                  FUNCTION TRIM(WS-PRG-NOM) SPACE
+                  FUNCTION TRIM(WS-PRG-AUT) SPACE
+                  FUNCTION UPPER-CASE(WS-SQL)
+           DELIMITED BY SIZE
+           INTO WS-LIG-AUDIT.
+           MOVE WS-LIG-AUDIT TO REC-PRG-AUDIT.
+           OPEN EXTEND PRG-AUDIT.
+           IF NOT PRG-AUDIT-STATUS-OK THEN
+              OPEN OUTPUT PRG-AUDIT
+              PERFORM 9000-TEST-PRG-AUDIT-STATUT-START
+                    THRU 9000-TEST-PRG-AUDIT-STATUT-END
+           END-IF.
+           PERFORM 2010-WRITE-PRG-AUDIT-START
+                 THRU 2010-WRITE-PRG-AUDIT-END.
+           PERFORM 2020-CLOSE-PRG-AUDIT-START
+                 THRU 2020-CLOSE-PRG-AUDIT-END.
+       1080-AUDIT-LOG-END.
+           EXIT.
+
        1060-PRG-SIMPLE-START.
            PERFORM 3000-DATA-DIV-START 
                           THRU 3000-DATA-DIV-END.
@@ -1134,5 +1472,9 @@
            COPY TST-STATUT REPLACING ==:FNAME:== BY ==GEST-FILO==. 
            COPY TST-STATUT REPLACING ==:FNAME:== BY ==IO-SECTION==. 
            COPY TST-STATUT REPLACING ==:FNAME:== BY ==TST-STAT==. 
-           COPY TST-STATUT REPLACING ==:FNAME:== BY ==FILE-IO==. 
-           COPY TST-STATUT REPLACING ==:FNAME:== BY ==FILE-CONT==. 
+           COPY TST-STATUT REPLACING ==:FNAME:== BY ==FILE-IO==.
+           COPY TST-STATUT REPLACING ==:FNAME:== BY ==FILE-CONT==.
+           COPY TST-STATUT REPLACING ==:FNAME:== BY ==F-JCL==.
+           COPY TST-STATUT REPLACING ==:FNAME:== BY ==F-SAMPLE==.
+           COPY TST-STATUT REPLACING ==:FNAME:== BY ==PRG-AUDIT==.
+           COPY TST-STATUT REPLACING ==:FNAME:== BY ==PRG-DEFS==.
