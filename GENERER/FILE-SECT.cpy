@@ -0,0 +1,116 @@
+       FD  F-PRG
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-PRG           PIC X(80).
+
+       FD  IDENT-DIV
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-IDENT-DIV       PIC X(80).
+
+       FD  ENV-DIV
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-ENV-DIV         PIC X(80).
+
+       FD  DATA-DIV
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-DATA-DIV        PIC X(80).
+
+       FD  PROC-DIV
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-PROC-DIV        PIC X(80).
+
+       FD  WS-SECTION
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-WS-SECTION      PIC X(80).
+
+       FD  FILE-SECTION
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-FILE-SECTION    PIC X(80).
+
+       FD  FILEF-SECTION
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-FILEF-SECTION   PIC X(80).
+
+       FD  FILEV-SECTION
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-FILEV-SECTION   PIC X(80).
+
+       FD  FILE-STATUS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-FILE-STATUS     PIC X(80).
+
+       FD  IO-SECTION
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-IO-SECTION      PIC X(80).
+
+       FD  TST-STAT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-TST-STAT        PIC X(80).
+
+       FD  GEST-FILI
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-GEST-FILI       PIC X(80).
+
+       FD  GEST-FILO
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-GEST-FILO       PIC X(80).
+
+       FD  FILE-IO
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-FILE-IO         PIC X(80).
+
+       FD  FILE-CONT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-FILE-CONT       PIC X(80).
+
+       FD  CALL-SSPRG
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-CALL-SSPRG      PIC X(80).
+
+       FD  PRG-INVENT
+           RECORD CONTAINS 8 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-PRG-INVENT      PIC X(8).
+
+       FD  PRG-AUDIT
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-PRG-AUDIT       PIC X(100).
+
+       FD  F-JCL
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-JCL           PIC X(80).
+
+       FD  PRG-DEFS
+           RECORD CONTAINS 23 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-PRG-DEFS.
+           05  PD-PRGNOM       PIC X(8).
+           05  PD-TYPE         PIC X.
+           05  PD-ID           PIC X.
+           05  PD-VF           PIC X.
+           05  PD-NOM          PIC X(9).
+           05  PD-ENREG        PIC 999.
+
+       FD  F-SAMPLE
+           RECORD CONTAINS 999 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-SAMPLE        PIC X(999).
+
