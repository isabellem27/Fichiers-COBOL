@@ -20,7 +20,50 @@
                ASSIGN TO 'output.dat'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS. 
+               FILE STATUS IS F-OUTPUT-STATUS.
+
+      *    fichier d'interface repris par le système de mailing du
+      *    marché belge : reprend les lignes du curseur CRBELGE sans
+      *    passer par le rapport combiné output.dat
+           SELECT F-BELGE-EXPORT
+               ASSIGN TO 'belgique-export.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-BELGE-EXPORT-STATUS.
+
+      *    table de contrôle des couples code pays/nom de pays
+      *    valides, utilisée pour la correction des codes pays
+           SELECT PAYS-CONTROL
+               ASSIGN TO 'pays-controle.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAYS-CONTROL-STATUS.
+
+      *    règle de correction code pays/tranche d'âge (ex : les
+      *    Belges de 36 à 39 ans rebasculés en France) ; l'absence
+      *    du fichier est tolérée et vaut les valeurs par défaut
+      *    portées par SQL-CAGE-xxx
+           SELECT CORR-AGE-CTL
+               ASSIGN TO 'corr-age-controle.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CORR-AGE-CTL-STATUS.
+
+      *    paramètre de lancement (mode simulation des mises à jour)
+           SELECT PARAM-CTL
+               ASSIGN TO 'exosql01-param.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-CTL-STATUS.
+
+      *    trace des lignes DATABANK corrigées par les UPDATE de
+      *    nettoyage des codes pays (avant/après), pour pouvoir
+      *    répondre aux questions de qualité de données après coup
+           SELECT F-AUDIT-CORR
+               ASSIGN TO 'correction-pays-audit.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-AUDIT-CORR-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,15 +73,109 @@
 
        01  REC-F-OUTPUT        PIC X(250).
 
+       FD  F-BELGE-EXPORT
+           RECORD CONTAINS 240 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-BELGE-EXPORT.
+           05 REC-BELGE-ID          PIC X(40).
+           05 REC-BELGE-LASTNAME    PIC X(50).
+           05 REC-BELGE-FIRSTNAME   PIC X(50).
+           05 REC-BELGE-EMAIL       PIC X(50).
+           05 REC-BELGE-PHRASE      PIC X(50).
+
+       FD  PAYS-CONTROL
+           RECORD CONTAINS 22 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-PAYS-CONTROL.
+           05 REC-PAYS-CODE    PIC X(02).
+           05 REC-PAYS-NOM     PIC X(20).
+
+       FD  CORR-AGE-CTL
+           RECORD CONTAINS 8 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-CORR-AGE-CTL.
+           05 REC-CAGE-CODE-SRC    PIC X(02).
+           05 REC-CAGE-CODE-DST    PIC X(02).
+           05 REC-CAGE-AGE-MIN     PIC 99.
+           05 REC-CAGE-AGE-MAX     PIC 99.
+
+       FD  PARAM-CTL
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-PARAM-CTL       PIC X(20).
+
+       FD  F-AUDIT-CORR
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-AUDIT-CORR.
+           05 REC-AUDIT-ID        PIC X(40).
+           05 FILLER              PIC X      VALUE SPACE.
+           05 REC-AUDIT-AVANT     PIC X(02).
+           05 FILLER              PIC X      VALUE SPACE.
+           05 REC-AUDIT-APRES     PIC X(02).
+           05 FILLER              PIC X(35).
+
        WORKING-STORAGE SECTION.
        01  F-OUTPUT-STATUS      PIC X(02)   VALUE SPACE .
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
-      * Variables internes 
+       01  F-BELGE-EXPORT-STATUS PIC X(02)  VALUE SPACE .
+           88 F-BELGE-EXPORT-STATUS-OK    VALUE '00'.
+           88 F-BELGE-EXPORT-STATUS-EOF   VALUE '10'.
+
+       01  F-AUDIT-CORR-STATUS   PIC X(02)  VALUE SPACE .
+           88 F-AUDIT-CORR-STATUS-OK      VALUE '00'.
+           88 F-AUDIT-CORR-STATUS-EOF     VALUE '10'.
+
+       01  PAYS-CONTROL-STATUS  PIC X(02)   VALUE SPACE .
+           88 PAYS-CONTROL-STATUS-OK    VALUE '00'.
+           88 PAYS-CONTROL-STATUS-EOF   VALUE '10'.
+
+       01  CORR-AGE-CTL-STATUS  PIC X(02)   VALUE SPACE .
+           88 CORR-AGE-CTL-STATUS-OK      VALUE '00'.
+           88 CORR-AGE-CTL-STATUS-EOF     VALUE '10'.
+           88 CORR-AGE-CTL-STATUS-NOFILE  VALUE '35'.
+
+       01  PARAM-CTL-STATUS     PIC X(02)   VALUE SPACE .
+           88 PARAM-CTL-STATUS-OK    VALUE '00'.
+           88 PARAM-CTL-STATUS-EOF   VALUE '10'.
+           88 PARAM-CTL-STATUS-NOFILE VALUE '35'.
+
+      *    mode simulation (dry-run) : quand actif, les UPDATE de
+      *    nettoyage de DATABANK ne sont ni exécutés ni committés,
+      *    seul le décompte des lignes concernées est affiché
+       01  WS-DRYRUN            PIC X       VALUE 'N'   .
+           88 WS-DRYRUN-OUI                 VALUE 'O'   .
+       01  WS-LIG-DRYRUN        PIC X(60)   VALUE
+           'MODE SIMULATION (DRY-RUN) : AUCUNE MISE A JOUR EFFECTUEE' .
+       01  WS-LIG-DRYRUN-NB     PIC X(45)   VALUE
+           'Nombre de lignes qui auraient ete modifiees:'.
+
+      * Variables internes
        01  WS-SQL-LIB     PIC X(80)   VALUE SPACES   .
-       01  FIN            PIC S9(9)   VALUE 100      . 
-       01  WS-POURCENT    PIC 99V99   VALUE 0        .            
+       01  FIN            PIC S9(9)   VALUE 100      .
+       01  WS-POURCENT    PIC 99V99   VALUE 0        .
+
+      *    table de contrôle des couples code pays/nom de pays
+      *    valides, chargée depuis PAYS-CONTROL
+       01  WS-NB-PAYS     PIC 9(03)   VALUE 0        .
+       01  WS-PAYS-TAB.
+           05 WS-PAYS-ENT OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WS-NB-PAYS
+                 INDEXED BY IDX-PAYS.
+              10 WS-PAYS-CODE   PIC X(02) .
+              10 WS-PAYS-NOM    PIC X(20) .
+       01  WS-SQL-WHERE   PIC X(2000) VALUE SPACES   .
+       01  WS-SQL-STMT    PIC X(2500) VALUE SPACES   .
+      *    requête de sélection des lignes à auditer avant correction
+      *    dynamique des codes pays
+       01  WS-SQL-STMT-SEL PIC X(2500) VALUE SPACES   .
 
       * variables pour le dialogue console
        01  WS-LIG-MIN     PIC X(24)   VALUE 'LE PLUS JEUNE AGE EST: '  .  
@@ -98,7 +235,35 @@
            05 FILLER            PIC X      VALUE SPACE   .
            05 WS-LIGD-POURCENT  PIC 99.99                . 
 
-       01  WS-LIG-FIN           PIC X(50)  VALUE 
+       01  WS-LIG-CPTAGEPAYS-ENT.
+           05 WS-LIG-CP-COUNTRY PIC X(20)  VALUE 'COUNTRY_CODE' .
+           05 FILLER            PIC X      VALUE SPACE          .
+           05 WS-LIG-CP-AGE     PIC X(6)   VALUE 'AGE'           .
+           05 FILLER            PIC X      VALUE SPACE          .
+           05 WS-LIG-CP-NBAGE   PIC X(50)  VALUE 'NB INDIVIDUS' .
+
+       01  WS-LIG-CPTAGEPAYS-DET.
+           05 WS-LIGD-CP-COUNTRY PIC X(20)                .
+           05 FILLER             PIC X      VALUE SPACE   .
+           05 WS-LIGD-CP-AGE     PIC Z9      .
+           05 FILLER             PIC X(4)   VALUE SPACE   .
+           05 WS-LIGD-CP-NBAGE   PIC Z(4)9   .
+
+       01  WS-LIG-GENDERAGE-ENT.
+           05 WS-LIG-GA-TRANCHE PIC X(10) VALUE 'TRANCHE'   .
+           05 FILLER            PIC X     VALUE SPACE        .
+           05 WS-LIG-GA-GENDER  PIC X(15) VALUE 'GENDER'     .
+           05 FILLER            PIC X     VALUE SPACE        .
+           05 WS-LIG-GA-NBAGE   PIC X(50) VALUE 'NB INDIVIDUS'.
+
+       01  WS-LIG-GENDERAGE-DET.
+           05 WS-LIGD-GA-TRANCHE PIC X(10)               .
+           05 FILLER             PIC X     VALUE SPACE   .
+           05 WS-LIGD-GA-GENDER  PIC X(15)               .
+           05 FILLER             PIC X     VALUE SPACE   .
+           05 WS-LIGD-GA-NBAGE   PIC Z(4)9               .
+
+       01  WS-LIG-FIN           PIC X(50)  VALUE
            'FIN DU RAPPORT'                              .
 
       * Déclaration des variables correspondant à sql 
@@ -117,23 +282,48 @@
        01  SQL-BELGE.
               05 SQL-BE-ID         PIC X(40)  .
               05 SQL-BE-LASTNAME   PIC X(50)  .
-              05 SQL-BE-FIRSTNAME  PIC X(50)  .        
-              05 SQL-BE-EMAIL      PIC X(50)  .       
-              05 SQL-BE-PHRASE     PIC X(50)  .  
+              05 SQL-BE-FIRSTNAME  PIC X(50)  .
+              05 SQL-BE-EMAIL      PIC X(50)  .
+              05 SQL-BE-PHRASE     PIC X(50)  .
+
+      *    lignes DATABANK sur le point d'être corrigées, pour
+      *    l'audit avant/après des UPDATE de codes pays
+       01  SQL-AUDIT-CORR.
+              05 SQL-AUD-ID        PIC X(40)  .
+              05 SQL-AUD-CODE      PIC X(02)  .
 
        01  SQL-CURSEUR-COUNTRY.
-              05 SQL-COUNTRY       PIC X(50)  .    
+              05 SQL-COUNTRY       PIC X(50)  .
               05 SQL-GENDER        PIC X(50)  .
               05 SQL-NBPEOPLE      PIC 9(4)   .
               05 SQL-NBBYGENDER    PIC 9(4)   .
 
+       01  SQL-CPTAGEPAYS.
+              05 SQL-CP-COUNTRY    PIC X(20)  .
+              05 SQL-CP-AGE        PIC 99     .
+              05 SQL-CP-NBAGE      PIC 9(5)   .
+
+       01  SQL-GENDERAGE.
+              05 SQL-GA-TRANCHE    PIC X(10)  .
+              05 SQL-GA-GENDER     PIC X(50)  .
+              05 SQL-GA-NBAGE      PIC 9(5)   .
+
       * variables de travail
        01  SQL-AGE-MIN         PIC 99     VALUE 0.
        01  SQL-AGE-MAX         PIC 99     VALUE 0.
        01  SQL-AGE-MEDIAN      PIC 99     VALUE 0.
-       01  SQL-NB-LIG          PIC 9(3)   VALUE 0. 
+       01  SQL-NB-LIG          PIC 9(3)   VALUE 0.
 
-       EXEC SQL END DECLARE SECTION END-EXEC. 
+      *    règle de correction code pays/tranche d'âge, chargée
+      *    depuis CORR-AGE-CTL par 1026-CHARGE-CORR-AGE-START ;
+      *    les VALUE ci-dessous sont les valeurs par défaut utilisées
+      *    quand le fichier de contrôle est absent
+       01  SQL-CAGE-CODE-SRC   PIC X(02)  VALUE 'BE'.
+       01  SQL-CAGE-CODE-DST   PIC X(02)  VALUE 'FR'.
+       01  SQL-CAGE-AGE-MIN    PIC 99     VALUE 36.
+       01  SQL-CAGE-AGE-MAX    PIC 99     VALUE 39.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        PROCEDURE DIVISION.
@@ -148,12 +338,22 @@
                    THRU 9050-ERROR-RTN-END
            END-IF.
 
+      *    Je charge le paramètre de mode simulation (dry-run)
+           PERFORM 1005-CHARGE-PARAM-START THRU 1005-CHARGE-PARAM-END.
+
       *    Je m'occupe des informations portant sur l'âge
            PERFORM 1010-PARTIE1-START THRU 1010-PARTIE1-END.
 
       *    Je m'occupe des renseignements sur les belges
            PERFORM 1020-PARTIE2-START THRU 1020-PARTIE2-END.
 
+      *    Je charge la table de contrôle des couples code/pays
+           PERFORM 1025-CHARGE-PAYS-START THRU 1025-CHARGE-PAYS-END.
+
+      *    Je charge la règle de correction code pays/tranche d'âge
+           PERFORM 1026-CHARGE-CORR-AGE-START
+                THRU 1026-CHARGE-CORR-AGE-END.
+
       *    Je met à jour des données
            PERFORM 1030-PARTIE3-START THRU 1030-PARTIE3-END.
 
@@ -249,6 +449,21 @@
            END-IF. 
            EXIT.   
 
+      *    chargement du paramètre de mode simulation (dry-run) ;
+      *    l'absence du fichier paramètre est tolérée et vaut
+      *    mode normal (pas de simulation)
+       1005-CHARGE-PARAM-START.
+           OPEN INPUT PARAM-CTL.
+           IF PARAM-CTL-STATUS-NOFILE
+              MOVE 'N' TO WS-DRYRUN
+           ELSE
+              READ PARAM-CTL
+              MOVE REC-PARAM-CTL(1:1) TO WS-DRYRUN
+              CLOSE PARAM-CTL
+           END-IF.
+       1005-CHARGE-PARAM-END.
+           EXIT.
+
        1020-PARTIE2-START.
            DISPLAY WS-LIG-BELGE. 
            DISPLAY WS-LIG-BELGE-ENT1.
@@ -271,106 +486,277 @@
            EXEC SQL
               OPEN CRBELGE
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'OUVERTURE BELGE' TO WS-SQL-LIB 
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE BELGE' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
            END-IF.
 
-           EXEC SQL 
-              FETCH CRBELGE 
+           OPEN OUTPUT F-BELGE-EXPORT.
+
+           EXEC SQL
+              FETCH CRBELGE
               INTO :SQL-BE-ID, :SQL-BE-LASTNAME, :SQL-BE-FIRSTNAME,
                    :SQL-BE-EMAIL, :SQL-BE-PHRASE
            END-EXEC.
            IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
-              MOVE 'LECTURE 1 BELGE' TO WS-SQL-LIB 
+              MOVE 'LECTURE 1 BELGE' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
            END-IF.
            PERFORM UNTIL (SQLCODE = FIN)
 
-              DISPLAY  SQL-BE-ID SPACE SQL-BE-LASTNAME SPACE 
-                       SQL-BE-FIRSTNAME  
-              DISPLAY  WS-LIG-BLC SQL-BE-EMAIL SPACE 
+              DISPLAY  SQL-BE-ID SPACE SQL-BE-LASTNAME SPACE
+                       SQL-BE-FIRSTNAME
+              DISPLAY  WS-LIG-BLC SQL-BE-EMAIL SPACE
                        SQL-BE-PHRASE
 
-              EXEC SQL 
+      *       reprise de la même ligne dans le fichier d'interface
+      *       du mailing belge
+              INITIALIZE REC-F-BELGE-EXPORT
+              MOVE SQL-BE-ID        TO REC-BELGE-ID
+              MOVE SQL-BE-LASTNAME  TO REC-BELGE-LASTNAME
+              MOVE SQL-BE-FIRSTNAME TO REC-BELGE-FIRSTNAME
+              MOVE SQL-BE-EMAIL     TO REC-BELGE-EMAIL
+              MOVE SQL-BE-PHRASE    TO REC-BELGE-PHRASE
+              WRITE REC-F-BELGE-EXPORT
+
+              EXEC SQL
                  FETCH CRBELGE
                  INTO  :SQL-BE-ID, :SQL-BE-LASTNAME, :SQL-BE-FIRSTNAME,
                        :SQL-BE-EMAIL, :SQL-BE-PHRASE
               END-EXEC
               IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
-                 MOVE 'LECTURE SUIVANTE BELGE' TO WS-SQL-LIB 
+                 MOVE 'LECTURE SUIVANTE BELGE' TO WS-SQL-LIB
                  PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
-              END-IF   
+              END-IF
            END-PERFORM.
        1020-PARTIE2-END.
+           CLOSE F-BELGE-EXPORT.
            EXEC SQL
               CLOSE CRBELGE
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'FERMETURE BELGE' TO WS-SQL-LIB 
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE BELGE' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
-           END-IF. 
+           END-IF.
+           EXIT.
+
+      *    chargement de la table des couples code/nom de pays
+      *    valides, utilisée par 1030-PARTIE3-START pour la
+      *    correction des codes pays (remplace la liste de
+      *    valeurs auparavant écrite en dur)
+       1025-CHARGE-PAYS-START.
+           PERFORM 2000-OPEN-PAYS-START THRU 2000-OPEN-PAYS-END.
+           PERFORM 2010-READ-PAYS-START THRU 2010-READ-PAYS-END.
+      *    WS-PAYS-TAB est bornée à 50 (OCCURS 1 TO 50)
+           PERFORM UNTIL PAYS-CONTROL-STATUS-EOF
+                      OR (WS-NB-PAYS >= 50)
+              ADD 1 TO WS-NB-PAYS
+              MOVE REC-PAYS-CODE TO WS-PAYS-CODE (WS-NB-PAYS)
+              MOVE REC-PAYS-NOM  TO WS-PAYS-NOM  (WS-NB-PAYS)
+              PERFORM 2010-READ-PAYS-START THRU 2010-READ-PAYS-END
+           END-PERFORM.
+           IF (WS-NB-PAYS >= 50) AND (NOT PAYS-CONTROL-STATUS-EOF)
+              DISPLAY 'ATTENTION : PAYS-CONTROL DEPASSE 50 PAYS - '
+                 'CHARGEMENT PARTIEL'
+           END-IF.
+           PERFORM 2020-CLOSE-PAYS-START THRU 2020-CLOSE-PAYS-END.
+       1025-CHARGE-PAYS-END.
+           EXIT.
+
+      *    chargement de la règle de correction code pays/tranche
+      *    d'âge (ex : Belges 36-39 ans rebasculés en France),
+      *    remplace les valeurs auparavant écrites en dur ;
+      *    l'absence du fichier est tolérée et vaut les valeurs par
+      *    défaut portées par SQL-CAGE-xxx
+       1026-CHARGE-CORR-AGE-START.
+           OPEN INPUT CORR-AGE-CTL.
+           IF NOT CORR-AGE-CTL-STATUS-NOFILE
+              READ CORR-AGE-CTL
+              IF CORR-AGE-CTL-STATUS-OK
+                 MOVE REC-CAGE-CODE-SRC TO SQL-CAGE-CODE-SRC
+                 MOVE REC-CAGE-CODE-DST TO SQL-CAGE-CODE-DST
+                 MOVE REC-CAGE-AGE-MIN  TO SQL-CAGE-AGE-MIN
+                 MOVE REC-CAGE-AGE-MAX  TO SQL-CAGE-AGE-MAX
+              END-IF
+              CLOSE CORR-AGE-CTL
+           END-IF.
+       1026-CHARGE-CORR-AGE-END.
+           EXIT.
+
+       2000-OPEN-PAYS-START.
+           OPEN INPUT PAYS-CONTROL.
+       2000-OPEN-PAYS-END.
+           EXIT.
+
+       2010-READ-PAYS-START.
+           READ PAYS-CONTROL.
+           PERFORM 9060-TEST-PAYS-STATUT-START
+                THRU 9060-TEST-PAYS-STATUT-END.
+       2010-READ-PAYS-END.
+           EXIT.
+
+       2020-CLOSE-PAYS-START.
+           CLOSE PAYS-CONTROL.
+       2020-CLOSE-PAYS-END.
            EXIT.
 
        1030-PARTIE3-START.
-           EXEC SQL 
+           EXEC SQL
               SELECT COUNT(*) INTO :SQL-NB-LIG FROM DATABANK
-              WHERE COUNTRY_CODE = 'BE'
-              AND AGE BETWEEN 36 AND 39
+              WHERE COUNTRY_CODE = :SQL-CAGE-CODE-SRC
+              AND AGE BETWEEN :SQL-CAGE-AGE-MIN AND :SQL-CAGE-AGE-MAX
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'COUNT BELGE' TO WS-SQL-LIB 
+           IF  SQLCODE NOT = ZERO
+              MOVE 'COUNT BELGE' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
            END-IF.
 
-           EXEC SQL 
-              UPDATE DATABANK SET COUNTRY_CODE = 'FR'
-              WHERE COUNTRY_CODE = 'BE'
-              AND AGE BETWEEN 36 AND 39
+           EXEC SQL
+              DECLARE CRAUDIT1 CURSOR FOR
+                 SELECT ID, COUNTRY_CODE FROM DATABANK
+                 WHERE COUNTRY_CODE = :SQL-CAGE-CODE-SRC
+                 AND AGE BETWEEN :SQL-CAGE-AGE-MIN AND :SQL-CAGE-AGE-MAX
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'UPDATE BELGE' TO WS-SQL-LIB 
-              PERFORM 9050-ERROR-RTN-START
-                   THRU 9050-ERROR-RTN-END
-           END-IF. 
-           EXEC SQL COMMIT END-EXEC.
+
+           IF WS-DRYRUN-OUI
+              PERFORM 1037-SAMPLE-CORR-BELGE-START
+                   THRU 1037-SAMPLE-CORR-BELGE-END
+              DISPLAY WS-LIG-DRYRUN
+           ELSE
+              EXEC SQL OPEN CRAUDIT1 END-EXEC
+              IF  SQLCODE NOT = ZERO
+                 MOVE 'OUVERTURE AUDIT BELGE' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-IF
+              PERFORM 1035-AUDIT-CORR-BELGE-START
+                   THRU 1035-AUDIT-CORR-BELGE-END
+              EXEC SQL CLOSE CRAUDIT1 END-EXEC
+
+              EXEC SQL
+                 UPDATE DATABANK SET COUNTRY_CODE = :SQL-CAGE-CODE-DST
+                 WHERE COUNTRY_CODE = :SQL-CAGE-CODE-SRC
+                 AND AGE BETWEEN :SQL-CAGE-AGE-MIN AND :SQL-CAGE-AGE-MAX
+              END-EXEC
+              IF  SQLCODE NOT = ZERO
+                 MOVE 'UPDATE BELGE' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-IF
+              EXEC SQL COMMIT END-EXEC
+           END-IF.
            MOVE SQL-NB-LIG TO WS-LIG-NBLIGZ.
            DISPLAY WS-LIG-BEFR.
-           DISPLAY WS-LIG-NBLIG SPACE WS-LIG-NBLIGZ.
+           IF WS-DRYRUN-OUI
+              DISPLAY WS-LIG-DRYRUN-NB SPACE WS-LIG-NBLIGZ
+           ELSE
+              DISPLAY WS-LIG-NBLIG SPACE WS-LIG-NBLIGZ
+           END-IF.
 
-           EXEC SQL 
-              SELECT COUNT(*) INTO :SQL-NB-LIG FROM DATABANK
-              WHERE COUNTRY_CODE||COUNTRY != 'BEBelgium'
-              AND COUNTRY_CODE||COUNTRY != 'FRFrance'
-              AND COUNTRY_CODE||COUNTRY != 'CHSwitzerland'
-              AND COUNTRY_CODE||COUNTRY != 'LULuxembourg'
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'COUNT CORR' TO WS-SQL-LIB 
+      *    la liste des couples code/nom de pays valides vient
+      *    désormais de la table de contrôle WS-PAYS-TAB (chargée
+      *    en 1025-CHARGE-PAYS-START) et non plus de valeurs
+      *    écrites en dur : la clause WHERE est construite au fur
+      *    et à mesure des entrées de la table
+           MOVE SPACES TO WS-SQL-WHERE.
+           PERFORM VARYING IDX-PAYS FROM 1 BY 1
+                 UNTIL IDX-PAYS > WS-NB-PAYS
+              STRING FUNCTION TRIM(WS-SQL-WHERE)
+                     ' AND COUNTRY_CODE||COUNTRY != '''
+                     WS-PAYS-CODE (IDX-PAYS)
+                     FUNCTION TRIM(WS-PAYS-NOM (IDX-PAYS))
+                     ''''
+              DELIMITED BY SIZE
+              INTO WS-SQL-WHERE
+              ON OVERFLOW
+                 MOVE 'CONSTRUCTION WHERE CORR' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-STRING
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SQL-STMT-SEL.
+           STRING 'SELECT ID, COUNTRY_CODE FROM DATABANK WHERE 1=1'
+                  FUNCTION TRIM(WS-SQL-WHERE)
+           DELIMITED BY SIZE
+           INTO WS-SQL-STMT-SEL.
+           EXEC SQL PREPARE STMTSEL FROM :WS-SQL-STMT-SEL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'PREPARE SELECT AUDIT CORR' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
            END-IF.
            EXEC SQL
-              UPDATE DATABANK   SET COUNTRY_CODE = 'BE'              
-              WHERE COUNTRY_CODE||COUNTRY != 'BEBelgium'
-              AND COUNTRY_CODE||COUNTRY != 'FRFrance'
-              AND COUNTRY_CODE||COUNTRY != 'CHSwitzerland'
-              AND COUNTRY_CODE||COUNTRY != 'LULuxembourg'
+              DECLARE CRAUDIT2 CURSOR FOR STMTSEL
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'UPDATE BELGE' TO WS-SQL-LIB 
+
+           MOVE SPACES TO WS-SQL-STMT.
+           STRING 'SELECT COUNT(*) FROM DATABANK WHERE 1=1'
+                  FUNCTION TRIM(WS-SQL-WHERE)
+           DELIMITED BY SIZE
+           INTO WS-SQL-STMT
+           ON OVERFLOW
+              MOVE 'CONSTRUCTION STMT COUNT CORR' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
-           END-IF. 
-           EXEC SQL COMMIT END-EXEC.
+           END-STRING.
+           EXEC SQL PREPARE STMTCNT FROM :WS-SQL-STMT END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'PREPARE COUNT CORR' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           EXEC SQL EXECUTE STMTCNT INTO :SQL-NB-LIG END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'COUNT CORR' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+
+           IF NOT WS-DRYRUN-OUI
+              PERFORM 1036-AUDIT-CORR-PAYS-START
+                   THRU 1036-AUDIT-CORR-PAYS-END
+              MOVE SPACES TO WS-SQL-STMT
+              STRING "UPDATE DATABANK SET COUNTRY_CODE = 'BE' "
+                     'WHERE 1=1'
+                     FUNCTION TRIM(WS-SQL-WHERE)
+              DELIMITED BY SIZE
+              INTO WS-SQL-STMT
+              ON OVERFLOW
+                 MOVE 'CONSTRUCTION STMT UPDATE CORR' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-STRING
+              EXEC SQL PREPARE STMTUPD FROM :WS-SQL-STMT END-EXEC
+              IF  SQLCODE NOT = ZERO
+                 MOVE 'PREPARE UPDATE CORR' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-IF
+              EXEC SQL EXECUTE STMTUPD END-EXEC
+              IF  SQLCODE NOT = ZERO
+                 MOVE 'UPDATE BELGE' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-IF
+              EXEC SQL COMMIT END-EXEC
+           ELSE
+              PERFORM 1038-SAMPLE-CORR-PAYS-START
+                   THRU 1038-SAMPLE-CORR-PAYS-END
+           END-IF.
            MOVE SQL-NB-LIG TO WS-LIG-NBLIGZ.
            DISPLAY WS-LIG-CORR.
-           DISPLAY WS-LIG-NBLIG SPACE WS-LIG-NBLIGZ.
+           IF WS-DRYRUN-OUI
+              DISPLAY WS-LIG-DRYRUN
+              DISPLAY WS-LIG-DRYRUN-NB SPACE WS-LIG-NBLIGZ
+           ELSE
+              DISPLAY WS-LIG-NBLIG SPACE WS-LIG-NBLIGZ
+           END-IF.
 
            EXEC SQL 
               SELECT COUNT(*) INTO :SQL-NB-LIG FROM DATABANK
@@ -380,35 +766,181 @@
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
            END-IF.
-           EXEC SQL 
-              UPDATE DATABANK 
-              SET SPOKEN = UPPER(SPOKEN)
+           IF WS-DRYRUN-OUI
+              DISPLAY WS-LIG-DRYRUN
+           ELSE
+              EXEC SQL
+                 UPDATE DATABANK
+                 SET SPOKEN = UPPER(SPOKEN)
+              END-EXEC
+              IF  SQLCODE NOT = ZERO
+                 MOVE 'UPDATE SPOKEN' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-IF
+              EXEC SQL COMMIT END-EXEC
+           END-IF.
+           MOVE SQL-NB-LIG TO WS-LIG-NBLIGZ.
+           DISPLAY WS-LIG-UCASE SPACE 'CHAMP SPOKEN'.
+           IF WS-DRYRUN-OUI
+              DISPLAY WS-LIG-DRYRUN-NB SPACE WS-LIG-NBLIGZ
+           ELSE
+              DISPLAY WS-LIG-NBLIG SPACE WS-LIG-NBLIGZ
+           END-IF.
+
+           IF WS-DRYRUN-OUI
+              DISPLAY WS-LIG-DRYRUN
+           ELSE
+              EXEC SQL
+                 UPDATE DATABANK
+                 SET COUNTRY = UPPER(COUNTRY)
+              END-EXEC
+              IF  SQLCODE NOT = ZERO
+                 MOVE 'UPDATE COUTRY' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-IF
+              EXEC SQL COMMIT END-EXEC
+           END-IF.
+           DISPLAY WS-LIG-UCASE SPACE 'CHAMP COUNTRY'.
+           IF WS-DRYRUN-OUI
+              DISPLAY WS-LIG-DRYRUN-NB SPACE WS-LIG-NBLIGZ
+           ELSE
+              DISPLAY WS-LIG-NBLIG SPACE WS-LIG-NBLIGZ
+           END-IF.
+       1030-PARTIE3-END.
+           EXIT.
+
+      *    écrit dans F-AUDIT-CORR, avant correction, le code pays
+      *    de chaque ligne touchée par la bascule Belges 36-39 ans
+      *    vers la France
+       1035-AUDIT-CORR-BELGE-START.
+           OPEN EXTEND F-AUDIT-CORR.
+           IF NOT F-AUDIT-CORR-STATUS-OK
+              OPEN OUTPUT F-AUDIT-CORR
+           END-IF.
+           EXEC SQL
+              FETCH CRAUDIT1 INTO :SQL-AUD-ID, :SQL-AUD-CODE
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'UPDATE SPOKEN' TO WS-SQL-LIB 
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              MOVE 'LECTURE 1 AUDIT BELGE' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
-           END-IF. 
-           EXEC SQL COMMIT END-EXEC.
-           MOVE SQL-NB-LIG TO WS-LIG-NBLIGZ.
-           DISPLAY WS-LIG-UCASE SPACE 'CHAMP SPOKEN'.
-           DISPLAY WS-LIG-NBLIG SPACE WS-LIG-NBLIGZ.
+           END-IF.
+           PERFORM UNTIL (SQLCODE = FIN)
+              INITIALIZE REC-F-AUDIT-CORR
+              MOVE SQL-AUD-ID       TO REC-AUDIT-ID
+              MOVE SQL-AUD-CODE     TO REC-AUDIT-AVANT
+              MOVE SQL-CAGE-CODE-DST TO REC-AUDIT-APRES
+              WRITE REC-F-AUDIT-CORR
+              EXEC SQL
+                 FETCH CRAUDIT1 INTO :SQL-AUD-ID, :SQL-AUD-CODE
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE SUIVANTE AUDIT BELGE' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-IF
+           END-PERFORM.
+           CLOSE F-AUDIT-CORR.
+       1035-AUDIT-CORR-BELGE-END.
+           EXIT.
 
-           EXEC SQL 
-              UPDATE DATABANK 
-              SET COUNTRY = UPPER(COUNTRY)
+      *    écrit dans F-AUDIT-CORR, avant correction, le code pays
+      *    de chaque ligne touchée par la correction dynamique des
+      *    codes pays invalides (WS-SQL-WHERE)
+       1036-AUDIT-CORR-PAYS-START.
+           EXEC SQL OPEN CRAUDIT2 END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE AUDIT CORR' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           OPEN EXTEND F-AUDIT-CORR.
+           IF NOT F-AUDIT-CORR-STATUS-OK
+              OPEN OUTPUT F-AUDIT-CORR
+           END-IF.
+           EXEC SQL
+              FETCH CRAUDIT2 INTO :SQL-AUD-ID, :SQL-AUD-CODE
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'UPDATE COUTRY' TO WS-SQL-LIB 
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              MOVE 'LECTURE 1 AUDIT CORR' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
-           END-IF. 
-           EXEC SQL COMMIT END-EXEC.
-           DISPLAY WS-LIG-UCASE SPACE 'CHAMP COUNTRY'.
-           DISPLAY WS-LIG-NBLIG SPACE WS-LIG-NBLIGZ.
-       1030-PARTIE3-END.
+           END-IF.
+           PERFORM UNTIL (SQLCODE = FIN)
+              INITIALIZE REC-F-AUDIT-CORR
+              MOVE SQL-AUD-ID   TO REC-AUDIT-ID
+              MOVE SQL-AUD-CODE TO REC-AUDIT-AVANT
+              MOVE 'BE'         TO REC-AUDIT-APRES
+              WRITE REC-F-AUDIT-CORR
+              EXEC SQL
+                 FETCH CRAUDIT2 INTO :SQL-AUD-ID, :SQL-AUD-CODE
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE SUIVANTE AUDIT CORR' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                      THRU 9050-ERROR-RTN-END
+              END-IF
+           END-PERFORM.
+           CLOSE F-AUDIT-CORR.
+           EXEC SQL CLOSE CRAUDIT2 END-EXEC.
+       1036-AUDIT-CORR-PAYS-END.
            EXIT.
-       
+
+      *    mode dry-run de la bascule Belges 36-39 ans vers la France :
+      *    pas d'écriture dans F-AUDIT-CORR, juste un exemple avant/
+      *    après affiché à l'écran, à partir de CRAUDIT1
+       1037-SAMPLE-CORR-BELGE-START.
+           EXEC SQL OPEN CRAUDIT1 END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE SAMPLE BELGE' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           EXEC SQL
+              FETCH CRAUDIT1 INTO :SQL-AUD-ID, :SQL-AUD-CODE
+           END-EXEC.
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              MOVE 'LECTURE SAMPLE BELGE' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           IF  SQLCODE NOT = FIN
+              DISPLAY 'EXEMPLE AVANT/APRES ID=' SQL-AUD-ID
+                      ' COUNTRY_CODE ' SQL-AUD-CODE ' -> '
+                      SQL-CAGE-CODE-DST
+           END-IF.
+           EXEC SQL CLOSE CRAUDIT1 END-EXEC.
+       1037-SAMPLE-CORR-BELGE-END.
+           EXIT.
+
+      *    mode dry-run de la correction des codes pays invalides :
+      *    pas d'écriture dans F-AUDIT-CORR, juste un exemple avant/
+      *    après affiché à l'écran, à partir de CRAUDIT2
+       1038-SAMPLE-CORR-PAYS-START.
+           EXEC SQL OPEN CRAUDIT2 END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE SAMPLE CORR' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           EXEC SQL
+              FETCH CRAUDIT2 INTO :SQL-AUD-ID, :SQL-AUD-CODE
+           END-EXEC.
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              MOVE 'LECTURE SAMPLE CORR' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           IF  SQLCODE NOT = FIN
+              DISPLAY 'EXEMPLE AVANT/APRES ID=' SQL-AUD-ID
+                      ' COUNTRY_CODE ' SQL-AUD-CODE ' -> BE'
+           END-IF.
+           EXEC SQL CLOSE CRAUDIT2 END-EXEC.
+       1038-SAMPLE-CORR-PAYS-END.
+           EXIT.
+
        1040-PARTIE4-START.
            EXEC SQL 
               DECLARE  CRGENDER CURSOR FOR
@@ -469,6 +1001,70 @@
            INITIALIZE REC-F-OUTPUT.
            WRITE REC-F-OUTPUT.
 
+      * Ecriture de la répartition des âges par pays
+           MOVE WS-LIG-CPTAGEPAYS-ENT TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+
+           EXEC SQL
+              DECLARE CRCPTAGEPAYS CURSOR FOR
+                 SELECT COUNTRY_CODE, AGE, COUNT(*) AS NBAGE
+                 FROM DATABANK
+                 GROUP BY COUNTRY_CODE, AGE
+                 ORDER BY COUNTRY_CODE, AGE
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CPTAGEPAYS' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           EXEC SQL
+              OPEN CRCPTAGEPAYS
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CPTAGEPAYS' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+
+           EXEC SQL
+              FETCH CRCPTAGEPAYS
+              INTO :SQL-CP-COUNTRY, :SQL-CP-AGE, :SQL-CP-NBAGE
+           END-EXEC.
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              MOVE 'LECTURE 1 CPTAGEPAYS' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+
+           PERFORM UNTIL (SQLCODE = FIN)
+              INITIALIZE REC-F-OUTPUT
+              MOVE SQL-CP-COUNTRY TO WS-LIGD-CP-COUNTRY
+              MOVE SQL-CP-AGE     TO WS-LIGD-CP-AGE
+              MOVE SQL-CP-NBAGE   TO WS-LIGD-CP-NBAGE
+              MOVE WS-LIG-CPTAGEPAYS-DET TO REC-F-OUTPUT
+              WRITE REC-F-OUTPUT
+
+              EXEC SQL
+                 FETCH CRCPTAGEPAYS
+                 INTO  :SQL-CP-COUNTRY, :SQL-CP-AGE, :SQL-CP-NBAGE
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE SUIVANTE CPTAGEPAYS' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+              END-IF
+           END-PERFORM.
+           EXEC SQL
+              CLOSE CRCPTAGEPAYS
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CPTAGEPAYS' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           INITIALIZE REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+
       * Ecriture du résultat de crgender
            MOVE WS-LIG-GENDER-ENT TO REC-F-OUTPUT.
            WRITE REC-F-OUTPUT.
@@ -504,21 +1100,98 @@
            END-PERFORM.
            INITIALIZE REC-F-OUTPUT.
            WRITE REC-F-OUTPUT .
-           STRING 
-                 WS-LIG-BLC WS-LIG-BLC WS-LIG-BLC WS-LIG-BLC
-                 WS-LIG-FIN              
-           DELIMITED BY SIZE
-           INTO REC-F-OUTPUT .
-           WRITE REC-F-OUTPUT .
-       1040-PARTIE4-END.
            EXEC SQL
               CLOSE CRGENDER
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'FERMETURE GENDER' TO WS-SQL-LIB 
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE GENDER' TO WS-SQL-LIB
               PERFORM 9050-ERROR-RTN-START
                    THRU 9050-ERROR-RTN-END
-           END-IF. 
+           END-IF.
+
+      * Ecriture du croisement genre / tranche d'âge : le CRGENDER
+      * ci-dessus donne le genre par pays, mais rien ne croise le
+      * genre avec les tranches d'âge de CRCPTAGEPAYS - ce curseur
+      * comble ce manque pour les analystes démographiques
+           MOVE WS-LIG-GENDERAGE-ENT TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+
+           EXEC SQL
+              DECLARE CRGENDERAGE CURSOR FOR
+                 SELECT
+                    CASE
+                       WHEN AGE < 18 THEN '0-17'
+                       WHEN AGE BETWEEN 18 AND 25 THEN '18-25'
+                       WHEN AGE BETWEEN 26 AND 35 THEN '26-35'
+                       WHEN AGE BETWEEN 36 AND 50 THEN '36-50'
+                       WHEN AGE BETWEEN 51 AND 65 THEN '51-65'
+                       ELSE '66+'
+                    END AS TRANCHE,
+                    GENDER, COUNT(*) AS NBAGE
+                 FROM DATABANK
+                 WHERE GENDER IS NOT NULL
+                 GROUP BY TRANCHE, GENDER
+                 ORDER BY TRANCHE, GENDER
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION GENDERAGE' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           EXEC SQL
+              OPEN CRGENDERAGE
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE GENDERAGE' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+
+           EXEC SQL
+              FETCH CRGENDERAGE
+              INTO :SQL-GA-TRANCHE, :SQL-GA-GENDER, :SQL-GA-NBAGE
+           END-EXEC.
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              MOVE 'LECTURE 1 GENDERAGE' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+
+           PERFORM UNTIL (SQLCODE = FIN)
+              INITIALIZE REC-F-OUTPUT
+              MOVE SQL-GA-TRANCHE TO WS-LIGD-GA-TRANCHE
+              MOVE SQL-GA-GENDER  TO WS-LIGD-GA-GENDER
+              MOVE SQL-GA-NBAGE   TO WS-LIGD-GA-NBAGE
+              MOVE WS-LIG-GENDERAGE-DET TO REC-F-OUTPUT
+              WRITE REC-F-OUTPUT
+
+              EXEC SQL
+                 FETCH CRGENDERAGE
+                 INTO  :SQL-GA-TRANCHE, :SQL-GA-GENDER, :SQL-GA-NBAGE
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE SUIVANTE GENDERAGE' TO WS-SQL-LIB
+                 PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+              END-IF
+           END-PERFORM.
+           EXEC SQL
+              CLOSE CRGENDERAGE
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE GENDERAGE' TO WS-SQL-LIB
+              PERFORM 9050-ERROR-RTN-START
+                   THRU 9050-ERROR-RTN-END
+           END-IF.
+           INITIALIZE REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT .
+           STRING
+                 WS-LIG-BLC WS-LIG-BLC WS-LIG-BLC WS-LIG-BLC
+                 WS-LIG-FIN
+           DELIMITED BY SIZE
+           INTO REC-F-OUTPUT .
+           WRITE REC-F-OUTPUT .
+       1040-PARTIE4-END.
            CLOSE F-OUTPUT.
            EXIT.
        
@@ -547,5 +1220,15 @@
                  DISPLAY SQLERRMC
            END-EVALUATE.
        9050-ERROR-RTN-END.
-           STOP RUN.      
-       
+           STOP RUN.
+
+       9060-TEST-PAYS-STATUT-START.
+           IF (NOT PAYS-CONTROL-STATUS-OK)
+              AND (NOT PAYS-CONTROL-STATUS-EOF) THEN
+              DISPLAY 'ERREUR LECTURE PAYS-CONTROL' SPACE
+                       PAYS-CONTROL-STATUS
+              STOP RUN
+           END-IF.
+       9060-TEST-PAYS-STATUT-END.
+           EXIT.
+
