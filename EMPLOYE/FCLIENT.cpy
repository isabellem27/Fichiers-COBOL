@@ -0,0 +1,15 @@
+      *=============================================================*
+      *    Description générique du fichier client/employé          *
+      *    :CLIENT: est substitué par le nom du fichier à charger    *
+      *=============================================================*
+       FD  F-:CLIENT:
+           RECORD CONTAINS 83 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  R-:CLIENT:.
+           05 R:CLIENT:-ID        PIC X(10).
+           05 R:CLIENT:-NOM       PIC X(20).
+           05 R:CLIENT:-PRENOM    PIC X(20).
+           05 R:CLIENT:-POSTE     PIC X(20).
+           05 R:CLIENT:-SALAIRE   PIC X(07).
+           05 R:CLIENT:-AGENCE    PIC X(03).
