@@ -0,0 +1,11 @@
+      *=============================================================*
+      *    Description du fichier des départements/régions           *
+      *=============================================================*
+       FD  F-DEPT
+           RECORD CONTAINS 55 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  R-DEPT.
+           05 RDEPT-ID          PIC X(03).
+           05 RDEPT-DEP         PIC X(26).
+           05 RDEPT-REGION      PIC X(26).
