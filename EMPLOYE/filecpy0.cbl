@@ -41,12 +41,39 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STAT-FDEPT.
 
-           SELECT F-CLISOR 
-           ASSIGN TO 'Employe.txt' 
-           ORGANIZATION IS LINE SEQUENTIAL 
+           SELECT F-CLISOR
+           ASSIGN TO 'Employe.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STAT-FOUT.
 
+      *    Même table, triée par salaire au lieu de l'agence - pour
+      *    les analyses top/bottom earners de la RH
+           SELECT F-CLISORSAL
+           ASSIGN TO 'Employe-parsalaire.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-FOUTSAL.
+
+      *    Employés dont le code agence n'a trouvé aucune
+      *    correspondance dans FR-LISTE-DEPT.txt
+           SELECT F-ORPHAN
+           ASSIGN TO 'Employe-orphelins.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-FORPH.
+
+      *    paramètre de lancement : active ou non l'écran de
+      *    correction interactive des orphelins (même idiome que
+      *    PARAM-CTL/WS-DRYRUN dans exosql01.cbl), absent par défaut
+      *    pour qu'un run planifié (batch, sans opérateur) ne reste
+      *    jamais bloqué sur un ACCEPT
+           SELECT PARAM-CTL
+           ASSIGN TO 'filecpy0.param'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STAT-FPARAM.
+
        DATA DIVISION.
        FILE SECTION. 
       
@@ -57,7 +84,18 @@
       * Idem pour Département et fichier de sortie      
        COPY 'FDEPT.cpy'.
        
-       COPY 'FCLISORTIE.cpy'. 
+       COPY 'FCLISORTIE.cpy' REPLACING ==:SORTIE:== BY ==CLISOR==.
+       COPY 'FCLISORTIE.cpy' REPLACING ==:SORTIE:== BY ==CLISORSAL==.
+
+       FD  F-ORPHAN
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-ORPHAN          PIC X(100).
+
+       FD  PARAM-CTL
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-PARAM-CTL       PIC X(20).
 
 
        WORKING-STORAGE SECTION.
@@ -71,18 +109,57 @@
        01  WS-STAT-FOUT       PIC XX                    .
        88  WS-STAT-FOUTOK                  VALUE '00'   .
        88  WS-STAT-FOUTDBL                 VALUE '06'   .
+       01  WS-STAT-FOUTSAL    PIC XX                    .
+       88  WS-STAT-FOUTSALOK               VALUE '00'   .
+       88  WS-STAT-FOUTSALDBL              VALUE '06'   .
+       01  WS-STAT-FORPH      PIC XX                    .
+       88  WS-STAT-FORPHOK                 VALUE '00'   .
+       88  WS-STAT-FORPHDBL                VALUE '06'   .
+       01  WS-STAT-FPARAM     PIC XX                    .
+       88  WS-STAT-FPARAMOK                VALUE '00'   .
+       88  WS-STAT-FPARAMNOFILE            VALUE '35'   .
+
+      *    correction interactive des orphelins activée uniquement si
+      *    filecpy0.param existe et commence par 'O' ; absent -> run
+      *    entièrement batch, pas d'ACCEPT
+       01  WS-MODE-INTERACTIF PIC X       VALUE 'N'     .
+       88  WS-MODE-IS-INTERACTIF          VALUE 'O'     .
+
+      *    Comptage des employés orphelins (code agence non trouvé)
+       01  WS-NB-ORPHAN       PIC 9(4)      VALUE 0      .
+       01  WS-LIG-ORPHAN      PIC X(100)    VALUE SPACES .
+
+      *    Ecran de maintenance : correction manuelle du code agence
+      *    d'un employé orphelin, sans repasser par un fichier plat
+       01  WS-REP-CORRECTION  PIC X         VALUE 'N'    .
+           88 WS-REP-CORRECTION-OUI          VALUE 'O' 'o' .
+       01  WS-SAISIE-EMPID    PIC X(10)     VALUE SPACES .
+       01  WS-SAISIE-EMPAG    PIC X(3)      VALUE SPACES .
+       01  WS-IND-CORRECTION  PIC 9(4)      VALUE 0      .
+       01  WS-CORRECTION-TROUVE PIC X       VALUE 'N'    .
+           88 WS-CORRECTION-IS-TROUVE        VALUE 'O'    .
 
       * gestion de la boucle de lecture et d'écriture des fichiers
        01  WS-E-REC             PIC X(250)              .
-       01  WS-NB-ENREG          PIC 99         VALUE 0      .
-       01  WS-NB-ENREG-CHAR     REDEFINES WS-NB-ENREG       PIC ZZ .  
-       01  WS-IND-ENREG         PIC 99         VALUE 1      .
+      *    Taille de la table alignée sur la volumétrie réelle des
+      *    effectifs ; ne pas revenir à une limite fixe basse
+       01  WS-NB-ENREG          PIC 9(4)       VALUE 0      .
+       01  WS-NB-ENREG-CHAR     REDEFINES WS-NB-ENREG       PIC Z(3)9 .
+       01  WS-IND-ENREG         PIC 9(4)       VALUE 1      .
        01  WS-AMNT-TOT           PIC 9(6)V99   VALUE 0      .
        01  WS-AMNT-TOT-CHAR      PIC Z(5)9.99               .
 
-       01  WS-IND-TAB           PIC 99         VALUE 0    .  
+      *    Gestion des sous-totaux par agence/département
+       01  WS-DEPT-TOT           PIC 9(6)V99   VALUE 0      .
+       01  WS-DEPT-TOT-CHAR      PIC Z(5)9.99               .
+       01  WS-PREV-EMPAG         PIC X(3)      VALUE SPACES .
+       01  WS-LIG-DEPTFIL        PIC X(21)     VALUE
+                                          'Sous-total agence '  .
+
+       01  WS-IND-TAB           PIC 9(4)       VALUE 0    .
        01  WS-TAB-ENREG.
-           03 ENR-AGA     OCCURS  20 TIMES.   
+           03 ENR-AGA     OCCURS  1 TO 9999 TIMES
+                           DEPENDING ON WS-NB-ENREG.
             05 WS-EMPID      PIC X(10)             . 
       *     05 FILLER        PIC X(3)   VALUE ' | '.        
             05 WS-EMPNOM     PIC X(20)             .
@@ -121,6 +198,8 @@
 
       * 0000-MAIN-START
 
+           PERFORM CHARGE-PARAM.
+
       * Ouverture des fichiers
            OPEN INPUT F-EMPLOYE .
            IF (NOT WS-STAT-FEMPOK) THEN 
@@ -129,7 +208,7 @@
 
       * Lecture du fichier employe, chargement dans la table de travail
            INITIALIZE WS-AMNT-TOT.
-           PERFORM UNTIL WS-STAT-FEMPFIN 
+           PERFORM UNTIL WS-STAT-FEMPFIN
               PERFORM LECT-FILE
            END-PERFORM.
            PERFORM TRIER-TAB.
@@ -148,8 +227,17 @@
             
            CLOSE F-DEPT.
 
+           PERFORM ECRIT-ORPHELINS.
+           IF WS-MODE-IS-INTERACTIF
+              PERFORM CORRIGE-ORPHELINS
+              PERFORM ECRIT-ORPHELINS
+           END-IF.
            PERFORM ECRIT-SORTIE.
 
+      *    Même effectif, second rapport trié par salaire
+           PERFORM TRIER-TAB-SALAIRE.
+           PERFORM ECRIT-SORTIE-SALAIRE.
+
       * Test du status 
        TEST-STATUT.
            IF (NOT WS-STAT-FEMPOK) AND (NOT WS-STAT-FEMPFIN) THEN 
@@ -162,24 +250,50 @@
       * 0000-MAIN-END    
            STOP RUN.
 
+      *    Lit filecpy0.param pour savoir si la correction interactive
+      *    des orphelins doit s'exécuter ; absent ou illisible -> run
+      *    purement batch (WS-MODE-INTERACTIF reste à 'N')
+       CHARGE-PARAM.
+           OPEN INPUT PARAM-CTL.
+           IF WS-STAT-FPARAMOK
+              READ PARAM-CTL
+              MOVE REC-PARAM-CTL(1:1) TO WS-MODE-INTERACTIF
+              CLOSE PARAM-CTL
+           ELSE
+              IF NOT WS-STAT-FPARAMNOFILE
+                 DISPLAY 'CODE RETOUR D''ERREUR PARAM' SPACE
+                    WS-STAT-FPARAM
+              END-IF
+           END-IF.
+
       * Lecture du fichier client et chargement de la table
        LECT-FILE.
            
            READ F-EMPLOYE
               IF (NOT WS-STAT-FEMPOK) AND (NOT WS-STAT-FEMPFIN) THEN 
                  PERFORM TEST-STATUT
-              ELSE 
+              ELSE
                  IF WS-STAT-FEMPOK THEN
-                    ADD 1 TO WS-IND-TAB 
+                    ADD 1 TO WS-IND-TAB
+      *             WS-NB-ENREG (borne DEPENDING ON de ENR-AGA) doit
+      *             refléter l'étendue réelle de la table avant que
+      *             CHARGE-STRUCT-CLI n'écrive sur ENR-AGA(WS-IND-TAB)
+                    ADD 1 TO WS-NB-ENREG
                     PERFORM CHARGE-STRUCT-CLI
-                 END-IF   
+                 END-IF
               END-IF.
              
        TRIER-TAB.
-      * On trie sur le code dept pour charger la suite 
-           SORT ENR-AGA ASCENDING 
+      * On trie sur le code dept pour charger la suite
+           SORT ENR-AGA ASCENDING
            KEY WS-EMPAG OF WS-TAB-ENREG.
 
+       TRIER-TAB-SALAIRE.
+      *    Tri décroissant, du plus haut au plus bas salaire, pour
+      *    le rapport top/bottom earners
+           SORT ENR-AGA DESCENDING
+           KEY WS-EMPSAL-NUM OF WS-TAB-ENREG.
+
        LECT-FDEPT.
       * On descend la table et le fichier en parallele pour compléter
       * les informations de la table
@@ -206,7 +320,7 @@
        CHERCH-DANS-TABLE.
       * Je redemarre au dernier indice sauvegardé dans WS-IND-ENREG 
            PERFORM VARYING WS-IND-TAB FROM WS-IND-ENREG BY 1 
-                UNTIL (WS-IND-TAB > 20) 
+                UNTIL (WS-IND-TAB > WS-NB-ENREG) 
                    OR (WS-EMPAG OF ENR-AGA(WS-IND-TAB) = RDEPT-ID)
                    OR (WS-EMPAG OF ENR-AGA(WS-IND-TAB) > RDEPT-ID)
       
@@ -241,7 +355,7 @@
            MOVE WS-IND-TAB TO WS-IND-ENREG.
            PERFORM VARYING WS-IND-TAB FROM WS-IND-ENREG BY 1 
               UNTIL (WS-EMPAG OF ENR-AGA(WS-IND-TAB) > RDEPT-ID)
-              OR (WS-IND-TAB > 20)
+              OR (WS-IND-TAB > WS-NB-ENREG)
 
                  MOVE RDEPT-DEP  
                     TO WS-EMPDEPT   OF ENR-AGA(WS-IND-TAB) 
@@ -249,8 +363,106 @@
                     TO WS-EMPREG   OF ENR-AGA(WS-IND-TAB) 
             
            END-PERFORM.
-           IF (WS-IND-TAB <= 20) THEN PERFORM LECT-FDEPT.    
+           IF (WS-IND-TAB <= WS-NB-ENREG) THEN PERFORM LECT-FDEPT.
+
+
+      * Les employés dont le code agence n'a été rapproché d'aucun
+      * département restent avec WS-EMPDEPT à blanc : on les liste
+      * à part plutôt que de laisser passer une colonne vide.
+       ECRIT-ORPHELINS.
+           INITIALIZE WS-NB-ORPHAN.
+           OPEN OUTPUT F-ORPHAN.
+           PERFORM VARYING WS-IND-TAB FROM 1 BY 1
+                    UNTIL (WS-IND-TAB > WS-NB-ENREG)
+              IF (WS-EMPDEPT OF ENR-AGA(WS-IND-TAB) = SPACES)
+                 ADD 1 TO WS-NB-ORPHAN
+                 INITIALIZE WS-LIG-ORPHAN
+                 STRING WS-EMPID  OF ENR-AGA(WS-IND-TAB)
+                        SPACE
+                        WS-EMPNOM OF ENR-AGA(WS-IND-TAB)
+                        SPACE
+                        WS-EMPPREN OF ENR-AGA(WS-IND-TAB)
+                        SPACE 'AGENCE=' SPACE
+                        WS-EMPAG OF ENR-AGA(WS-IND-TAB)
+                        SPACE 'CODE AGENCE INCONNU DANS FR-LISTE-DEPT'
+                 DELIMITED BY SIZE
+                 INTO WS-LIG-ORPHAN
+                 MOVE WS-LIG-ORPHAN TO REC-ORPHAN
+                 WRITE REC-ORPHAN
+              END-IF
+           END-PERFORM.
+           CLOSE F-ORPHAN.
+
+      *    Ecran de maintenance : permet de rekeyer directement le
+      *    code agence d'un employé orphelin et de rejouer juste le
+      *    rapprochement de cet employé, sans éditer FichierClient.txt
+      *    ni FR-LISTE-DEPT.txt ni relancer tout le traitement.
+       CORRIGE-ORPHELINS.
+           IF WS-NB-ORPHAN > 0
+              DISPLAY WS-NB-ORPHAN SPACE
+                      'EMPLOYE(S) ORPHELIN(S) SANS CODE AGENCE RECONNU'
+              DISPLAY 'CORRIGER LE CODE AGENCE D''UN EMPLOYE (O/N) ?'
+              ACCEPT WS-REP-CORRECTION
+              PERFORM UNTIL NOT WS-REP-CORRECTION-OUI
+                 DISPLAY 'MATRICULE DE L''EMPLOYE A CORRIGER :'
+                 ACCEPT WS-SAISIE-EMPID
+                 DISPLAY 'NOUVEAU CODE AGENCE :'
+                 ACCEPT WS-SAISIE-EMPAG
+                 PERFORM CHERCHE-EMPLOYE-TABLE
+                 IF WS-CORRECTION-IS-TROUVE
+                    PERFORM REJOUE-MERGE-DEPT
+                 ELSE
+                    DISPLAY 'MATRICULE INCONNU, CORRECTION IGNOREE'
+                 END-IF
+                 DISPLAY 'CORRIGER UN AUTRE EMPLOYE (O/N) ?'
+                 ACCEPT WS-REP-CORRECTION
+              END-PERFORM
+           END-IF.
 
+       CHERCHE-EMPLOYE-TABLE.
+      *    teste directement la valeur de la table dans le UNTIL
+      *    (comme CHERCH-DANS-TABLE) : un PERFORM VARYING incrémente
+      *    son indice avant de retester le UNTIL, donc un drapeau
+      *    positionné dans le corps de la boucle laisserait toujours
+      *    WS-IND-CORRECTION un cran après la ligne trouvée
+           PERFORM VARYING WS-IND-CORRECTION FROM 1 BY 1
+                 UNTIL (WS-IND-CORRECTION > WS-NB-ENREG)
+                 OR (WS-EMPID OF ENR-AGA(WS-IND-CORRECTION)
+                       = WS-SAISIE-EMPID)
+      * Impossible de faire 1 perform sans 1 instruction dans la boucle
+                 MOVE WS-IND-CORRECTION TO WS-IND-CORRECTION
+           END-PERFORM.
+           IF WS-IND-CORRECTION <= WS-NB-ENREG
+              SET WS-CORRECTION-IS-TROUVE TO TRUE
+           ELSE
+              MOVE 'N' TO WS-CORRECTION-TROUVE
+           END-IF.
+
+       REJOUE-MERGE-DEPT.
+      *    Rapprochement ponctuel avec FR-LISTE-DEPT.txt, limité à
+      *    l'employé trouvé par CHERCHE-EMPLOYE-TABLE
+           MOVE WS-SAISIE-EMPAG
+              TO WS-EMPAG OF ENR-AGA(WS-IND-CORRECTION).
+           MOVE SPACES TO WS-EMPDEPT OF ENR-AGA(WS-IND-CORRECTION).
+           MOVE SPACES TO WS-EMPREG  OF ENR-AGA(WS-IND-CORRECTION).
+           OPEN INPUT F-DEPT.
+           PERFORM UNTIL WS-STAT-FDEPTFIN
+              READ F-DEPT
+              IF WS-STAT-FDEPTOK
+                 AND (RDEPT-ID = WS-SAISIE-EMPAG)
+                 MOVE RDEPT-DEP
+                    TO WS-EMPDEPT OF ENR-AGA(WS-IND-CORRECTION)
+                 MOVE RDEPT-REGION
+                    TO WS-EMPREG  OF ENR-AGA(WS-IND-CORRECTION)
+              END-IF
+           END-PERFORM.
+           CLOSE F-DEPT.
+           IF WS-EMPDEPT OF ENR-AGA(WS-IND-CORRECTION) NOT = SPACES
+              DISPLAY 'CODE AGENCE CORRIGE POUR' SPACE WS-SAISIE-EMPID
+           ELSE
+              DISPLAY 'CODE AGENCE' SPACE WS-SAISIE-EMPAG SPACE
+                      'TOUJOURS INCONNU DANS FR-LISTE-DEPT.TXT'
+           END-IF.
 
        ECRIT-SORTIE.
            OPEN OUTPUT  F-CLISOR  .
@@ -269,25 +481,54 @@
            PERFORM ECRIT-LIGNE. 
       *    Je descends la table pour écrire mes données 
            PERFORM VARYING WS-IND-TAB FROM 1 BY 1 
-                    UNTIL (WS-IND-TAB > 20)
+                    UNTIL (WS-IND-TAB > WS-NB-ENREG)
       
       * move all pour gérer la mise à blanc des fillers
       * avec initialize, seuls les champs nommés sont réinitialisés
               MOVE ALL SPACE TO R-CLISOR
 
+      *       Rupture sur le code agence : on sort le sous-total
+      *       de l'agence précédente avant de continuer
+              IF (WS-IND-TAB > 1)
+                 AND (WS-EMPAG OF ENR-AGA(WS-IND-TAB)
+                       NOT = WS-PREV-EMPAG)
+                 PERFORM ECRIT-DEPT-SSTOT
+              END-IF
+
               MOVE WS-EMPID   OF ENR-AGA(WS-IND-TAB) TO RCLISOR-ID
-              MOVE WS-EMPNOM  OF ENR-AGA(WS-IND-TAB) TO RCLISOR-NOM     
+              MOVE WS-EMPNOM  OF ENR-AGA(WS-IND-TAB) TO RCLISOR-NOM
               MOVE WS-EMPPREN OF ENR-AGA(WS-IND-TAB) TO RCLISOR-PRENOM
               MOVE WS-EMPPOST OF ENR-AGA(WS-IND-TAB) TO RCLISOR-POSTE
-              MOVE WS-EMPSAL  OF ENR-AGA(WS-IND-TAB) 
+              MOVE WS-EMPSAL  OF ENR-AGA(WS-IND-TAB)
                                                   TO RCLISOR-SALAIRE-V
               MOVE WS-EMPAG   OF ENR-AGA(WS-IND-TAB) TO RCLISOR-AGENCE
               MOVE WS-EMPDEPT OF ENR-AGA(WS-IND-TAB) TO RCLISOR-DEPART
               MOVE WS-EMPREG  OF ENR-AGA(WS-IND-TAB) TO RCLISOR-REGION
-              
-              WRITE R-CLISOR 
 
-           END-PERFORM.       
+              WRITE R-CLISOR
+
+              ADD WS-EMPSAL-NUM OF ENR-AGA(WS-IND-TAB) TO WS-DEPT-TOT
+              MOVE WS-EMPAG OF ENR-AGA(WS-IND-TAB) TO WS-PREV-EMPAG
+
+           END-PERFORM.
+      *    Sous-total de la dernière agence de la table
+           IF WS-NB-ENREG > 0
+              PERFORM ECRIT-DEPT-SSTOT
+           END-IF.
+
+       ECRIT-DEPT-SSTOT.
+           MOVE WS-DEPT-TOT TO WS-DEPT-TOT-CHAR.
+           INITIALIZE WS-LIG-RAP.
+           STRING WS-LIG-BLC
+                  WS-LIG-DEPTFIL
+                  WS-PREV-EMPAG
+                  SPACE ':' SPACE
+                  WS-DEPT-TOT-CHAR
+                  WS-LIG-EURO
+           DELIMITED BY SIZE
+           INTO WS-LIG-RAP.
+           PERFORM ECRIT-LIGNE.
+           INITIALIZE WS-DEPT-TOT.
 
        ECRIT-FIN.
            MOVE ALL  '=' TO WS-LIG-RAP.
@@ -314,6 +555,70 @@
 
                  MOVE WS-LIG-RAP TO R-CLISOR .
 
-                 WRITE R-CLISOR.  
+                 WRITE R-CLISOR.
+
+      *    Rapport trié par salaire décroissant - pas de rupture de
+      *    sous-total par agence ici, l'ordre n'a plus de sens
+      *    agence par agence une fois trié par salaire
+       ECRIT-SORTIE-SALAIRE.
+           OPEN OUTPUT  F-CLISORSAL  .
+           PERFORM ECRIT-ENTETE-SALAIRE THRU ECRIT-FIN-SALAIRE.
+           CLOSE F-CLISORSAL.
+
+       ECRIT-ENTETE-SALAIRE.
+           MOVE R-ENTETE TO WS-LIG-RAP.
+           PERFORM ECRIT-LIGNE-SALAIRE.
+
+       ECRIT-DETAIL-SALAIRE.
+           INITIALIZE WS-LIG-RAP.
+           MOVE ALL  '-' TO WS-LIG-RAP.
+           PERFORM ECRIT-LIGNE-SALAIRE.
+           PERFORM VARYING WS-IND-TAB FROM 1 BY 1
+                    UNTIL (WS-IND-TAB > WS-NB-ENREG)
+              MOVE ALL SPACE TO R-CLISORSAL
+
+              MOVE WS-EMPID   OF ENR-AGA(WS-IND-TAB) TO RCLISORSAL-ID
+              MOVE WS-EMPNOM  OF ENR-AGA(WS-IND-TAB) TO RCLISORSAL-NOM
+              MOVE WS-EMPPREN OF ENR-AGA(WS-IND-TAB)
+                                          TO RCLISORSAL-PRENOM
+              MOVE WS-EMPPOST OF ENR-AGA(WS-IND-TAB)
+                                          TO RCLISORSAL-POSTE
+              MOVE WS-EMPSAL  OF ENR-AGA(WS-IND-TAB)
+                                          TO RCLISORSAL-SALAIRE-V
+              MOVE WS-EMPAG   OF ENR-AGA(WS-IND-TAB)
+                                          TO RCLISORSAL-AGENCE
+              MOVE WS-EMPDEPT OF ENR-AGA(WS-IND-TAB)
+                                          TO RCLISORSAL-DEPART
+              MOVE WS-EMPREG  OF ENR-AGA(WS-IND-TAB)
+                                          TO RCLISORSAL-REGION
+
+              WRITE R-CLISORSAL
+           END-PERFORM.
+
+       ECRIT-FIN-SALAIRE.
+           MOVE ALL  '=' TO WS-LIG-RAP.
+           PERFORM ECRIT-LIGNE-SALAIRE.
+
+           MOVE WS-AMNT-TOT TO WS-AMNT-TOT-CHAR.
+           INITIALIZE WS-LIG-RAP.
+           STRING WS-LIG-BLC
+                  WS-LIG-FIL1
+                  WS-LIG-FIL2
+                  WS-LIG-FIL3
+                  WS-AMNT-TOT-CHAR
+                  WS-LIG-EURO
+           DELIMITED BY SIZE
+           INTO WS-LIG-RAP .
+           PERFORM ECRIT-LIGNE-SALAIRE.
+
+           MOVE ALL  '=' TO WS-LIG-RAP.
+           PERFORM ECRIT-LIGNE-SALAIRE.
+
+       ECRIT-LIGNE-SALAIRE.
+                 INITIALIZE R-CLISORSAL .
+
+                 MOVE WS-LIG-RAP TO R-CLISORSAL .
+
+                 WRITE R-CLISORSAL.
 
 
