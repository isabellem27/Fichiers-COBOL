@@ -0,0 +1,26 @@
+      *=============================================================*
+      *    Description du fichier de sortie Employe.txt              *
+      *    :SORTIE: est substitué par le nom de la variante de       *
+      *    rapport (ex. CLISOR pour le rapport par agence,           *
+      *    CLISORSAL pour le rapport trié par salaire)                *
+      *=============================================================*
+       FD  F-:SORTIE:
+           RECORD CONTAINS 140 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  R-:SORTIE:.
+           05 R:SORTIE:-ID          PIC X(10).
+           05 FILLER              PIC X(03) VALUE ' | '.
+           05 R:SORTIE:-NOM         PIC X(20).
+           05 FILLER              PIC X(03) VALUE ' | '.
+           05 R:SORTIE:-PRENOM      PIC X(20).
+           05 FILLER              PIC X(03) VALUE ' | '.
+           05 R:SORTIE:-POSTE       PIC X(20).
+           05 FILLER              PIC X(03) VALUE ' | '.
+           05 R:SORTIE:-SALAIRE-V   PIC X(07).
+           05 FILLER              PIC X(03) VALUE ' | '.
+           05 R:SORTIE:-AGENCE      PIC X(03).
+           05 FILLER              PIC X(03) VALUE ' | '.
+           05 R:SORTIE:-DEPART      PIC X(26).
+           05 FILLER              PIC X(03) VALUE ' | '.
+           05 R:SORTIE:-REGION      PIC X(26).
