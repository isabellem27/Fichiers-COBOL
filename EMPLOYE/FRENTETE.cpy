@@ -0,0 +1,6 @@
+      *=============================================================*
+      *    Ligne d'entête du rapport Employe.txt                     *
+      *=============================================================*
+       01  R-ENTETE                PIC X(140) VALUE
+           'ID         | NOM                  | PRENOM
+      -    '             | POSTE               | SALAIRE | AG | DEPT'.
