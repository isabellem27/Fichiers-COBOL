@@ -65,21 +65,77 @@
        01  WS-STAT-F-CPY        PIC XX                  .
        88  WS-STAT-F-CPYOK                 VALUE '00'   .
        88  WS-STAT--CPYDBL                 VALUE '06'   .
+       88  WS-STAT-F-CPY-EOF               VALUE '10'   .
+       88  WS-STAT-F-CPY-NOFILE            VALUE '35'   .
 
        01  WS-STAT-F-OUT        PIC XX                  .
        88  WS-STAT-F-OUTOK                 VALUE '00'   .
        88  WS-STAT--OUTDBL                 VALUE '06'   .
-       
+
        01  WS-REC-INPUT         PIC X(250) VALUE SPACES .
        01  WS-POS               PIC 999                 .
        01  WS-LENGTH            PIC 999                 .
-       01  WS-LENGTHCP          PIC 999                 . 
+       01  WS-LENGTHCP          PIC 999                 .
        01  WS-CHAMP             PIC X(20)               .
        01  WS-LENGTH-REC        PIC 999                 .
        01  WS-LENGTHFIL         PIC 99                  .
 
        01  WS-LIG-RAP           PIC X(250)              .
 
+      *  GESTION DU CONTROLE DES CHAMPS AVANT ECRITURE (longueur et
+      *  noms réservés au langage COBOL) - une note invalide n'est
+      *  ni écrite dans output.cpy, ni dans Entlib.cpy
+      *    borné à la taille de WS-CHAMP (PIC X(20)) : au-delà, le nom
+      *    de champ serait déjà tronqué par le MOVE dans
+      *    3010-ECRIT-CHAMP-START avant même d'arriver à ce contrôle
+       01  WS-MAX-CHAMPLEN      PIC 999    VALUE 020    .
+       01  WS-TOTAL-LEN         PIC 999    VALUE 0      .
+       01  WS-CHAMP-OK          PIC X      VALUE 'Y'    .
+           88 WS-CHAMP-IS-OK               VALUE 'Y'    .
+       01  WS-CHAMP-UC          PIC X(20)  VALUE SPACES .
+
+       01  WS-RESERVED-LIST.
+           03 FILLER PIC X(10) VALUE 'MOVE'.
+           03 FILLER PIC X(10) VALUE 'ADD'.
+           03 FILLER PIC X(10) VALUE 'SUBTRACT'.
+           03 FILLER PIC X(10) VALUE 'COMPUTE'.
+           03 FILLER PIC X(10) VALUE 'PERFORM'.
+           03 FILLER PIC X(10) VALUE 'DIVIDE'.
+           03 FILLER PIC X(10) VALUE 'MULTIPLY'.
+           03 FILLER PIC X(10) VALUE 'DATA'.
+           03 FILLER PIC X(10) VALUE 'FILE'.
+           03 FILLER PIC X(10) VALUE 'RECORD'.
+           03 FILLER PIC X(10) VALUE 'PIC'.
+           03 FILLER PIC X(10) VALUE 'PICTURE'.
+           03 FILLER PIC X(10) VALUE 'VALUE'.
+           03 FILLER PIC X(10) VALUE 'END'.
+           03 FILLER PIC X(10) VALUE 'IF'.
+           03 FILLER PIC X(10) VALUE 'ELSE'.
+           03 FILLER PIC X(10) VALUE 'STOP'.
+           03 FILLER PIC X(10) VALUE 'RUN'.
+           03 FILLER PIC X(10) VALUE 'READ'.
+           03 FILLER PIC X(10) VALUE 'WRITE'.
+           03 FILLER PIC X(10) VALUE 'OPEN'.
+           03 FILLER PIC X(10) VALUE 'CLOSE'.
+           03 FILLER PIC X(10) VALUE 'FILLER'.
+           03 FILLER PIC X(10) VALUE 'SECTION'.
+           03 FILLER PIC X(10) VALUE 'DIVISION'.
+       01  WS-RESERVED-TAB REDEFINES WS-RESERVED-LIST.
+           03 WS-RESERVED-WORD  PIC X(10) OCCURS 25 TIMES
+                                 INDEXED BY IDX-RESERVED.
+
+      *  GESTION DE LA DETECTION DE DOUBLON DANS Entlib.cpy - les
+      *  noms de champs déjà présents dans la bibliothèque partagée
+      *  sont chargés en mémoire avant d'y ajouter les nouveaux
+       01  WS-CPY-DUP           PIC X      VALUE 'N'    .
+           88 WS-CPY-IS-DUP                VALUE 'Y'    .
+       01  WS-CPY-EXIST.
+           03 WS-CPY-NB-FIELD   PIC 999    VALUE 0      .
+           03 WS-CPY-FIELD-TAB  OCCURS 1 TO 500 TIMES
+                                 DEPENDING ON WS-CPY-NB-FIELD
+                                 INDEXED BY IDX-CPYFLD.
+              05 WS-CPY-FIELD-NAME  PIC X(20)           .
+
       * gestion de la sortie pour l'entête de fichier
        01  WS-LIG-GRPEnt      PIC X(80)   VALUE
            '       01 REC-ENTETE .'                                  .  
@@ -108,6 +164,8 @@
 
       * 0000-MAIN-START.
            PERFORM 1000-LECT-FILE-START THRU 1000-LECT-FILE-END.
+           PERFORM 1200-LECT-CPY-EXIST-START
+                   THRU 1200-LECT-CPY-EXIST-END.
            PERFORM 2000-ECRIT-SORTIE-START THRU 2000-ECRIT-SORTIE-END.
 
       * 0000-MAIN-END.    
@@ -118,19 +176,63 @@
       * Ouverture du fichier 
            OPEN INPUT F-INPUT .
            IF (NOT F-INPUT-STATUS-OK) THEN 
-              PERFORM 9000-TEST-STATUT-START THRU 9000-TEST-STATUT-END 
+              PERFORM 9000-TEST-F-INPUT-STATUT-START
+                 THRU 9000-TEST-F-INPUT-STATUT-END 
            END-IF.
            READ F-INPUT.
            IF (NOT F-INPUT-STATUS-OK) AND (NOT F-INPUT-STATUS-EOF) THEN 
-              PERFORM 9000-TEST-STATUT-START THRU 9000-TEST-STATUT-END 
+              PERFORM 9000-TEST-F-INPUT-STATUT-START
+                 THRU 9000-TEST-F-INPUT-STATUT-END 
            END-IF.
            MOVE REC-F-INPUT TO WS-REC-INPUT.
        1000-LECT-FILE-END.
            CLOSE F-INPUT.
            EXIT.
 
+      * Chargement des noms de champs déjà présents dans Entlib.cpy,
+      * pour pouvoir détecter les doublons avant d'y écrire
+       1200-LECT-CPY-EXIST-START.
+           OPEN INPUT F-CPY.
+           IF WS-STAT-F-CPYOK
+              READ F-CPY INTO REC-F-CPY
+      *    WS-CPY-FIELD-TAB est borné à 500 (OCCURS 1 TO 500) ;
+      *    Entlib.cpy s'accumulant indéfiniment d'un run à l'autre,
+      *    on arrête le chargement dès que la table est pleine
+      *    plutôt que d'écrire au-delà de sa borne
+              PERFORM UNTIL WS-STAT-F-CPY-EOF
+                         OR (WS-CPY-NB-FIELD >= 500)
+                 IF REC-F-CPY(12:9) = '03 FILLER'
+                    SET WS-CPY-NB-FIELD UP BY 1
+                    UNSTRING REC-F-CPY(55:26) DELIMITED BY ''''
+                       INTO WS-CPY-FIELD-NAME(WS-CPY-NB-FIELD)
+                    MOVE FUNCTION UPPER-CASE
+                       (WS-CPY-FIELD-NAME(WS-CPY-NB-FIELD))
+                       TO WS-CPY-FIELD-NAME(WS-CPY-NB-FIELD)
+                 END-IF
+                 READ F-CPY INTO REC-F-CPY
+              END-PERFORM
+              IF (WS-CPY-NB-FIELD >= 500) AND (NOT WS-STAT-F-CPY-EOF)
+                 DISPLAY 'ATTENTION : ENTLIB.CPY DEPASSE 500 CHAMPS -'
+                    SPACE 'DETECTION DE DOUBLONS PARTIELLE'
+              END-IF
+              CLOSE F-CPY
+           ELSE
+              IF NOT WS-STAT-F-CPY-NOFILE
+                 DISPLAY 'CODE RETOUR D''ERREUR ENTLIB.CPY' SPACE
+                    WS-STAT-F-CPY
+              END-IF
+           END-IF.
+       1200-LECT-CPY-EXIST-END.
+           EXIT.
+
        2000-ECRIT-SORTIE-START.
-           OPEN OUTPUT  F-CPY  .
+      *    Entlib.cpy est une bibliothèque partagée qui s'enrichit
+      *    au fil des générations : on y ajoute nos champs à la
+      *    suite au lieu d'écraser ce qui existe déjà
+           OPEN EXTEND    F-CPY  .
+           IF NOT WS-STAT-F-CPYOK
+              OPEN OUTPUT F-CPY
+           END-IF.
            OPEN OUTPUT  F-OUT  .
            PERFORM 3000-ECRIT-CPY-START THRU 3000-ECRIT-CPY-END.
        2000-ECRIT-SORTIE-END.
@@ -140,7 +242,8 @@
        
        3000-ECRIT-CPY-START.
               SET WS-POS        TO 1.
-              SET WS-LENGTH     TO 
+              SET WS-TOTAL-LEN  TO 0.
+              SET WS-LENGTH     TO
               FUNCTION LENGTH(FUNCTION TRIM(WS-REC-INPUT)).
       * Pour gérer le dernier espace du fichier, j'ajoute 1 à longueur
               ADD 1 TO WS-LENGTH GIVING WS-LENGTH.
@@ -202,38 +305,102 @@
            EXIT.
 
        3010-ECRIT-CHAMP-START.
-           INITIALIZE REC-F-CPY. 
-           INITIALIZE REC-F-OUT.           
+           INITIALIZE REC-F-CPY.
+           INITIALIZE REC-F-OUT.
            INITIALIZE WS-CHAMP.
-           
+
            MOVE WS-REC-INPUT (WS-POS:WS-LENGTHCP) TO WS-CHAMP.
-      * Gestion de l'entète .cpy
-           IF (WS-CHAMP NOT = SPACE) THEN
-              STRING 
-                 WS-LIG-DENT03 
-                 WS-LENGTHCP 
-                 WS-LIG-M2ENT03
-                 FUNCTION TRIM(WS-CHAMP) 
-                 WS-LIG-FENT03
-              DELIMITED BY SIZE
-              INTO REC-F-CPY                         
-              WRITE REC-F-CPY                                     
-           END-IF. 
-      * Gestion de la description .cpy
-           IF (WS-CHAMP NOT = SPACE) THEN
-              STRING 
+           PERFORM 3005-CHECK-CHAMP-START THRU 3005-CHECK-CHAMP-END.
+      * Gestion de la description .cpy - toujours écrite, c'est une
+      * description propre à cette exécution, indépendante de la
+      * bibliothèque partagée
+           IF (WS-CHAMP NOT = SPACE) AND (WS-CHAMP-IS-OK) THEN
+              STRING
                  WS-LIG-DEB03
-                 FUNCTION TRIM(WS-CHAMP) 
+                 FUNCTION TRIM(WS-CHAMP)
                  WS-LIG-MID103
-                 WS-LENGTHCP             
+                 WS-LENGTHCP
                  WS-LIG-FIN03
               DELIMITED BY SIZE
-              INTO REC-F-OUT                         
-              WRITE REC-F-OUT                                     
-           END-IF. 
+              INTO REC-F-OUT
+              WRITE REC-F-OUT
+           END-IF.
+      * Gestion de l'entète .cpy - on n'ajoute pas un champ déjà
+      * présent dans Entlib.cpy pour éviter les doublons dans la
+      * bibliothèque partagée
+           IF (WS-CHAMP NOT = SPACE) AND (WS-CHAMP-IS-OK)
+                                     AND (NOT WS-CPY-IS-DUP) THEN
+              STRING
+                 WS-LIG-DENT03
+                 WS-LENGTHCP
+                 WS-LIG-M2ENT03
+                 FUNCTION TRIM(WS-CHAMP)
+                 WS-LIG-FENT03
+              DELIMITED BY SIZE
+              INTO REC-F-CPY
+              WRITE REC-F-CPY
+              IF WS-CPY-NB-FIELD < 500
+                 SET WS-CPY-NB-FIELD UP BY 1
+                 MOVE WS-CHAMP-UC TO WS-CPY-FIELD-NAME(WS-CPY-NB-FIELD)
+              END-IF
+              ADD WS-LENGTHCP TO WS-TOTAL-LEN GIVING WS-TOTAL-LEN
+           END-IF.
+           IF (WS-CHAMP NOT = SPACE) AND (WS-CHAMP-IS-OK)
+                                     AND (WS-CPY-IS-DUP) THEN
+              DISPLAY 'CHAMP IGNORE (DEJA DANS ENTLIB.CPY) : '
+                 FUNCTION TRIM(WS-CHAMP)
+           END-IF.
        3010-ECRIT-CHAMP-END.
            EXIT.
 
+      * Contrôle d'un champ avant écriture : longueur nulle ou
+      * excessive, dépassement de la longueur totale de
+      * l'enregistrement, mot réservé COBOL, ou doublon avec un champ
+      * déjà présent dans Entlib.cpy
+       3005-CHECK-CHAMP-START.
+           SET WS-CHAMP-OK  TO 'Y'.
+           SET WS-CPY-DUP   TO 'N'.
+           MOVE SPACES      TO WS-CHAMP-UC.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CHAMP))
+              TO WS-CHAMP-UC.
+
+           IF (WS-LENGTHCP = 0) OR (WS-LENGTHCP > WS-MAX-CHAMPLEN)
+              SET WS-CHAMP-OK TO 'N'
+              DISPLAY 'CHAMP REJETE (LONGUEUR INVALIDE) : '
+                 FUNCTION TRIM(WS-CHAMP)
+           END-IF.
+
+           IF (WS-CHAMP-IS-OK) AND
+              ((WS-TOTAL-LEN + WS-LENGTHCP) > WS-LENGTH-REC)
+              SET WS-CHAMP-OK TO 'N'
+              DISPLAY 'CHAMP REJETE (DEPASSE LA LONGUEUR ENREG) : '
+                 FUNCTION TRIM(WS-CHAMP)
+           END-IF.
+
+           IF (WS-CHAMP-IS-OK)
+              SET IDX-RESERVED TO 1
+              SEARCH WS-RESERVED-WORD
+                 AT END
+                    CONTINUE
+                 WHEN WS-RESERVED-WORD(IDX-RESERVED) = WS-CHAMP-UC
+                    SET WS-CHAMP-OK TO 'N'
+                    DISPLAY 'CHAMP REJETE (MOT RESERVE COBOL) : '
+                       FUNCTION TRIM(WS-CHAMP)
+              END-SEARCH
+           END-IF.
+
+           IF (WS-CHAMP-IS-OK) AND (WS-CPY-NB-FIELD > 0)
+              SET IDX-CPYFLD TO 1
+              SEARCH WS-CPY-FIELD-TAB
+                 AT END
+                    CONTINUE
+                 WHEN WS-CPY-FIELD-NAME(IDX-CPYFLD) = WS-CHAMP-UC
+                    SET WS-CPY-DUP TO 'Y'
+              END-SEARCH
+           END-IF.
+       3005-CHECK-CHAMP-END.
+           EXIT.
+
        3020-ECRIT-FILLER-START .
            INITIALIZE REC-F-OUT.
            INITIALIZE REC-F-CPY.
